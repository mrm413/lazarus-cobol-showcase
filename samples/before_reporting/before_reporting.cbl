@@ -5,13 +5,21 @@
        INPUT-OUTPUT   SECTION.
        FILE-CONTROL.
 
-       SELECT PRINT-FILE ASSIGN TO "SUM.TXT"
+       SELECT PRINT-FILE ASSIGN TO EXTERNAL SYSPRINT
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CSV-FILE ASSIGN TO EXTERNAL BILLCSV
              ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA          DIVISION.
        FILE          SECTION.
        FD  PRINT-FILE
            REPORT IS REPORT-1.
+
+      *> ONE SPREADSHEET-IMPORTABLE ROW PER GENERATE REPORT-LINE,
+      *> CARRYING THE SAME FIELDS AS THE DETAIL LINE.
+       FD  CSV-FILE.
+       01  CSV-RECORD                  PIC X(80).
       *> --------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *>---------------------------------------------------------------
@@ -19,15 +27,54 @@
        01   WS-IN-REC.
 
                 05  WS-STUDENT-NAME           PIC  X(8).
-                05  WS-BOOK-PAY               PIC  999V99.
-                05  WS-TUTION-PAY             PIC  999V99.
-                05  WS-TRANSPORT-PAY          PIC  999V99.
+                05  WS-BOOK-PAY               PIC  999V99   COMP-3.
+                05  WS-TUTION-PAY             PIC  999V99   COMP-3.
+                05  WS-TRANSPORT-PAY          PIC  999V99   COMP-3.
+                05  WS-LAB-FEE                PIC  999V99.
+                05  WS-LATE-FEE               PIC  999V99.
+
+       01   WS-RUN-DATE-TIME             PIC  X(19).
+
+      *    THE REPORT WRITER'S OWN SUM CLAUSE HAS NO ROUNDED OPTION
+      *    IN THIS DIALECT, SO THE END-OF-QUARTER TOTALS THAT NEED
+      *    ROUNDING ARE ACCUMULATED BY HAND AND FED TO FINAL-FOOTING
+      *    AS SOURCE FIELDS INSTEAD - THE SAME "KEEP A PARALLEL
+      *    RUNNING TOTAL WORKING STORAGE CAN'T GET FROM REPORT
+      *    WRITER ALONE" APPROACH THE PAYROLL REGISTER'S CHECKPOINT
+      *    TOTALS USE.
+       01   WS-FINAL-TOTALS.
+            05  WS-FINAL-TUTION-TOTAL     PIC S9(5)V99  COMP-3
+                                          VALUE ZERO.
+            05  WS-FINAL-BOOK-TOTAL       PIC S9(5)V99  COMP-3
+                                          VALUE ZERO.
+            05  WS-FINAL-TRANSPORT-TOTAL  PIC S9(5)V99  COMP-3
+                                          VALUE ZERO.
+
+       01   WS-OVERFLOW-SWITCH           PIC X VALUE 'N'.
+            88  WS-TOTAL-OVERFLOW               VALUE 'Y'.
+
+      *> THE CSV SIDECAR IS OFF BY DEFAULT AND ONLY OPENED WHEN
+      *> OPERATIONS ASKS FOR IT, SAME "ENVIRONMENT SWITCH TURNS ON
+      *> AN OPTIONAL OUTPUT" CONVENTION THE PAYROLL REGISTER USES FOR
+      *> CARRY-FORWARD-YTD.
+       01   WS-CSV-OUTPUT                PIC X(3)  VALUE SPACES.
+            88  CSV-OUTPUT-REQUESTED              VALUE "YES".
+
+      *> A DRY RUN STILL PRINTS THE REPORT BUT WRITES NO CSV SIDECAR.
+       01   WS-DRY-RUN-SWITCH            PIC X(3)  VALUE SPACES.
+            88  DRY-RUN-REQUESTED                 VALUE "YES".
+
+      *> STRING CANNOT TAKE A COMP-3 OPERAND DIRECTLY, SO THE PACKED
+      *> FEE FIELDS ARE EDITED OUT TO DISPLAY USAGE HERE FIRST.
+       01   WS-CSV-TUTION-PAY            PIC 999V99.
+       01   WS-CSV-BOOK-PAY              PIC 999V99.
+       01   WS-CSV-TRANSPORT-PAY         PIC 999V99.
 
       *>===============================================================
           REPORT  SECTION.
 
            RD  REPORT-1
-               CONTROLS ARE     FINAL
+               CONTROLS ARE     FINAL, WS-STUDENT-NAME
                PAGE     LIMIT   IS 21
                LINE     LIMIT   IS 71
                FIRST    DETAIL  IS 08
@@ -39,6 +86,7 @@
                TYPE PAGE HEADING.
                02 LINE 01.
                   03 COLUMN 1        VALUE "PAGE HEADING".
+                  03 COLUMN 20  PIC X(19) SOURCE WS-RUN-DATE-TIME.
 
            01  REPORT-LINE
                TYPE DETAIL.
@@ -47,14 +95,31 @@
                 03 COLUMN 36       PIC $999.99 SOURCE WS-TUTION-PAY.
                 03 COLUMN 47       PIC $999.99 SOURCE WS-BOOK-PAY.
                 03 COLUMN 58       PIC $999.99 SOURCE WS-TRANSPORT-PAY.
+                03 COLUMN 69       PIC $999.99 SOURCE WS-LAB-FEE.
+                03 COLUMN 80       PIC $999.99 SOURCE WS-LATE-FEE.
+
+          01 STUDENT-FOOTING TYPE CONTROL FOOTING WS-STUDENT-NAME.
+
+             02 LINE PLUS 1.
+               03 COLUMN 1          PIC X(13)     VALUE "SUBTOTAL   :".
+               03 SSM-1 COLUMN 34   PIC $9(5).99  SUM WS-TUTION-PAY.
+               03 SSM-2 COLUMN 45   PIC $9(5).99  SUM WS-BOOK-PAY.
+               03 SSM-3 COLUMN 56   PIC $9(5).99  SUM WS-TRANSPORT-PAY.
+               03 SSM-4 COLUMN 67   PIC $9(5).99  SUM WS-LAB-FEE.
+               03 SSM-5 COLUMN 78   PIC $9(5).99  SUM WS-LATE-FEE.
 
           01 FINAL-FOOTING TYPE CONTROL FOOTING FINAL.
 
              02 LINE PLUS 1.
                03 COLUMN 1          PIC X(13)     VALUE "TOTALS     :".
-               03 FSM-1 COLUMN 34   PIC $9(5).99  SUM WS-TUTION-PAY.
-               03 FSM-2 COLUMN 45   PIC $9(5).99  SUM WS-BOOK-PAY.
-               03 FSM-3 COLUMN 56   PIC $9(5).99  SUM WS-TRANSPORT-PAY.
+               03 FSM-1 COLUMN 34   PIC $9(5).99  SOURCE
+                                     WS-FINAL-TUTION-TOTAL.
+               03 FSM-2 COLUMN 45   PIC $9(5).99  SOURCE
+                                     WS-FINAL-BOOK-TOTAL.
+               03 FSM-3 COLUMN 56   PIC $9(5).99  SOURCE
+                                     WS-FINAL-TRANSPORT-TOTAL.
+               03 FSM-4 COLUMN 67   PIC $9(5).99  SUM WS-LAB-FEE.
+               03 FSM-5 COLUMN 78   PIC $9(5).99  SUM WS-LATE-FEE.
 
 
        PROCEDURE DIVISION.
@@ -72,21 +137,138 @@
        CALC-GRAND-SUM-AND-AVERAGE.
 
            DISPLAY "BEFORE FINAL - SHOULD DISPLAY".
+
+           IF WS-TOTAL-OVERFLOW
+               DISPLAY
+                   "WARNING - ONE OR MORE FINAL TOTALS OVERFLOWED"
+                   " THEIR PACKED FIELD, TOTALS PAGE MAY BE WRONG"
+                   UPON SYSERR
+           END-IF.
+
        END DECLARATIVES.
 
 
-           OPEN OUTPUT PRINT-FILE
+           MOVE FUNCTION FORMATTED-CURRENT-DATE('YYYY-MM-DDThh:mm:ss')
+               TO WS-RUN-DATE-TIME
+
+           ACCEPT WS-CSV-OUTPUT FROM ENVIRONMENT "CSV-OUTPUT"
+
+           ACCEPT WS-DRY-RUN-SWITCH FROM ENVIRONMENT "DRY-RUN"
+
+      *> A DRY RUN STILL ACCUMULATES THE FINAL TOTALS BELOW BY HAND,
+      *> BUT IT NEVER OPENS PRINT-FILE OR GENERATEs A LINE OF THE
+      *> PRINTED REPORT - THAT WAY OPERATIONS CAN SEE THE EXPECTED
+      *> TOTALS WITHOUT THE FULL REPORT EVER BEING PRODUCED.
+           IF NOT DRY-RUN-REQUESTED
+               OPEN OUTPUT PRINT-FILE
+           END-IF
+
+           IF CSV-OUTPUT-REQUESTED AND NOT DRY-RUN-REQUESTED
+               OPEN OUTPUT CSV-FILE
+           END-IF
+
+           IF NOT DRY-RUN-REQUESTED
+               INITIATE REPORT-1
+           END-IF
+
+           MOVE "STUDENT1" TO WS-STUDENT-NAME
+           MOVE 105 TO WS-TRANSPORT-PAY, WS-BOOK-PAY, WS-TUTION-PAY
+           MOVE 25 TO WS-LAB-FEE, WS-LATE-FEE
+           IF NOT DRY-RUN-REQUESTED
+               GENERATE REPORT-LINE
+           END-IF
+
+           IF CSV-OUTPUT-REQUESTED AND NOT DRY-RUN-REQUESTED
+               MOVE WS-TUTION-PAY TO WS-CSV-TUTION-PAY
+               MOVE WS-BOOK-PAY TO WS-CSV-BOOK-PAY
+               MOVE WS-TRANSPORT-PAY TO WS-CSV-TRANSPORT-PAY
+               MOVE SPACES TO CSV-RECORD
+               STRING
+                   WS-STUDENT-NAME            DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WS-CSV-TUTION-PAY          DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WS-CSV-BOOK-PAY            DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WS-CSV-TRANSPORT-PAY       DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WS-LAB-FEE                 DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WS-LATE-FEE                DELIMITED BY SIZE
+                   INTO CSV-RECORD
+               END-STRING
+               WRITE CSV-RECORD
+           END-IF
+
+           COMPUTE WS-FINAL-TUTION-TOTAL ROUNDED =
+               WS-FINAL-TUTION-TOTAL + WS-TUTION-PAY
+               ON SIZE ERROR SET WS-TOTAL-OVERFLOW TO TRUE
+           END-COMPUTE
+           COMPUTE WS-FINAL-BOOK-TOTAL ROUNDED =
+               WS-FINAL-BOOK-TOTAL + WS-BOOK-PAY
+               ON SIZE ERROR SET WS-TOTAL-OVERFLOW TO TRUE
+           END-COMPUTE
+           COMPUTE WS-FINAL-TRANSPORT-TOTAL ROUNDED =
+               WS-FINAL-TRANSPORT-TOTAL + WS-TRANSPORT-PAY
+               ON SIZE ERROR SET WS-TOTAL-OVERFLOW TO TRUE
+           END-COMPUTE
 
-           INITIATE REPORT-1
+           MOVE "STUDENT2" TO WS-STUDENT-NAME
+           MOVE 106 TO WS-TRANSPORT-PAY, WS-BOOK-PAY, WS-TUTION-PAY
+           MOVE 30 TO WS-LAB-FEE, WS-LATE-FEE
+           IF NOT DRY-RUN-REQUESTED
+               GENERATE REPORT-LINE
+           END-IF
 
-           MOVE 105 TO WS-TRANSPORT-PAY, WS-BOOK-PAY, WS-TUTION-PAY.
-           GENERATE REPORT-LINE
+           IF CSV-OUTPUT-REQUESTED AND NOT DRY-RUN-REQUESTED
+               MOVE WS-TUTION-PAY TO WS-CSV-TUTION-PAY
+               MOVE WS-BOOK-PAY TO WS-CSV-BOOK-PAY
+               MOVE WS-TRANSPORT-PAY TO WS-CSV-TRANSPORT-PAY
+               MOVE SPACES TO CSV-RECORD
+               STRING
+                   WS-STUDENT-NAME            DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WS-CSV-TUTION-PAY          DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WS-CSV-BOOK-PAY            DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WS-CSV-TRANSPORT-PAY       DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WS-LAB-FEE                 DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WS-LATE-FEE                DELIMITED BY SIZE
+                   INTO CSV-RECORD
+               END-STRING
+               WRITE CSV-RECORD
+           END-IF
 
-           MOVE 106 TO WS-TRANSPORT-PAY, WS-BOOK-PAY, WS-TUTION-PAY.
-           GENERATE REPORT-LINE
+           COMPUTE WS-FINAL-TUTION-TOTAL ROUNDED =
+               WS-FINAL-TUTION-TOTAL + WS-TUTION-PAY
+               ON SIZE ERROR SET WS-TOTAL-OVERFLOW TO TRUE
+           END-COMPUTE
+           COMPUTE WS-FINAL-BOOK-TOTAL ROUNDED =
+               WS-FINAL-BOOK-TOTAL + WS-BOOK-PAY
+               ON SIZE ERROR SET WS-TOTAL-OVERFLOW TO TRUE
+           END-COMPUTE
+           COMPUTE WS-FINAL-TRANSPORT-TOTAL ROUNDED =
+               WS-FINAL-TRANSPORT-TOTAL + WS-TRANSPORT-PAY
+               ON SIZE ERROR SET WS-TOTAL-OVERFLOW TO TRUE
+           END-COMPUTE
 
-           TERMINATE REPORT-1
+           IF NOT DRY-RUN-REQUESTED
+               TERMINATE REPORT-1
+               CLOSE PRINT-FILE
+           ELSE
+               DISPLAY "DRY RUN EXPECTED TUTION TOTAL    : "
+                       WS-FINAL-TUTION-TOTAL UPON SYSERR
+               DISPLAY "DRY RUN EXPECTED BOOK TOTAL      : "
+                       WS-FINAL-BOOK-TOTAL UPON SYSERR
+               DISPLAY "DRY RUN EXPECTED TRANSPORT TOTAL : "
+                       WS-FINAL-TRANSPORT-TOTAL UPON SYSERR
+           END-IF.
 
-           CLOSE PRINT-FILE.
+           IF CSV-OUTPUT-REQUESTED AND NOT DRY-RUN-REQUESTED
+               CLOSE CSV-FILE
+           END-IF.
 
            STOP RUN.
