@@ -3,6 +3,10 @@
       *>****************************************************************
       *> 11NOV2013 BUG 004 - RWCS INITIATE TERMINATE W/O GENERATE     **
       *>                     IS NOT SUPPOSED TO PRODUCE ANY OUTPUT    **
+      *> 14MAR2019        - REPURPOSED AS AN EXCEPTION-ONLY ALERT     **
+      *>                     FILE: PRINTOUT NOW STAYS EMPTY ON A      **
+      *>                     NORMAL DAY AND ONLY GENERATES WHEN AN    **
+      *>                     UPSTREAM JOB SIGNALS EXCEPTION-CONDITION **
       *>****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -14,6 +18,8 @@
        FD  REPORT-FILE
            REPORT IS RWCS-Report.
        WORKING-STORAGE SECTION.
+       77  WS-EXCEPTION-SWITCH         PIC X(1)    VALUE 'N'.
+           88  EXCEPTION-DETECTED                  VALUE 'Y'.
        REPORT SECTION.
        RD  RWCS-Report
            PAGE LIMIT 12
@@ -44,6 +50,14 @@
        010-Main SECTION.
        1.  OPEN OUTPUT REPORT-FILE
            INITIATE RWCS-Report
+
+           ACCEPT WS-EXCEPTION-SWITCH FROM ENVIRONMENT
+               "EXCEPTION-CONDITION"
+
+           IF EXCEPTION-DETECTED
+               GENERATE Detail-Line
+           END-IF
+
            TERMINATE RWCS-Report
            CLOSE REPORT-FILE
            .
