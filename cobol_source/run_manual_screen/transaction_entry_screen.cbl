@@ -0,0 +1,177 @@
+       identification division.
+       program-id. prog.
+
+      *    interactive clerk entry screen for the charge report's
+      *    transaction feed - writes rows in exactly the layout
+      *    sample_charge_report.cbl expects on TRANSACTION-DATA,
+      *    following the accept/display-at-line-col idiom shown in
+      *    accept_field_with_cursor_literal.cbl and cursor_clause_1.cbl.
+      *    a bad customer number or item cost is flagged in reverse
+      *    video, the same DISPLAY-statement CONTROL technique shown
+      *    in field_background_foreground_colour_via_control.cbl, and
+      *    the clerk is put straight back into the field to fix it.
+      *
+      *    the record written is the header-plus-repeating-line-item
+      *    layout sample_charge_report.cbl and sample_customer_report
+      *    .cbl now read, per occurs_with_variable_occurrence_data_
+      *    item.cbl's OCCURS ... DEPENDING ON approach, so the clerk
+      *    is walked through the header once and then through up to
+      *    six line items, one screen at a time.
+
+       environment division.
+       configuration section.
+       special-names.
+           crt status is entry-crt-status.
+       input-output section.
+       file-control.
+           select transaction-data assign to external datain
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  transaction-data.
+       01  transaction-record.
+           05  tr-customer-number      pic 9(04).
+           05  filler                  pic x(01).
+           05  tr-customer-name        pic x(16).
+           05  filler                  pic x(01).
+           05  tr-line-item-count      pic 9(02).
+           05  filler                  pic x(01).
+           05  tr-line-item            occurs 1 to 6 times
+                                       depending on tr-line-item-count.
+               07  tr-item-number      pic 9(05).
+               07  filler              redefines tr-item-number.
+                   09  tr-item-department pic 9(02).
+                   09  filler          pic 9(03).
+               07  filler              pic x(01).
+               07  tr-item-cost        pic 9(03)v99.
+               07  filler              pic x(01).
+
+       working-storage section.
+       01  entry-crt-status.
+           05  entry-crt-status-1  pic x.
+           05  entry-crt-status-2  pic x.
+           05  entry-crt-status-3  pic x.
+           05  entry-crt-status-4  pic x.
+
+       77  more-entries        pic x value "Y".
+           88  enter-another            value "Y" "y".
+
+       77  more-items          pic x value "Y".
+           88  enter-more-items         value "Y" "y".
+
+       77  entry-is-valid       pic x value "N".
+           88  fields-are-valid         value "Y".
+       77  safety-net           pic 99.
+       77  ws-item-count         pic 9  value 0.
+
+      *    reverse video is turned on for a bad field by moving
+      *    "REVERSE," into its control string, and off again by
+      *    moving spaces, and the string is handed straight to the
+      *    DISPLAY statement's own CONTROL clause, exactly as the
+      *    colour-via-control sample drives CONTROL from working
+      *    storage - a SCREEN SECTION field has no CONTROL clause of
+      *    its own in this dialect, so the fields that need to light
+      *    up are displayed individually rather than through a single
+      *    SCREEN SECTION block
+       77  cust-no-control      pic x(20) value spaces.
+       77  item-cost-control    pic x(20) value spaces.
+
+       procedure division.
+           perform accept-one-transaction
+               until not enter-another
+
+           goback.
+
+      *> one full-screen transaction entry, appended straight onto
+      *> the live TRANSACTION-DATA feed so the report picks it up
+      *> the next time it runs
+       accept-one-transaction.
+           initialize transaction-record
+           move "Y" to more-entries
+           move "Y" to more-items
+           move zero to ws-item-count
+           move 1 to tr-line-item-count
+
+           display "Charge report transaction entry" line 1 col 10
+
+           move spaces to cust-no-control
+           move "N" to entry-is-valid
+           perform accept-and-validate-header
+               varying safety-net from 1 by 1
+               until fields-are-valid
+                  or safety-net > 40
+
+           perform accept-one-line-item
+               until not enter-more-items
+                  or ws-item-count = 6
+
+           open extend transaction-data
+           write transaction-record
+           close transaction-data
+           .
+
+      *> redraws the customer number/name fields - the number comes
+      *> back up highlighted in reverse video if it was left zero -
+      *> then checks it again
+       accept-and-validate-header.
+           display "Customer number      : " line 3 col 5
+           display tr-customer-number line 3 col 30
+               control cust-no-control
+           accept tr-customer-number line 3 col 30 with update
+
+           display "Customer name        : " line 4 col 5
+           accept tr-customer-name line 4 col 30 with update
+
+           move "N" to entry-is-valid
+           move spaces to cust-no-control
+
+           if tr-customer-number = zero
+              move "REVERSE," to cust-no-control
+           else
+              move "Y" to entry-is-valid
+           end-if
+           .
+
+      *> one line item, appended to TR-LINE-ITEM (WS-ITEM-COUNT) -
+      *> the item cost comes back up highlighted in reverse video if
+      *> it was left non-numeric - then asks whether to enter another
+       accept-one-line-item.
+           add 1 to ws-item-count
+           move ws-item-count to tr-line-item-count
+
+           move spaces to item-cost-control
+           move "N" to entry-is-valid
+           perform accept-and-validate-item
+               varying safety-net from 1 by 1
+               until fields-are-valid
+                  or safety-net > 40
+
+           if ws-item-count < 6
+               display "Another item (Y/N)?  : " line 8 col 5
+               accept more-items line 8 col 30 with update
+           else
+               move "N" to more-items
+           end-if
+           .
+
+       accept-and-validate-item.
+           display "Item number (DDNNN)  : " line 5 col 5
+           accept tr-item-number (ws-item-count) line 5 col 30
+               with update
+
+           display "Item cost (no point)  : " line 6 col 5
+           display tr-item-cost (ws-item-count) line 6 col 30
+               control item-cost-control
+           accept tr-item-cost (ws-item-count) line 6 col 30
+               with update
+
+           move "N" to entry-is-valid
+           move spaces to item-cost-control
+
+           if tr-item-cost (ws-item-count) is not numeric
+              move "REVERSE," to item-cost-control
+           else
+              move "Y" to entry-is-valid
+           end-if
+           .
