@@ -0,0 +1,175 @@
+       identification division.
+       program-id. purger.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+          select optional indexed-file
+          assign to "indexed-file.dat"
+          status is indexing-status-code
+          organization is indexed
+          access mode is dynamic
+          record key is keyfield of indexing-record
+          alternate record key is altkey of indexing-record
+              with duplicates
+          alternate record key is data-part of indexing-record
+              with duplicates
+          .
+
+          select optional archive-file
+          assign to "indexed-archive.dat"
+          status is archive-status-code
+          organization is indexed
+          access mode is sequential
+          record key is keyfield of archive-record
+          .
+
+       data division.
+       file section.
+       fd indexed-file.
+       01 indexing-record.
+          03 keyfield          pic x(8).
+          03 filler            pic x.
+          03 altkey.
+             05 first-part     pic 99.
+             05 middle-part    pic x.
+             05 last-part      pic 99.
+          03 filler            pic x.
+          03 data-part         pic x(18).
+          03 filler            pic x.
+          03 date-last-touched pic x(8).
+          03 filler            pic x.
+          03 status-flags      pic x.
+
+       fd archive-file.
+       01 archive-record.
+          03 keyfield          pic x(8).
+          03 filler            pic x.
+          03 altkey.
+             05 first-part     pic 99.
+             05 middle-part    pic x.
+             05 last-part      pic 99.
+          03 filler            pic x.
+          03 data-part         pic x(18).
+          03 filler            pic x.
+          03 date-last-touched pic x(8).
+          03 filler            pic x.
+          03 status-flags      pic x.
+
+       working-storage section.
+       01 indexing-status-code pic xx.
+       01 indexing-status redefines indexing-status-code pic 99.
+          88 indexing-ok       values 0 thru 10.
+
+       01 archive-status-code  pic xx.
+       01 archive-status redefines archive-status-code pic 99.
+          88 archive-ok        values 0 thru 10.
+
+      *> the cutoff comes from the environment so this job can be run
+      *> with a different retention window without a recompile
+       01 ws-cutoff-date       pic x(8).
+
+       01 record-flag          pic x.
+          88 no-more-records             value high-value
+             when set to false                 low-value.
+
+       77 ws-purged-count      pic 9(06) value 0.
+       77 ws-kept-count        pic 9(06) value 0.
+       77 safety-net           pic 9(06).
+
+      *> ***************************************************************
+       procedure division.
+       main.
+           accept ws-cutoff-date from environment "PURGE-CUTOFF-DATE"
+           if ws-cutoff-date = spaces or low-value
+               display
+                   "PURGE-CUTOFF-DATE not set, nothing to purge"
+                   upon syserr
+               end-display
+               goback
+           end-if
+
+           open i-o indexed-file
+           perform indexing-check
+           if not indexing-ok
+               stop run returning 1
+           end-if
+
+           open output archive-file
+           perform archive-check
+           if not archive-ok
+               stop run returning 1
+           end-if
+
+           move low-value to keyfield of indexing-record
+           start indexed-file key is greater than
+               keyfield of indexing-record
+               invalid key set no-more-records to true
+           end-start
+           perform indexing-check
+
+           set no-more-records to false
+           perform read-next-master
+           perform purge-or-keep-master
+               varying safety-net from 1 by 1
+               until no-more-records
+                  or safety-net > 999999
+
+           close indexed-file
+           close archive-file
+
+           display
+               "Purge complete - archived " ws-purged-count
+               ", kept " ws-kept-count
+           end-display
+
+           goback
+           .
+      *> ***************************************************************
+
+      *><* read the next master record, in keyfield sequence
+       read-next-master.
+           read indexed-file next record
+               at end set no-more-records to true
+           end-read
+           perform indexing-check
+           .
+
+      *><* archive and delete anything older than the cutoff, else
+      *><* leave the record alone and move on to the next one
+       purge-or-keep-master.
+           if date-last-touched of indexing-record < ws-cutoff-date
+               move indexing-record to archive-record
+               write archive-record
+               perform archive-check
+               delete indexed-file record
+               perform indexing-check
+               add 1 to ws-purged-count
+           else
+               add 1 to ws-kept-count
+           end-if
+
+           perform read-next-master
+           .
+
+      *><* file status quick check for the live master file
+       indexing-check.
+           if not indexing-ok
+               display
+                   "isam file io problem: " indexing-status
+                   upon syserr
+               end-display
+           end-if
+           .
+
+      *><* file status quick check for the archive file
+       archive-check.
+           if not archive-ok
+               display
+                   "archive file io problem: " archive-status
+                   upon syserr
+               end-display
+           end-if
+           .
