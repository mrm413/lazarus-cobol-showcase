@@ -14,6 +14,8 @@
           record key is keyfield of indexing-record
           alternate record key is altkey of indexing-record
               with duplicates
+          alternate record key is data-part of indexing-record
+              with duplicates
           .
 
        data division.
@@ -28,11 +30,29 @@
              05 last-part      pic 99.
           03 filler            pic x.
           03 data-part         pic x(18).
+          03 filler            pic x.
+          03 date-last-touched pic x(8).
+          03 filler            pic x.
+      *> one byte holds the hold/reviewed/exported/archived states as
+      *> individual bits rather than four separate flag bytes, per
+      *> function_bit_of_and_bit_to_char.cbl's bit-of/bit-to-char
+      *> conversions
+          03 status-flags      pic x.
 
        working-storage section.
        01 indexing-status-code pic xx.
        01 indexing-status redefines indexing-status-code pic 99.
           88 indexing-ok       values 0 thru 10.
+          88 indexing-locked   value 51.
+
+       77 ws-retry-count       pic 99  value 0.
+       77 ws-retry-limit       pic 99  value 5.
+
+      *> working copy of status-flags, unpacked one character per bit
+       77 ws-status-bits       pic x(8).
+       77 ws-flag-result       pic x.
+          88 flag-is-set                 value 'Y'.
+          88 flag-is-clear               value 'N'.
 
        78 line-separator       value
            '-----------------------------------------'.
@@ -48,6 +68,8 @@
              05 last-part      pic 99.
           03 filler            pic xx    value ", ".
           03 data-part         pic x(18).
+          03 filler            pic xx    value spaces.
+          03 date-last-touched pic x(8).
        77 safety-net           pic 99.
 
       *> control break
@@ -140,6 +162,43 @@
            end-if
            display line-separator end-display
 
+      *> read by data-part key of reference, avoiding a full scan
+           move "some 12345678 data" to data-part of indexing-record
+           set no-more-records to false
+
+      *> using start and read next
+           display "Read all data-part keys greater than "
+               function trim (data-part of indexing-record)
+           end-display
+           perform start-at-data-key
+           perform read-next-by-data-key
+      *>       this is only here for safety...
+               varying safety-net from 1 by 1
+               until no-more-records
+      *>         s a f e  against broken indexed i/o
+                  or safety-net > 40
+           if safety-net > 40
+               display "Safety kicked in!" end-display
+           end-if
+           display line-separator end-display
+
+      *> demonstrate the status-flags bit operations on whatever record
+      *> is currently sitting in memory from the reads above
+           display "Status flag demo on " keyfield of indexing-record
+           end-display
+
+           perform test-hold-flag
+           display "  hold before set  : " ws-flag-result end-display
+
+           perform set-hold-flag
+           perform test-hold-flag
+           display "  hold after set   : " ws-flag-result end-display
+
+           perform clear-hold-flag
+           perform test-hold-flag
+           display "  hold after clear : " ws-flag-result end-display
+           display line-separator end-display
+
       *> explicit early file unlock, see bug #533
            unlock indexed-file
 
@@ -151,8 +210,24 @@
       *> ***************************************************************
 
       *> ***************************************************************
-      *><* read by alternate key paragraph
+      *><* read by alternate key paragraph, retrying while locked
        read-indexing-record.
+           move zero to ws-retry-count
+           perform read-indexing-record-once
+               thru read-indexing-record-once-exit
+               until not indexing-locked
+                  or ws-retry-count > ws-retry-limit
+           if indexing-locked
+               display
+                   "giving up reading key: "
+                   function trim (altkey of indexing-record)
+                   upon syserr
+               end-display
+               stop run returning 1
+           end-if
+           .
+
+       read-indexing-record-once.
            display "Reading: " altkey of indexing-record end-display
            read indexed-file key is altkey of indexing-record
                invalid key
@@ -164,10 +239,28 @@
                set no-more-duplicates to true
            end-read
            perform indexing-check
+           if indexing-locked
+               perform retry-pause thru retry-pause-exit
+           end-if
            .
+       read-indexing-record-once-exit.
+           exit.
 
-      *><* read next sequential paragraph
+      *><* read next sequential paragraph, retrying while locked
        read-next-record.
+           move zero to ws-retry-count
+           perform read-next-record-once
+               thru read-next-record-once-exit
+               until not indexing-locked
+                  or ws-retry-count > ws-retry-limit
+           if indexing-locked
+               display "giving up reading next record" upon syserr
+               end-display
+               stop run returning 1
+           end-if
+           .
+
+       read-next-record-once.
            move corresponding indexing-record to display-record
            display display-record end-display
            move altkey of indexing-record to oldkey
@@ -180,10 +273,31 @@
                    end-if
            end-read
            perform indexing-check
+           if indexing-locked
+               perform retry-pause thru retry-pause-exit
+           end-if
            .
+       read-next-record-once-exit.
+           exit.
 
-      *><* start primary key of reference paragraph
+      *><* start primary key of reference paragraph, retry while locked
        start-prime-key.
+           move zero to ws-retry-count
+           perform start-prime-key-once
+               thru start-prime-key-once-exit
+               until not indexing-locked
+                  or ws-retry-count > ws-retry-limit
+           if indexing-locked
+               display
+                   "giving up starting key: "
+                   function trim (keyfield of indexing-record)
+                   upon syserr
+               end-display
+               stop run returning 1
+           end-if
+           .
+
+       start-prime-key-once.
            display "Prime < " keyfield of indexing-record end-display
            start indexed-file
               key is less than
@@ -201,10 +315,29 @@
                   end-read
            end-start
            perform indexing-check
+           if indexing-locked
+               perform retry-pause thru retry-pause-exit
+           end-if
            .
+       start-prime-key-once-exit.
+           exit.
 
-      *><* read previous by key of reference paragraph
+      *><* read previous by key of reference paragraph, retry if locked
        read-previous-by-key.
+           move zero to ws-retry-count
+           perform read-previous-by-key-once
+               thru read-previous-by-key-once-exit
+               until not indexing-locked
+                  or ws-retry-count > ws-retry-limit
+           if indexing-locked
+               display "giving up reading previous record"
+                   upon syserr
+               end-display
+               stop run returning 1
+           end-if
+           .
+
+       read-previous-by-key-once.
            move corresponding indexing-record to display-record
            display display-record end-display
 
@@ -212,9 +345,31 @@
                at end set no-more-records to true
            end-read
            perform indexing-check
+           if indexing-locked
+               perform retry-pause thru retry-pause-exit
+           end-if
            .
-      *><* start alternate key of reference paragraph
+       read-previous-by-key-once-exit.
+           exit.
+
+      *><* start alternate key of reference paragraph, retry if locked
        start-at-key.
+           move zero to ws-retry-count
+           perform start-at-key-once
+               thru start-at-key-once-exit
+               until not indexing-locked
+                  or ws-retry-count > ws-retry-limit
+           if indexing-locked
+               display
+                   "giving up starting key: "
+                   function trim (altkey of indexing-record)
+                   upon syserr
+               end-display
+               stop run returning 1
+           end-if
+           .
+
+       start-at-key-once.
            display "Seeking >= " altkey of indexing-record end-display
            start indexed-file
               key is greater than or equal to
@@ -232,10 +387,103 @@
                   end-read
            end-start
            perform indexing-check
+           if indexing-locked
+               perform retry-pause thru retry-pause-exit
+           end-if
            .
+       start-at-key-once-exit.
+           exit.
 
-      *><* read next by key of reference paragraph
+      *><* read next by key of reference paragraph, retry if locked
        read-next-by-key.
+           move zero to ws-retry-count
+           perform read-next-by-key-once
+               thru read-next-by-key-once-exit
+               until not indexing-locked
+                  or ws-retry-count > ws-retry-limit
+           if indexing-locked
+               display "giving up reading next by key" upon syserr
+               end-display
+               stop run returning 1
+           end-if
+           .
+
+       read-next-by-key-once.
+           move corresponding indexing-record to display-record
+           display display-record end-display
+
+           read indexed-file next record
+               at end set no-more-records to true
+           end-read
+           perform indexing-check
+           if indexing-locked
+               perform retry-pause thru retry-pause-exit
+           end-if
+           .
+       read-next-by-key-once-exit.
+           exit.
+
+      *><* start data-part key of reference paragraph, retry if locked
+       start-at-data-key.
+           move zero to ws-retry-count
+           perform start-at-data-key-once
+               thru start-at-data-key-once-exit
+               until not indexing-locked
+                  or ws-retry-count > ws-retry-limit
+           if indexing-locked
+               display
+                   "giving up starting key: "
+                   function trim (data-part of indexing-record)
+                   upon syserr
+               end-display
+               stop run returning 1
+           end-if
+           .
+
+       start-at-data-key-once.
+           display
+               "Seeking >= "
+               function trim (data-part of indexing-record)
+           end-display
+           start indexed-file
+              key is greater than or equal to
+                  data-part of indexing-record
+              invalid key
+                  display
+                      "bad start: "
+                      function trim (data-part of indexing-record)
+                      upon syserr
+                  end-display
+                  set no-more-records to true
+              not invalid key
+                  read indexed-file next record
+                      at end set no-more-records to true
+                  end-read
+           end-start
+           perform indexing-check
+           if indexing-locked
+               perform retry-pause thru retry-pause-exit
+           end-if
+           .
+       start-at-data-key-once-exit.
+           exit.
+
+      *><* read next by data-part key of reference paragraph
+       read-next-by-data-key.
+           move zero to ws-retry-count
+           perform read-next-by-data-key-once
+               thru read-next-by-data-key-once-exit
+               until not indexing-locked
+                  or ws-retry-count > ws-retry-limit
+           if indexing-locked
+               display "giving up reading next by data-part"
+                   upon syserr
+               end-display
+               stop run returning 1
+           end-if
+           .
+
+       read-next-by-data-key-once.
            move corresponding indexing-record to display-record
            display display-record end-display
 
@@ -243,7 +491,12 @@
                at end set no-more-records to true
            end-read
            perform indexing-check
+           if indexing-locked
+               perform retry-pause thru retry-pause-exit
+           end-if
            .
+       read-next-by-data-key-once-exit.
+           exit.
 
       *><* populate a sample database
        populate-sample.
@@ -284,8 +537,29 @@
            perform indexing-check
            .
 
-      *><* Write paragraph
+      *><* Write paragraph, retrying with backoff if the file is locked
        write-indexing-record.
+           move zero to ws-retry-count
+           perform write-indexing-record-once
+               thru write-indexing-record-once-exit
+               until not indexing-locked
+                  or ws-retry-count > ws-retry-limit
+           if indexing-locked
+               display
+                   "giving up writing key: "
+                   function trim (keyfield of indexing-record)
+                   upon syserr
+               end-display
+               stop run returning 1
+           end-if
+           .
+
+       write-indexing-record-once.
+           if status-flags of indexing-record = space
+               move low-value to status-flags of indexing-record
+           end-if
+           move function current-date (1:8)
+               to date-last-touched of indexing-record
            write indexing-record
                invalid key
                    display
@@ -302,6 +576,120 @@
                            end-display
                    end-rewrite
            end-write
+           perform indexing-check
+           if indexing-locked
+               perform retry-pause thru retry-pause-exit
+           end-if
+           .
+       write-indexing-record-once-exit.
+           exit.
+
+      *><* status flag handling - hold/reviewed/exported/archived are
+      *><* packed one bit apiece into status-flags rather than kept as
+      *><* four separate flag bytes, using function bit-of and function
+      *><* bit-to-char the way function_bit_of_and_bit_to_char.cbl does
+       set-hold-flag.
+           move function bit-of (status-flags of indexing-record)
+               to ws-status-bits
+           move "1" to ws-status-bits (1:1)
+           move function bit-to-char (ws-status-bits)
+               to status-flags of indexing-record
+           .
+
+       clear-hold-flag.
+           move function bit-of (status-flags of indexing-record)
+               to ws-status-bits
+           move "0" to ws-status-bits (1:1)
+           move function bit-to-char (ws-status-bits)
+               to status-flags of indexing-record
+           .
+
+       test-hold-flag.
+           move function bit-of (status-flags of indexing-record)
+               to ws-status-bits
+           if ws-status-bits (1:1) = "1"
+               set flag-is-set to true
+           else
+               set flag-is-clear to true
+           end-if
+           .
+
+       set-reviewed-flag.
+           move function bit-of (status-flags of indexing-record)
+               to ws-status-bits
+           move "1" to ws-status-bits (2:1)
+           move function bit-to-char (ws-status-bits)
+               to status-flags of indexing-record
+           .
+
+       clear-reviewed-flag.
+           move function bit-of (status-flags of indexing-record)
+               to ws-status-bits
+           move "0" to ws-status-bits (2:1)
+           move function bit-to-char (ws-status-bits)
+               to status-flags of indexing-record
+           .
+
+       test-reviewed-flag.
+           move function bit-of (status-flags of indexing-record)
+               to ws-status-bits
+           if ws-status-bits (2:1) = "1"
+               set flag-is-set to true
+           else
+               set flag-is-clear to true
+           end-if
+           .
+
+       set-exported-flag.
+           move function bit-of (status-flags of indexing-record)
+               to ws-status-bits
+           move "1" to ws-status-bits (3:1)
+           move function bit-to-char (ws-status-bits)
+               to status-flags of indexing-record
+           .
+
+       clear-exported-flag.
+           move function bit-of (status-flags of indexing-record)
+               to ws-status-bits
+           move "0" to ws-status-bits (3:1)
+           move function bit-to-char (ws-status-bits)
+               to status-flags of indexing-record
+           .
+
+       test-exported-flag.
+           move function bit-of (status-flags of indexing-record)
+               to ws-status-bits
+           if ws-status-bits (3:1) = "1"
+               set flag-is-set to true
+           else
+               set flag-is-clear to true
+           end-if
+           .
+
+       set-archived-flag.
+           move function bit-of (status-flags of indexing-record)
+               to ws-status-bits
+           move "1" to ws-status-bits (4:1)
+           move function bit-to-char (ws-status-bits)
+               to status-flags of indexing-record
+           .
+
+       clear-archived-flag.
+           move function bit-of (status-flags of indexing-record)
+               to ws-status-bits
+           move "0" to ws-status-bits (4:1)
+           move function bit-to-char (ws-status-bits)
+               to status-flags of indexing-record
+           .
+
+       test-archived-flag.
+           move function bit-of (status-flags of indexing-record)
+               to ws-status-bits
+           if ws-status-bits (4:1) = "1"
+               set flag-is-set to true
+           else
+               set flag-is-clear to true
+           end-if
            .
 
       *><* file status quick check.  For this sample, keep running
@@ -313,3 +701,16 @@
                end-display
            end-if
            .
+
+      *><* pause a little longer on each successive lock retry
+       retry-pause.
+           add 1 to ws-retry-count
+           display
+               "isam file locked, retrying (" ws-retry-count
+               " of " ws-retry-limit ")..."
+               upon syserr
+           end-display
+           call "C$SLEEP" using ws-retry-count
+           .
+       retry-pause-exit.
+           exit.
