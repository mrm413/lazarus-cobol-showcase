@@ -5,13 +5,18 @@
        FILE-CONTROL.
        SELECT file1 ASSIGN DISK
           ORGANIZATION RELATIVE
-          ACCESS RANDOM RELATIVE KEY file1-key.
+          ACCESS RANDOM RELATIVE KEY file1-key
+          FILE STATUS IS file1-status.
        DATA DIVISION.
        FILE SECTION.
        FD file1.
        1  file1-rec pic x.
        WORKING-STORAGE SECTION.
        77  file1-key pic 99.
+       77  file1-status pic xx.
+           88  file1-ok            value "00".
+       77  file1-max-key pic 99 value 0.
+       77  safety-net pic 99.
        PROCEDURE DIVISION.
            DELETE FILE file1.
            OPEN OUTPUT file1.
@@ -24,11 +29,35 @@
            MOVE 3 to file1-key.
            MOVE "C" TO file1-rec.
            WRITE file1-rec.
+           MOVE 3 TO file1-max-key.
            CLOSE file1.
-           OPEN INPUT file1.
+
+           OPEN I-O file1.
+
+      *    delete the middle record, then show that the next record
+      *    written lands back in the freed slot instead of growing
+      *    the file out to relative key 4
+           MOVE 2 TO file1-key.
+           DELETE file1.
+
+           MOVE 1 TO file1-key.
+           PERFORM find-next-free-slot
+               VARYING safety-net FROM 1 BY 1
+               UNTIL file1-key > file1-max-key
+                  OR NOT file1-ok
+                  OR safety-net > 40
+
+           MOVE "D" TO file1-rec.
+           WRITE file1-rec.
+           IF file1-key > file1-max-key
+              MOVE file1-key TO file1-max-key.
+
+           IF (file1-key <> 2)
+              DISPLAY "FAILED: expected slot 2 to be reused".
+
            MOVE 2 to file1-key.
            READ file1.
-           IF (file1-rec <> "B")
+           IF (file1-rec <> "D")
               display "FAILED".
            MOVE 1 to file1-key.
            READ file1.
@@ -36,3 +65,11 @@
               display "FAILED".
            CLOSE file1.
            STOP RUN.
+
+      *> probe one relative key; the calling PERFORM VARYING advances
+      *> file1-key past every occupied slot and stops at the first one
+      *> a READ reports as not-on-file, i.e. the lowest free key
+       find-next-free-slot.
+           READ file1.
+           IF file1-ok
+              ADD 1 TO file1-key.
