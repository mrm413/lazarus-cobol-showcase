@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. prog.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT file1 ORGANIZATION LINE SEQUENTIAL
+                    ASSIGN "./file1".
+       SELECT file2 ORGANIZATION LINE SEQUENTIAL
+                    ASSIGN "./file2".
+       SELECT file3 ASSIGN DISK.
+       SELECT file4 ORGANIZATION LINE SEQUENTIAL
+                    ASSIGN "./file4".
+       SELECT OPTIONAL checkpoint-file
+                    ORGANIZATION LINE SEQUENTIAL
+                    ASSIGN "./mergeckpt"
+                    FILE STATUS IS checkpoint-status.
+       DATA DIVISION.
+       FILE SECTION.
+      *    file1 and file2 both arrive already sorted on ascending
+      *    key1 / descending key2, so they can be combined with a
+      *    single-pass MERGE instead of re-sorting everything
+       FD file1.
+       1  file1-rec.
+          2  file1-key1 pic x.
+          2  file1-key2 pic 9.
+          2  file1-dot pic x.
+       FD file2.
+       1  file2-rec.
+          2  file2-key1 pic x.
+          2  file2-key2 pic 9.
+          2  file2-dot pic x.
+       SD file3.
+       1  file3-rec.
+          2  file3-key1 pic x.
+          2  file3-key2 pic 9.
+          2  file3-dot pic x.
+       FD file4.
+       1  file4-rec.
+          2  file4-key1 pic x.
+          2  file4-key2 pic 9.
+          2  file4-dot pic x.
+       FD checkpoint-file.
+       1  checkpoint-rec pic 9(06).
+
+       WORKING-STORAGE SECTION.
+       77  checkpoint-status pic xx.
+           88  checkpoint-found       values "00" "05".
+       77  merge-eof pic x value "N".
+           88  merge-at-eof                  value "Y".
+       77  merge-given-count pic 9(06) value 0.
+       77  merge-restart-count pic 9(06) value 0.
+       PROCEDURE DIVISION.
+       main.
+           PERFORM load-checkpoint.
+
+           MERGE file3 ON ASCENDING file3-key1
+                         DESCENDING file3-key2
+              USING file1 file2
+              OUTPUT PROCEDURE IS give-merged-records.
+
+           PERFORM clear-checkpoint.
+           STOP RUN.
+
+      *> a prior run may have died partway through - if it left a
+      *> checkpoint behind, pick up the count of records it already
+      *> gave to file4 so this run does not duplicate them
+       load-checkpoint.
+           MOVE 0 TO merge-restart-count.
+           OPEN INPUT checkpoint-file.
+           IF checkpoint-found
+              READ checkpoint-file
+                  AT END CONTINUE
+              END-READ
+              MOVE checkpoint-rec TO merge-restart-count
+           END-IF.
+           CLOSE checkpoint-file.
+
+      *> the merge output procedure owns file4, opening it in EXTEND
+      *> mode so a restart appends after whatever the earlier run
+      *> already wrote instead of overwriting it
+       give-merged-records.
+           OPEN EXTEND file4.
+           MOVE 0 TO merge-given-count.
+           MOVE "N" TO merge-eof.
+           PERFORM give-one-merged-record
+               UNTIL merge-at-eof.
+           CLOSE file4.
+
+      *> return one merged record; anything at or before the restart
+      *> count was already written by an earlier run and is skipped
+       give-one-merged-record.
+           RETURN file3 RECORD
+               AT END SET merge-at-eof TO TRUE
+           END-RETURN
+           IF NOT merge-at-eof
+              ADD 1 TO merge-given-count
+              IF merge-given-count > merge-restart-count
+                 MOVE file3-rec TO file4-rec
+                 WRITE file4-rec
+                 PERFORM save-checkpoint
+              END-IF
+           END-IF.
+
+       save-checkpoint.
+           OPEN OUTPUT checkpoint-file.
+           MOVE merge-given-count TO checkpoint-rec.
+           WRITE checkpoint-rec.
+           CLOSE checkpoint-file.
+
+      *> a clean finish clears the checkpoint so the next run starts
+      *> a fresh combine instead of thinking it is resuming one
+       clear-checkpoint.
+           OPEN OUTPUT checkpoint-file.
+           CLOSE checkpoint-file.
