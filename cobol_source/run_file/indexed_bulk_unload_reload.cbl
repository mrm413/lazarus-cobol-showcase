@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. prog.
+      *    UNLOAD HALF OF THE PAIR: COPY THE INDEXED MASTER OUT TO A
+      *    FLAT SEQUENTIAL FILE, KEEPING THE PRIME KEY AND BOTH
+      *    ALTERNATE KEYS AS THEIR OWN FIELDS SO THE RELOAD PROGRAM
+      *    (BELOW) CAN REBUILD AN IDENTICAL INDEXED FILE FROM THEM.
+      *    THE KEY LAYOUT MIRRORS extfh_indexed_with_multiple_keys.cbl
+      *    (A 20-BYTE PRIME KEY, A 10-DIGIT ALTERNATE KEY, AND A
+      *    15-DIGIT ALTERNATE KEY, BOTH ALTERNATES ALLOWING
+      *    DUPLICATES), USING THE COMPILER'S OWN INDEXED FILE SUPPORT
+      *    RATHER THAN RAW EXTFH CALLS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL master-file ASSIGN TO "TESTISAM2"
+                    ORGANIZATION INDEXED
+                    ACCESS SEQUENTIAL
+                    RECORD KEY IS prime-key OF master-record
+                    ALTERNATE RECORD KEY IS data-area1 OF master-record
+                        WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS data-area2 OF master-record
+                        WITH DUPLICATES
+                    FILE STATUS IS master-status.
+       SELECT unload-file ASSIGN TO "TESTISAM2.UNL"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS unload-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD master-file.
+       01 master-record.
+          05 prime-key         pic x(20).
+          05 data-area1        pic 9(10).
+          05 data-area2        pic 9(15).
+          05 data-area         pic x(355).
+       FD unload-file.
+       01 unload-record.
+          05 unl-prime-key     pic x(20).
+          05 unl-data-area1    pic 9(10).
+          05 unl-data-area2    pic 9(15).
+          05 unl-data-area     pic x(355).
+
+       WORKING-STORAGE SECTION.
+       77  master-status       pic xx.
+           88  master-ok               values "00" "02".
+       77  unload-status       pic xx.
+           88  unload-ok               value "00".
+       01  record-flag         pic x.
+           88  no-more-records         value high-value
+               when set to false             low-value.
+       77  unload-count        pic 9(06) value 0.
+
+       PROCEDURE DIVISION.
+       unload-main.
+           OPEN INPUT master-file.
+           IF NOT master-ok
+              DISPLAY "cannot open master file, status "
+                      master-status UPON SYSERR
+              STOP RUN RETURNING 1
+           END-IF
+
+           OPEN OUTPUT unload-file.
+           IF NOT unload-ok
+              DISPLAY "cannot open unload file, status "
+                      unload-status UPON SYSERR
+              STOP RUN RETURNING 1
+           END-IF
+
+           SET no-more-records TO FALSE
+           PERFORM unload-one-record
+               UNTIL no-more-records
+
+           CLOSE master-file.
+           CLOSE unload-file.
+           DISPLAY "unloaded " unload-count " master records".
+           STOP RUN.
+
+      *> read the master strictly in primary key sequence and copy
+      *> each record's key fields and data straight across
+       unload-one-record.
+           READ master-file NEXT RECORD
+               AT END SET no-more-records TO TRUE
+           END-READ
+           IF NOT no-more-records
+              MOVE prime-key OF master-record  TO unl-prime-key
+              MOVE data-area1 OF master-record TO unl-data-area1
+              MOVE data-area2 OF master-record TO unl-data-area2
+              MOVE data-area  OF master-record TO unl-data-area
+              WRITE unload-record
+              ADD 1 TO unload-count
+           END-IF.
+
+       END PROGRAM prog.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELOADR.
+      *    RELOAD HALF OF THE PAIR: REBUILD A FRESH INDEXED MASTER
+      *    FROM THE FLAT SEQUENTIAL FILE prog (ABOVE) PRODUCED,
+      *    RESTORING THE PRIME KEY AND BOTH ALTERNATE KEYS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT unload-file ASSIGN TO "TESTISAM2.UNL"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS unload-status.
+       SELECT master-file ASSIGN TO "TESTISAM2"
+                    ORGANIZATION INDEXED
+                    ACCESS SEQUENTIAL
+                    RECORD KEY IS prime-key OF master-record
+                    ALTERNATE RECORD KEY IS data-area1 OF master-record
+                        WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS data-area2 OF master-record
+                        WITH DUPLICATES
+                    FILE STATUS IS master-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD unload-file.
+       01 unload-record.
+          05 unl-prime-key     pic x(20).
+          05 unl-data-area1    pic 9(10).
+          05 unl-data-area2    pic 9(15).
+          05 unl-data-area     pic x(355).
+       FD master-file.
+       01 master-record.
+          05 prime-key         pic x(20).
+          05 data-area1        pic 9(10).
+          05 data-area2        pic 9(15).
+          05 data-area         pic x(355).
+
+       WORKING-STORAGE SECTION.
+       77  master-status       pic xx.
+           88  master-ok               value "00".
+       77  unload-status       pic xx.
+           88  unload-ok               values "00" "02".
+       01  record-flag         pic x.
+           88  no-more-records         value high-value
+               when set to false             low-value.
+       77  reload-count        pic 9(06) value 0.
+
+       PROCEDURE DIVISION.
+       reload-main.
+           OPEN INPUT unload-file.
+           IF NOT unload-ok
+              DISPLAY "cannot open unload file, status "
+                      unload-status UPON SYSERR
+              STOP RUN RETURNING 1
+           END-IF
+
+           OPEN OUTPUT master-file.
+           IF NOT master-ok
+              DISPLAY "cannot open master file, status "
+                      master-status UPON SYSERR
+              STOP RUN RETURNING 1
+           END-IF
+
+           SET no-more-records TO FALSE
+           PERFORM reload-one-record
+               UNTIL no-more-records
+
+           CLOSE unload-file.
+           CLOSE master-file.
+           DISPLAY "reloaded " reload-count " master records".
+           STOP RUN.
+
+      *> writes go in on primary key order so the new master builds
+      *> its index in the same order the old one was unloaded
+       reload-one-record.
+           READ unload-file NEXT RECORD
+               AT END SET no-more-records TO TRUE
+           END-READ
+           IF NOT no-more-records
+              MOVE unl-prime-key  TO prime-key  OF master-record
+              MOVE unl-data-area1 TO data-area1 OF master-record
+              MOVE unl-data-area2 TO data-area2 OF master-record
+              MOVE unl-data-area  TO data-area  OF master-record
+              WRITE master-record
+                  INVALID KEY
+                      DISPLAY "duplicate prime key on reload: "
+                              prime-key OF master-record
+                              UPON SYSERR
+              END-WRITE
+              ADD 1 TO reload-count
+           END-IF.
+
+       END PROGRAM RELOADR.
