@@ -16,6 +16,8 @@
         2   file1-key pic x.
        working-storage section.
        1    fs pic xx.
+         88 fs-ok       value "00".
+         88 fs-locked   value "51".
        1    os-check   pic x(7).
          88 os-is-windows-or-dos values 'WINDOWS' 'FREEDOS'.
        78  callee       value "./prog2".
@@ -29,12 +31,28 @@
            close file1.
            open i-o file1.
            move "X" to file1-key.
-           read file1.
-           if fs not = "00"
-              display "FAILED 1::r fs=" fs.
-           rewrite file1-rec.
-           if fs not = "00"
-              display "FAILED 1::rw fs=" fs.
+      *    a companion process may be holding this record locked, so
+      *    give it a few tries rather than hanging or failing outright
+           read file1
+               retry 3 times.
+           if fs-locked
+              display "lock wait timed out on key: " file1-key
+                      " status " fs
+           else
+              if not fs-ok
+                 display "FAILED 1::r fs=" fs
+              end-if
+           end-if.
+           rewrite file1-rec
+               retry 3 times.
+           if fs-locked
+              display "lock wait timed out on key: " file1-key
+                      " status " fs
+           else
+              if not fs-ok
+                 display "FAILED 1::rw fs=" fs
+              end-if
+           end-if.
            accept os-check from environment "COB_ON_CYGWIN".
            if os-check = spaces
              accept os-check from environment "OS".
