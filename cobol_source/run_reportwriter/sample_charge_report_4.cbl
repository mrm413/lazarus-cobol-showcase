@@ -7,56 +7,194 @@
       
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-      
+      *    THIS DISTRICT REPORT SERVES EUROPEAN DISTRICTS THAT PUNCTUATE
+      *    MONEY WITH A COMMA DECIMAL POINT AND A PERIOD DIGIT
+      *    SEPARATOR, PER cobc_configuration_source_format.cbl'S USE OF
+      *    SPECIAL-NAMES TO PICK A COMPILE-TIME CONVENTION.  A DISTRICT
+      *    THAT USES THE ORDINARY PERIOD-DECIMAL CONVENTION RUNS
+      *    THROUGH sample_charge_report.cbl INSTEAD - THE CHOICE OF
+      *    DECIMAL CONVENTION IS FIXED AT COMPILE TIME, SO OPERATIONS
+      *    ROUTES EACH DISTRICT'S DATA TO THE PROGRAM THAT MATCHES ITS
+      *    LOCALE RATHER THAN SWITCHING CONVENTIONS WITHIN ONE RUN.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       
            SELECT SALES-DATA
                ASSIGN TO EXTERNAL DATAIN
-                         ORGANIZATION IS LINE SEQUENTIAL.
-      
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-SALES-STATUS.
+
            SELECT REPORT-FILE
-               ASSIGN TO EXTERNAL LINE ADVANCING SYSPRINT.
-      
+               ASSIGN TO EXTERNAL LINE ADVANCING SYSPRINT
+                         FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT COMMISSION-RATES-FILE
+               ASSIGN TO EXTERNAL COMMSRATE
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-COMMSRATE-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO EXTERNAL AUDITTRL
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT RUN-MARKER-FILE
+               ASSIGN TO EXTERNAL RUNMARKER
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-MARKER-STATUS.
+
+           SELECT CSV-FILE
+               ASSIGN TO EXTERNAL SALESCSV
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-CSV-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-      
+
        FD  SALES-DATA.
-      
+
        01  SALES-RECORD.
            03  SR-SALESMAN-NUMBER      PIC 9(02).
            03  FILLER                  PIC X(01).
            03  SR-DISTRICT-CODE        PIC X(01).
            03  FILLER                  PIC X(01).
-           03  SR-SALE-AMOUNT          PIC 9(04)V99.
+           03  SR-SALE-AMOUNT          PIC S9(04)V99.
            03  FILLER                  PIC X(69).
-      
+
        FD  REPORT-FILE
            REPORT IS DISTRICT-SALES-REPORT.
-      
+
+       FD  COMMISSION-RATES-FILE.
+
+       01  COMMISSION-RATE-RECORD.
+           03  CRR-DISTRICT            PIC X(01).
+           03  FILLER                  PIC X(01).
+           03  CRR-RATE                PIC V99.
+           03  FILLER                  PIC X(77).
+
+       FD  AUDIT-TRAIL-FILE.
+
+       01  AUDIT-TRAIL-RECORD.
+           03  ATR-RUN-DATE-TIME       PIC X(19).
+           03  FILLER                  PIC X(01).
+           03  ATR-PROGRAM-ID          PIC X(08).
+           03  FILLER                  PIC X(01).
+           03  ATR-INPUT-COUNT         PIC 9(06).
+           03  FILLER                  PIC X(01).
+           03  ATR-DETAIL-COUNT        PIC 9(06).
+           03  FILLER                  PIC X(01).
+           03  ATR-CONTROL-TOTAL       PIC S9(09)V99.
+           03  FILLER                  PIC X(20).
+
+       FD  RUN-MARKER-FILE.
+
+       01  RUN-MARKER-RECORD.
+           03  RMR-BUSINESS-DATE       PIC X(10).
+           03  FILLER                  PIC X(69).
+
+       FD  CSV-FILE.
+
+      *    ONE SPREADSHEET-IMPORTABLE ROW PER GENERATE, CARRYING THE
+      *    SAME FIELDS AS SALE-DETAIL.
+       01  CSV-RECORD                  PIC X(200).
+
        WORKING-STORAGE SECTION.
+      *    ONE FILE STATUS PER SELECT, CHECKED RIGHT AFTER EVERY OPEN
+      *    SO A MISSING OR UNREADABLE FILE ABORTS CLEANLY WITH ITS
+      *    STATUS CODE LOGGED INSTEAD OF LETTING A BAD OPEN READ
+      *    GARBAGE OR HANG, PER turn_ec_i_o.cbl'S FILE STATUS MECHANICS.
+       77  WS-SALES-STATUS             PIC XX.
+           88  WS-SALES-OK                         VALUE "00".
+       77  WS-REPORT-STATUS            PIC XX.
+           88  WS-REPORT-OK                        VALUE "00".
+       77  WS-COMMSRATE-STATUS         PIC XX.
+           88  WS-COMMSRATE-OK                     VALUE "00".
+       77  WS-AUDIT-STATUS             PIC XX.
+           88  WS-AUDIT-OK                         VALUE "00".
+       77  WS-CSV-STATUS               PIC XX.
+           88  WS-CSV-OK                           VALUE "00".
+
+      *    THE CSV SIDECAR IS OFF BY DEFAULT AND ONLY OPENED WHEN
+      *    OPERATIONS ASKS FOR IT, SAME "ENVIRONMENT SWITCH TURNS ON
+      *    AN OPTIONAL OUTPUT" CONVENTION AS CARRY-FORWARD-YTD IN THE
+      *    PAYROLL REGISTER.
+       77  WS-CSV-OUTPUT               PIC X(3)    VALUE SPACES.
+           88  CSV-OUTPUT-REQUESTED               VALUE "YES".
+
+      *    A DRY RUN STILL READS, EDITS AND REPORTS EVERY SALE, BUT
+      *    TOUCHES NONE OF THE FILES THAT FEED A DOWNSTREAM SYSTEM OR
+      *    CARRY FORWARD TO THE NEXT RUN - NO CSV, AUDIT TRAIL OR RUN
+      *    MARKER.
+       77  WS-DRY-RUN-SWITCH           PIC X(3)    VALUE SPACES.
+           88  DRY-RUN-REQUESTED                  VALUE "YES".
        77  END-OF-FILE-SWITCH          PIC X(1)    VALUE 'N'.
            88  END-OF-FILE                         VALUE 'Y'.
-      
+       77  RATES-EOF-SWITCH            PIC X(1)    VALUE 'N'.
+           88  RATES-EOF                           VALUE 'Y'.
+       77  WS-COMMISSION-COUNT         PIC 9(02)   VALUE 0.
+       77  WS-INPUT-COUNT              PIC 9(06)   VALUE 0.
+       77  WS-DETAIL-COUNT             PIC 9(06)   VALUE 0.
+       77  WS-AUDIT-SALES-TOTAL        PIC S9(09)V99 VALUE 0.
+      *    CROSS-FOOTING CHECK - THE DISTRICT/FINAL CONTROL FOOTINGS
+      *    BUILD THEIR TOTAL BY SUMMING SALESMAN-TOTAL'S SUM, WHICH IN
+      *    TURN SUMS SR-SALE-AMOUNT; WS-AUDIT-SALES-TOTAL ADDS
+      *    SR-SALE-AMOUNT DIRECTLY OFF SALES-DATA AS THE RECORDS ARE
+      *    READ, SO THE TWO SHOULD ALWAYS AGREE. A MISMATCH MEANS THE
+      *    NESTED SUM CHAIN DROPPED OR DOUBLE-COUNTED A RECORD.
+       77  WS-CROSSFOOT-DIFF           PIC S9(09)V99 VALUE 0.
+       77  WS-CROSSFOOT-TOLERANCE      PIC S9(09)V99 VALUE 0,01.
+       77  WS-CROSSFOOT-SWITCH         PIC X(1)    VALUE 'N'.
+           88  WS-CROSSFOOT-MISMATCH               VALUE 'Y'.
+
+      *    THE RUN'S FINAL RETURN CODE LETS THE JCL/SCHEDULER TELL A
+      *    CLEAN RUN FROM ONE THAT PRINTED BUT WITH A CROSS-FOOT
+      *    MISMATCH THAT NEEDS OPERATOR REVIEW, PER
+      *    return_code_passing.cbl'S USE OF THE RETURN-CODE SPECIAL
+      *    REGISTER - 0 IS CLEAN, 4 MEANS REVIEW THE MISMATCH WARNING,
+      *    1 (SET ELSEWHERE) IS ABORTED.
+       77  WS-FINAL-RETURN-CODE        PIC 9(02)   VALUE 0.
+
+      *    SAME-DAY RE-RUN GUARD - RUNMARKER REMEMBERS THE BUSINESS
+      *    DATE OF THE LAST SUCCESSFUL RUN SO A SECOND RUN THE SAME
+      *    DAY DOESN'T SILENTLY OVERWRITE SYSPRINT; OPERATIONS MUST
+      *    SET ALLOW-RERUN=YES TO CONFIRM AN INTENTIONAL RE-RUN.
+       77  WS-MARKER-STATUS            PIC XX.
+           88  WS-MARKER-OK                        VALUE "00".
+           88  WS-MARKER-NOT-FOUND                 VALUE "35".
+       77  WS-MARKER-EOF-SWITCH        PIC X(1)    VALUE 'N'.
+           88  WS-MARKER-EOF                       VALUE 'Y'.
+       77  WS-ALLOW-RERUN              PIC X(3)    VALUE SPACES.
+           88  RERUN-IS-ALLOWED                    VALUE "YES".
+       77  WS-BUSINESS-DATE            PIC X(10).
+
+       01  WS-RUN-DATE-TIME            PIC X(19).
+
        01  COMMISSION-TABLE.
-           02  FILLER                  PIC X(03)   VALUE 'A20'.
-           02  FILLER                  PIC X(03)   VALUE 'B18'.
-           02  FILLER                  PIC X(03)   VALUE 'C15'.
-           02  FILLER                  PIC X(03)   VALUE 'D12'.
-           02  FILLER                  PIC X(03)   VALUE 'E10'.
-           02  FILLER                  PIC X(03)   VALUE 'F12'.
-           02  FILLER                  PIC X(03)   VALUE 'G10'.
-           02  FILLER                  PIC X(03)   VALUE 'H08'.
-           02  FILLER                  PIC X(03)   VALUE 'J05'.
-           02  FILLER                  PIC X(03)   VALUE 'K07'.
-       01  FILLER                      REDEFINES COMMISSION-TABLE.
-           02  COMMISSION-ENTRY        OCCURS 10 TIMES
+      *    RATES ARE MAINTAINED BY SALES MANAGEMENT IN COMMSRATE, ONE
+      *    DISTRICT/RATE PAIR PER RECORD, SO A SEASONAL RATE CHANGE OR
+      *    A NEW DISTRICT NO LONGER REQUIRES A RECOMPILE OF THIS
+      *    PROGRAM.
+           02  COMMISSION-ENTRY        OCCURS 26 TIMES
                                        INDEXED BY COMMISSION-IX.
-               03  CE-DISTRICT         PIC X(01).
-               03  CE-RATE             PIC V99.
+               03  CE-DISTRICT         PIC X(01) VALUE SPACE.
+               03  CE-RATE             PIC V99   VALUE ZERO.
       
        01  CALCULATED-FIELDS.
-           03  WS-COMMISSION           PIC 9(5)V99.
+      *    A CUSTOMER RETURN CARRIES A NEGATIVE SALE AMOUNT, SO THE
+      *    COMMISSION IT DRIVES MUST BE ABLE TO GO NEGATIVE TOO IN
+      *    ORDER TO NET CORRECTLY AGAINST THE SALESMAN AND DISTRICT
+      *    TOTALS.
+           03  WS-COMMISSION           PIC S9(5)V99.
+
+      *    SR-SALE-AMOUNT IS SIGNED DISPLAY, SO STRINGING IT DIRECTLY
+      *    INTO A CSV ROW WOULD CARRY THE SIGN OVERPUNCHED INTO THE
+      *    LAST BYTE INSTEAD OF A READABLE SIGN AND DECIMAL POINT.  IT
+      *    IS EDITED INTO THIS FIELD FIRST SO THE CSV SIDECAR GETS A
+      *    PLAIN, SPREADSHEET-READABLE NUMBER.
+           03  WS-CSV-SALE-AMOUNT      PIC -9999.99.
       
        REPORT SECTION.
        RD  DISTRICT-SALES-REPORT
@@ -88,27 +226,28 @@
            02  LINE PLUS 1.
                03  COLUMN 01   PIC 99      SOURCE SR-SALESMAN-NUMBER.
                03  COLUMN 04   PIC X       SOURCE SR-DISTRICT-CODE.
-               03  COLUMN 06   PIC 9999.99 SOURCE SR-SALE-AMOUNT.
+               03  COLUMN 06   PIC -9999,99 SOURCE SR-SALE-AMOUNT.
       
        01  SALESMAN-TOTAL TYPE CONTROL FOOTING SR-SALESMAN-NUMBER.
            02  LINE PLUS 1.
                03  COLUMN 20   PIC 99    SOURCE SR-SALESMAN-NUMBER.
-               03  ST-SALES-AMT COLUMN 24 PIC $$$,$$9.99 SUM
+               03  ST-SALES-AMT COLUMN 24 PIC -$$$.$$9,99 SUM
                        SR-SALE-AMOUNT.
-               03  COLUMN 37 PIC $$$,$$9.99 SOURCE WS-COMMISSION.
-      
+               03  COLUMN 37 PIC -$$$.$$9,99 SOURCE WS-COMMISSION.
+
        01  DISTRICT-TOTAL TYPE CONTROL FOOTING SR-DISTRICT-CODE
            NEXT GROUP PLUS 2.
            02  LINE PLUS 1.
                03  COLUMN 54   PIC X     SOURCE SR-DISTRICT-CODE.
-               03  COLUMN 58   PIC $$$,$$9.99 SUM ST-SALES-AMT.
-      
+               03  COLUMN 58   PIC -$$$.$$9,99 SUM ST-SALES-AMT.
+
        01  FINAL-TOTAL TYPE CONTROL FOOTING FINAL.
            02  LINE PLUS 2.
                03  COLUMN 15   PIC X(19) VALUE
                    'MONTHLY TOTAL SALES'.
-               03  COLUMN 57   PIC $$$$,$$9.99 SUM ST-SALES-AMT.
-               03  COLUMN 69   PIC XX VALUE '**'.
+               03  FT-SALES-AMT COLUMN 57 PIC -$$$$.$$9,99 SUM
+                       ST-SALES-AMT.
+               03  COLUMN 70   PIC XX VALUE '**'.
       
        PROCEDURE DIVISION.
       
@@ -118,45 +257,278 @@
            SET COMMISSION-IX TO 1.
            SEARCH COMMISSION-ENTRY
                AT END
-                   MOVE 0.00 TO WS-COMMISSION
+                   MOVE 0,00 TO WS-COMMISSION
                WHEN CE-DISTRICT (COMMISSION-IX) = SR-DISTRICT-CODE
                    COMPUTE WS-COMMISSION ROUNDED =
                        CE-RATE (COMMISSION-IX) * ST-SALES-AMT.
       
        USE-SALESMAN-TOTAL-EXIT.
            EXIT.
-      
+
+       USE-FINAL-TOTAL SECTION. USE BEFORE REPORTING FINAL-TOTAL.
+       USE-FINAL-TOTAL-PROC.
+           COMPUTE WS-CROSSFOOT-DIFF =
+               FT-SALES-AMT - WS-AUDIT-SALES-TOTAL.
+
+           IF WS-CROSSFOOT-DIFF > WS-CROSSFOOT-TOLERANCE
+              OR WS-CROSSFOOT-DIFF < -WS-CROSSFOOT-TOLERANCE
+               DISPLAY
+                   "WARNING - DISTRICT/FINAL SALES CROSS-FOOT DOES "
+                   "NOT MATCH RAW SALES-DATA TOTAL, DIFFERENCE "
+                   WS-CROSSFOOT-DIFF
+                   UPON SYSERR
+               SET WS-CROSSFOOT-MISMATCH TO TRUE
+           END-IF.
+
+       USE-FINAL-TOTAL-EXIT.
+           EXIT.
+
        END DECLARATIVES.
       
        000-INITIATE.
-      
-           OPEN INPUT SALES-DATA,
-                OUTPUT REPORT-FILE.
-      
-           INITIATE DISTRICT-SALES-REPORT.
-      
+
+           MOVE FUNCTION FORMATTED-CURRENT-DATE('YYYY-MM-DDThh:mm:ss')
+               TO WS-RUN-DATE-TIME.
+
+           ACCEPT WS-CSV-OUTPUT FROM ENVIRONMENT "CSV-OUTPUT".
+
+           ACCEPT WS-DRY-RUN-SWITCH FROM ENVIRONMENT "DRY-RUN".
+           IF DRY-RUN-REQUESTED
+               DISPLAY "DRY RUN - NO FILES WILL BE UPDATED" UPON SYSERR
+           END-IF.
+
+      *    A DRY RUN IS A PREVIEW ONLY, SO IT MUST NOT TRIP THE SAME-DAY
+      *    RE-RUN GUARD BELOW THE WAY A REAL RUN WOULD.
+           IF NOT DRY-RUN-REQUESTED
+               PERFORM 010-CHECK-RERUN-GUARD THRU 019-EXIT
+           END-IF.
+
+           PERFORM 050-LOAD-COMMISSION-RATES THRU 059-EXIT.
+
+           OPEN INPUT SALES-DATA.
+
+           IF NOT WS-SALES-OK
+               DISPLAY "CANNOT OPEN SALES-DATA, STATUS "
+                       WS-SALES-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+      *    A DRY RUN STILL READS AND EDITS EVERY SALES RECORD SO THE
+      *    COUNTS DISPLAYED AT 000-TERMINATE ARE ACCURATE, BUT IT NEVER
+      *    OPENS REPORT-FILE OR GENERATEs A LINE OF THE PRINTED REPORT -
+      *    THAT WAY OPERATIONS CAN SEE THE EXPECTED COUNTS WITHOUT THE
+      *    FULL REPORT EVER BEING PRODUCED.
+           IF NOT DRY-RUN-REQUESTED
+               OPEN OUTPUT REPORT-FILE
+               IF NOT WS-REPORT-OK
+                   DISPLAY "CANNOT OPEN REPORT-FILE, STATUS "
+                           WS-REPORT-STATUS UPON SYSERR
+                   STOP RUN RETURNING 1
+               END-IF
+           END-IF.
+
+           IF CSV-OUTPUT-REQUESTED AND NOT DRY-RUN-REQUESTED
+               OPEN OUTPUT CSV-FILE
+               IF NOT WS-CSV-OK
+                   DISPLAY "CANNOT OPEN CSV-FILE, STATUS "
+                           WS-CSV-STATUS UPON SYSERR
+                   STOP RUN RETURNING 1
+               END-IF
+           END-IF.
+
+           IF NOT DRY-RUN-REQUESTED
+               INITIATE DISTRICT-SALES-REPORT
+           END-IF.
+
            READ SALES-DATA
                AT END
                    MOVE 'Y' TO END-OF-FILE-SWITCH
            END-READ.
-      
+
            PERFORM 100-PROCESS-SALES-DATA THRU 199-EXIT
                UNTIL END-OF-FILE.
-      
+
        000-TERMINATE.
-           TERMINATE DISTRICT-SALES-REPORT.
-      
-           CLOSE SALES-DATA,
-                 REPORT-FILE.
-      
-           STOP RUN.
-      
+           CLOSE SALES-DATA.
+
+           IF NOT DRY-RUN-REQUESTED
+               TERMINATE DISTRICT-SALES-REPORT
+               CLOSE REPORT-FILE
+           END-IF.
+
+           IF CSV-OUTPUT-REQUESTED AND NOT DRY-RUN-REQUESTED
+               CLOSE CSV-FILE
+           END-IF.
+
+           IF NOT DRY-RUN-REQUESTED
+               PERFORM 097-WRITE-AUDIT-TRAIL THRU 097-EXIT
+               PERFORM 015-WRITE-RUN-MARKER THRU 015-EXIT
+           ELSE
+               DISPLAY "DRY RUN EXPECTED INPUT COUNT  : "
+                       WS-INPUT-COUNT UPON SYSERR
+               DISPLAY "DRY RUN EXPECTED DETAIL COUNT : "
+                       WS-DETAIL-COUNT UPON SYSERR
+               DISPLAY "DRY RUN EXPECTED SALES TOTAL  : "
+                       WS-AUDIT-SALES-TOTAL UPON SYSERR
+           END-IF.
+
+           IF WS-CROSSFOOT-MISMATCH
+               MOVE 4 TO WS-FINAL-RETURN-CODE
+           END-IF.
+
+           STOP RUN RETURNING WS-FINAL-RETURN-CODE.
+
+       010-CHECK-RERUN-GUARD.
+           MOVE WS-RUN-DATE-TIME (1:10) TO WS-BUSINESS-DATE.
+           ACCEPT WS-ALLOW-RERUN FROM ENVIRONMENT "ALLOW-RERUN".
+
+           OPEN INPUT RUN-MARKER-FILE.
+
+           IF WS-MARKER-OK
+               MOVE 'N' TO WS-MARKER-EOF-SWITCH
+               READ RUN-MARKER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-MARKER-EOF-SWITCH
+               END-READ
+               IF NOT WS-MARKER-EOF
+                  AND RMR-BUSINESS-DATE = WS-BUSINESS-DATE
+                  AND NOT RERUN-IS-ALLOWED
+                   DISPLAY
+                       "REPORT ALREADY RUN FOR BUSINESS DATE "
+                       WS-BUSINESS-DATE
+                       ", SET ALLOW-RERUN=YES TO OVERRIDE"
+                       UPON SYSERR
+                   CLOSE RUN-MARKER-FILE
+                   STOP RUN RETURNING 1
+               END-IF
+               CLOSE RUN-MARKER-FILE
+           ELSE
+               IF NOT WS-MARKER-NOT-FOUND
+                   DISPLAY "CANNOT OPEN RUN-MARKER-FILE, STATUS "
+                           WS-MARKER-STATUS UPON SYSERR
+                   STOP RUN RETURNING 1
+               END-IF
+           END-IF.
+
+       019-EXIT.
+           EXIT.
+
+       015-WRITE-RUN-MARKER.
+           OPEN OUTPUT RUN-MARKER-FILE.
+
+           IF NOT WS-MARKER-OK
+               DISPLAY "CANNOT OPEN RUN-MARKER-FILE, STATUS "
+                       WS-MARKER-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           MOVE SPACES TO RUN-MARKER-RECORD.
+           MOVE WS-BUSINESS-DATE TO RMR-BUSINESS-DATE.
+           WRITE RUN-MARKER-RECORD.
+           CLOSE RUN-MARKER-FILE.
+
+       015-EXIT.
+           EXIT.
+
+       050-LOAD-COMMISSION-RATES.
+           MOVE 'N' TO RATES-EOF-SWITCH.
+           MOVE ZERO TO WS-COMMISSION-COUNT.
+
+           OPEN INPUT COMMISSION-RATES-FILE.
+
+           IF NOT WS-COMMSRATE-OK
+               DISPLAY "CANNOT OPEN COMMISSION-RATES-FILE, STATUS "
+                       WS-COMMSRATE-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           READ COMMISSION-RATES-FILE
+               AT END
+                   MOVE 'Y' TO RATES-EOF-SWITCH
+           END-READ.
+
+           PERFORM 055-STORE-COMMISSION-RATE THRU 055-EXIT
+               UNTIL RATES-EOF.
+
+           CLOSE COMMISSION-RATES-FILE.
+
+       059-EXIT.
+           EXIT.
+
+       055-STORE-COMMISSION-RATE.
+           IF WS-COMMISSION-COUNT < 26
+               ADD 1 TO WS-COMMISSION-COUNT
+               SET COMMISSION-IX TO WS-COMMISSION-COUNT
+               MOVE CRR-DISTRICT TO CE-DISTRICT (COMMISSION-IX)
+               MOVE CRR-RATE TO CE-RATE (COMMISSION-IX)
+           END-IF.
+
+           READ COMMISSION-RATES-FILE
+               AT END
+                   MOVE 'Y' TO RATES-EOF-SWITCH
+           END-READ.
+
+       055-EXIT.
+           EXIT.
+
        100-PROCESS-SALES-DATA.
-           GENERATE DISTRICT-SALES-REPORT.
+           ADD 1 TO WS-INPUT-COUNT.
+           ADD 1 TO WS-DETAIL-COUNT.
+           ADD SR-SALE-AMOUNT TO WS-AUDIT-SALES-TOTAL.
+           IF NOT DRY-RUN-REQUESTED
+               GENERATE DISTRICT-SALES-REPORT
+               PERFORM 099-WRITE-CSV-DETAIL THRU 099-EXIT
+           END-IF.
            READ SALES-DATA
                AT END
                    MOVE 'Y' TO END-OF-FILE-SWITCH
            END-READ.
-      
+
        199-EXIT.
            EXIT.
+
+      *    ONE CSV ROW PER SALES RECORD, CARRYING THE SAME FIELDS AS
+      *    SALE-DETAIL.  WRITTEN ONLY WHEN CSV-OUTPUT-REQUESTED.
+       099-WRITE-CSV-DETAIL.
+           IF CSV-OUTPUT-REQUESTED
+               MOVE SPACES TO CSV-RECORD
+               MOVE SR-SALE-AMOUNT TO WS-CSV-SALE-AMOUNT
+               STRING
+                   SR-SALESMAN-NUMBER         DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   SR-DISTRICT-CODE           DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WS-CSV-SALE-AMOUNT         DELIMITED BY SIZE
+                   INTO CSV-RECORD
+               END-STRING
+               WRITE CSV-RECORD
+           END-IF.
+
+       099-EXIT.
+           EXIT.
+
+       097-WRITE-AUDIT-TRAIL.
+      *    ONE AUDIT RECORD IS APPENDED TO THE SHARED AUDITTRL FILE
+      *    EACH RUN SO OPERATIONS CAN RECONCILE HOW MANY SALES WERE
+      *    READ, HOW MANY POSTED, AND THE NET DOLLAR TOTAL WITHOUT
+      *    RERUNNING THE REPORT ITSELF.
+           MOVE SPACES TO AUDIT-TRAIL-RECORD.
+           MOVE WS-RUN-DATE-TIME TO ATR-RUN-DATE-TIME.
+           MOVE 'CHRGRPT4' TO ATR-PROGRAM-ID.
+           MOVE WS-INPUT-COUNT TO ATR-INPUT-COUNT.
+           MOVE WS-DETAIL-COUNT TO ATR-DETAIL-COUNT.
+           MOVE WS-AUDIT-SALES-TOTAL TO ATR-CONTROL-TOTAL.
+
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+
+           IF NOT WS-AUDIT-OK
+               DISPLAY "CANNOT OPEN AUDIT-TRAIL-FILE, STATUS "
+                       WS-AUDIT-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           WRITE AUDIT-TRAIL-RECORD.
+           CLOSE AUDIT-TRAIL-FILE.
+
+       097-EXIT.
+           EXIT.
