@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. prog.
+      * ************************************************************* *
+      * DATA DICTIONARY CROSS-REFERENCE UTILITY.                      *
+      *                                                                *
+      * READS A MAINTAINER-KEPT LIST OF SHARED DATA ELEMENTS (ONE      *
+      * LINE PER ELEMENT, NAMING THE PROGRAM AND FILE THAT OWN IT)    *
+      * AND PRINTS A FLAT CROSS-REFERENCE LISTING SO A MAINTAINER CAN *
+      * SEE, WITHOUT GREPPING EVERY PROGRAM, WHICH OF THE CHARGE,     *
+      * CUSTOMER, SALES AND PAYROLL REGISTER JOBS USE A GIVEN         *
+      * ELEMENT AND WHAT ITS PICTURE CLAUSE IS.                       *
+      * ************************************************************* *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT DD-SOURCE-FILE
+               ASSIGN TO EXTERNAL DDSOURCE
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-DD-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO EXTERNAL SYSPRINT
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DD-SOURCE-FILE.
+
+       01  DD-SOURCE-RECORD.
+           03  DDS-ELEMENT-NAME        PIC X(20).
+           03  FILLER                  PIC X(01).
+           03  DDS-PROGRAM-ID          PIC X(08).
+           03  FILLER                  PIC X(01).
+           03  DDS-FILE-NAME           PIC X(10).
+           03  FILLER                  PIC X(01).
+           03  DDS-PICTURE             PIC X(12).
+           03  FILLER                  PIC X(01).
+           03  DDS-DESCRIPTION         PIC X(30).
+           03  FILLER                  PIC X(06).
+
+       FD  REPORT-FILE.
+
+       01  REPORT-RECORD               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-DD-STATUS                PIC XX.
+           88  WS-DD-OK                VALUE "00".
+           88  WS-DD-EOF                VALUE "10".
+
+       01  WS-REPORT-STATUS            PIC XX.
+           88  WS-REPORT-OK             VALUE "00".
+
+       01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-EOF                   VALUE "Y".
+
+       01  WS-ELEMENT-COUNT             PIC 9(04) COMP VALUE ZERO.
+
+       01  WS-HEADING-LINE-1.
+           03  FILLER                  PIC X(37) VALUE SPACES.
+           03  FILLER                  PIC X(26)
+                   VALUE "DATA DICTIONARY CROSS-REF".
+
+       01  WS-HEADING-LINE-2.
+           03  FILLER                  PIC X(20) VALUE "ELEMENT NAME".
+           03  FILLER                  PIC X(09) VALUE "PROGRAM".
+           03  FILLER                  PIC X(11) VALUE "FILE".
+           03  FILLER                  PIC X(13) VALUE "PICTURE".
+           03  FILLER                  PIC X(30) VALUE "DESCRIPTION".
+
+       01  WS-DETAIL-LINE.
+           03  DL-ELEMENT-NAME          PIC X(20).
+           03  FILLER                   PIC X(01).
+           03  DL-PROGRAM-ID            PIC X(08).
+           03  FILLER                   PIC X(01).
+           03  DL-FILE-NAME             PIC X(10).
+           03  FILLER                   PIC X(01).
+           03  DL-PICTURE               PIC X(12).
+           03  FILLER                   PIC X(01).
+           03  DL-DESCRIPTION           PIC X(30).
+
+       01  WS-TOTAL-LINE.
+           03  FILLER                   PIC X(01) VALUE SPACE.
+           03  FILLER                   PIC X(16)
+                   VALUE "ELEMENTS LISTED:".
+           03  TL-ELEMENT-COUNT         PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+
+       000-INITIATE.
+
+           OPEN INPUT DD-SOURCE-FILE.
+           IF NOT WS-DD-OK
+               DISPLAY "UNABLE TO OPEN DD-SOURCE-FILE, STATUS: "
+                       WS-DD-STATUS
+               STOP RUN RETURNING 1
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           IF NOT WS-REPORT-OK
+               DISPLAY "UNABLE TO OPEN REPORT-FILE, STATUS: "
+                       WS-REPORT-STATUS
+               STOP RUN RETURNING 1
+           END-IF.
+
+           MOVE WS-HEADING-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADING-LINE-2 TO REPORT-RECORD.
+           WRITE REPORT-RECORD AFTER ADVANCING 2 LINES.
+
+           PERFORM 100-READ-DD-SOURCE THRU 109-EXIT.
+
+       000-TERMINATE.
+
+           PERFORM 900-WRITE-TOTAL THRU 909-EXIT.
+
+           CLOSE DD-SOURCE-FILE.
+           CLOSE REPORT-FILE.
+
+           IF WS-ELEMENT-COUNT = ZERO
+               STOP RUN RETURNING 4
+           ELSE
+               STOP RUN RETURNING 0
+           END-IF.
+
+       100-READ-DD-SOURCE.
+
+           READ DD-SOURCE-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 109-EXIT
+           END-READ.
+
+           PERFORM 110-WRITE-XREF-DETAIL THRU 119-EXIT.
+
+           GO TO 100-READ-DD-SOURCE.
+
+       109-EXIT.
+           EXIT.
+
+       110-WRITE-XREF-DETAIL.
+
+           MOVE DDS-ELEMENT-NAME TO DL-ELEMENT-NAME.
+           MOVE DDS-PROGRAM-ID   TO DL-PROGRAM-ID.
+           MOVE DDS-FILE-NAME    TO DL-FILE-NAME.
+           MOVE DDS-PICTURE      TO DL-PICTURE.
+           MOVE DDS-DESCRIPTION  TO DL-DESCRIPTION.
+
+           MOVE WS-DETAIL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD AFTER ADVANCING 1 LINE.
+
+           ADD 1 TO WS-ELEMENT-COUNT.
+
+       119-EXIT.
+           EXIT.
+
+       900-WRITE-TOTAL.
+
+           MOVE WS-ELEMENT-COUNT TO TL-ELEMENT-COUNT.
+           MOVE WS-TOTAL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD AFTER ADVANCING 2 LINES.
+
+       909-EXIT.
+           EXIT.
