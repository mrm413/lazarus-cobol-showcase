@@ -12,54 +12,308 @@
       
            SELECT TRANSACTION-DATA
                ASSIGN TO EXTERNAL DATAIN
-                         ORGANIZATION IS LINE SEQUENTIAL.
-      
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-TRANS-STATUS.
+
            SELECT REPORT-FILE
-               ASSIGN TO EXTERNAL LINE ADVANCING SYSPRINT.
-      
+               ASSIGN TO EXTERNAL LINE ADVANCING SYSPRINT
+                         FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT DISCOUNT-RATES-FILE
+               ASSIGN TO EXTERNAL RATESIN
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-RATES-STATUS.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO EXTERNAL REJECTS
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO EXTERNAL AUDITTRL
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT JSON-FEED-FILE
+               ASSIGN TO EXTERNAL CHARGEJSON
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-JSON-STATUS.
+
+           SELECT RUN-MARKER-FILE
+               ASSIGN TO EXTERNAL RUNMARKER
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-MARKER-STATUS.
+
+           SELECT AR-POSTED-FILE
+               ASSIGN TO EXTERNAL ARPOSTED
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-ARPOST-STATUS.
+
+           SELECT RECONCILE-FILE
+               ASSIGN TO EXTERNAL RECONCILE
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-RECON-STATUS.
+
+      *    KEYED ON CMR-CUSTOMER-NUMBER SO 092-VALIDATE-CUSTOMER-MASTER
+      *    CAN LOOK A CUSTOMER UP DIRECTLY INSTEAD OF LOADING THE
+      *    WHOLE MASTER INTO A TABLE AND SEARCHING IT ONE TRANSACTION
+      *    AT A TIME.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO EXTERNAL CUSTMSTR
+                         ORGANIZATION IS INDEXED
+                         ACCESS MODE IS RANDOM
+                         RECORD KEY IS CMR-CUSTOMER-NUMBER
+                         FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+           SELECT CSV-FILE
+               ASSIGN TO EXTERNAL CHARGECSV
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-CSV-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-      
+
        FD  TRANSACTION-DATA.
       
+      *    ONE RECORD IS NOW A WHOLE CUSTOMER VISIT: A FIXED HEADER
+      *    PLUS A REPEATING LINE-ITEM TABLE, ONE ENTRY PER ITEM
+      *    PURCHASED ON THE VISIT, PER
+      *    occurs_with_variable_occurrence_data_item.cbl'S OCCURS
+      *    DEPENDING ON APPROACH.
        01  TRANSACTION-RECORD.
            03  TR-CUSTOMER-NUMBER      PIC 9(04).
            03  FILLER                  PIC X(01).
            03  TR-CUSTOMER-NAME        PIC X(16).
            03  FILLER                  PIC X(01).
-           03  TR-ITEM-NUMBER          PIC 9(05).
-           03  FILLER                  REDEFINES TR-ITEM-NUMBER.
-               05  TR-ITEM-DEPARTMENT  PIC 9(01).
-               05  FILLER              PIC 9(04).
+           03  TR-LINE-ITEM-COUNT      PIC 9(02).
            03  FILLER                  PIC X(01).
-           03  TR-ITEM-COST            PIC 9(03)V99.
-           03  FILLER                  PIC X(47).
+           03  TR-LINE-ITEM            OCCURS 1 TO 6 TIMES
+                                       DEPENDING ON TR-LINE-ITEM-COUNT.
+               05  TR-ITEM-NUMBER      PIC 9(05).
+               05  FILLER              REDEFINES TR-ITEM-NUMBER.
+                   07  TR-ITEM-DEPARTMENT PIC 9(02).
+                   07  FILLER          PIC 9(03).
+               05  FILLER              PIC X(01).
+               05  TR-ITEM-COST        PIC 9(03)V99.
+               05  FILLER              PIC X(01).
       
        FD  REPORT-FILE
            REPORT IS CUSTOMER-REPORT.
-      
+
+       FD  DISCOUNT-RATES-FILE.
+
+       01  DISCOUNT-RATE-RECORD.
+           03  DRR-DEPARTMENT          PIC 9(02).
+           03  FILLER                  PIC X(01).
+           03  DRR-RATE                PIC V99.
+           03  FILLER                  PIC X(73).
+
+       FD  EXCEPTION-FILE.
+
+       01  EXCEPTION-RECORD            PIC X(80).
+
+       FD  JSON-FEED-FILE.
+
+       01  JSON-FEED-RECORD            PIC X(200).
+
+       FD  AUDIT-TRAIL-FILE.
+
+       01  AUDIT-TRAIL-RECORD.
+           03  ATR-RUN-DATE-TIME       PIC X(19).
+           03  FILLER                  PIC X(01).
+           03  ATR-PROGRAM-ID          PIC X(08).
+           03  FILLER                  PIC X(01).
+           03  ATR-INPUT-COUNT         PIC 9(06).
+           03  FILLER                  PIC X(01).
+           03  ATR-DETAIL-COUNT        PIC 9(06).
+           03  FILLER                  PIC X(01).
+           03  ATR-CONTROL-TOTAL       PIC S9(09)V99.
+           03  FILLER                  PIC X(20).
+
+       FD  RUN-MARKER-FILE.
+
+       01  RUN-MARKER-RECORD.
+           03  RMR-BUSINESS-DATE       PIC X(10).
+           03  FILLER                  PIC X(69).
+
+       FD  AR-POSTED-FILE.
+
+      *    NIGHTLY EXTRACT FROM ACCOUNTS RECEIVABLE OF WHAT WAS ACTUALLY
+      *    POSTED PER CUSTOMER, SO THIS REPORT'S OWN CHARGE/DISCOUNT
+      *    TOTALS CAN BE RECONCILED AGAINST WHAT AR BOOKED.
+       01  AR-POSTED-RECORD.
+           03  APR-CUSTOMER-NUMBER     PIC 9(04).
+           03  FILLER                  PIC X(01).
+           03  APR-DISCOUNT-AMT        PIC 9(05)V99.
+           03  FILLER                  PIC X(01).
+           03  APR-CHARGE-AMT          PIC 9(07)V99.
+           03  FILLER                  PIC X(60).
+
+       FD  RECONCILE-FILE.
+
+       01  RECONCILE-RECORD            PIC X(80).
+
+       FD  CUSTOMER-MASTER-FILE.
+
+       01  CUSTOMER-MASTER-RECORD.
+           03  CMR-CUSTOMER-NUMBER     PIC 9(04).
+           03  FILLER                  PIC X(01).
+           03  CMR-CUSTOMER-NAME       PIC X(16).
+           03  FILLER                  PIC X(59).
+
+       FD  CSV-FILE.
+
+      *    ONE SPREADSHEET-IMPORTABLE ROW PER GENERATE CHARGE-DETAIL,
+      *    CARRYING THE SAME DATA AS THE PRINTED LINE, SO DEPARTMENTS
+      *    THAT WANT THE FIGURES IN A SPREADSHEET DON'T HAVE TO RE-KEY
+      *    THEM OFF SYSPRINT.
+       01  CSV-RECORD                  PIC X(200).
+
        WORKING-STORAGE SECTION.
+      *    ONE FILE STATUS PER SELECT, CHECKED RIGHT AFTER EVERY OPEN
+      *    SO A MISSING OR UNREADABLE FILE ABORTS CLEANLY WITH ITS
+      *    STATUS CODE LOGGED INSTEAD OF LETTING A BAD OPEN READ
+      *    GARBAGE OR HANG, PER turn_ec_i_o.cbl'S FILE STATUS MECHANICS.
+       77  WS-TRANS-STATUS             PIC XX.
+           88  WS-TRANS-OK                         VALUE "00".
+       77  WS-REPORT-STATUS            PIC XX.
+           88  WS-REPORT-OK                        VALUE "00".
+       77  WS-RATES-STATUS             PIC XX.
+           88  WS-RATES-OK                         VALUE "00".
+       77  WS-EXCEPTION-STATUS         PIC XX.
+           88  WS-EXCEPTION-OK                     VALUE "00".
+       77  WS-AUDIT-STATUS             PIC XX.
+           88  WS-AUDIT-OK                         VALUE "00".
+       77  WS-JSON-STATUS              PIC XX.
+           88  WS-JSON-OK                          VALUE "00".
+       77  WS-ARPOST-STATUS            PIC XX.
+           88  WS-ARPOST-OK                        VALUE "00".
+           88  WS-ARPOST-NOT-FOUND                 VALUE "35".
+       77  WS-RECON-STATUS             PIC XX.
+           88  WS-RECON-OK                         VALUE "00".
+       77  WS-CUSTMSTR-STATUS          PIC XX.
+           88  WS-CUSTMSTR-OK                      VALUE "00".
+       77  WS-CSV-STATUS               PIC XX.
+           88  WS-CSV-OK                           VALUE "00".
+
+      *    THE CSV SIDECAR IS OFF BY DEFAULT AND ONLY OPENED WHEN
+      *    OPERATIONS ASKS FOR IT, SAME "ENVIRONMENT SWITCH TURNS ON
+      *    AN OPTIONAL OUTPUT" CONVENTION AS CARRY-FORWARD-YTD IN THE
+      *    PAYROLL REGISTER.
+       77  WS-CSV-OUTPUT               PIC X(3)    VALUE SPACES.
+           88  CSV-OUTPUT-REQUESTED               VALUE "YES".
+
+      *    A DRY RUN STILL READS, EDITS AND REPORTS EVERY TRANSACTION,
+      *    BUT TOUCHES NONE OF THE FILES THAT FEED A DOWNSTREAM SYSTEM
+      *    OR CARRY FORWARD TO THE NEXT RUN - NO JSON FEED, CSV, AR
+      *    RECONCILE, AUDIT TRAIL OR RUN MARKER.
+       77  WS-DRY-RUN-SWITCH           PIC X(3)    VALUE SPACES.
+           88  DRY-RUN-REQUESTED                  VALUE "YES".
+
        77  END-OF-FILE-SWITCH          PIC X(1)    VALUE 'N'.
            88  END-OF-FILE                         VALUE 'Y'.
-      
+       77  RATES-EOF-SWITCH            PIC X(1)    VALUE 'N'.
+           88  RATES-EOF                           VALUE 'Y'.
+       77  AR-EOF-SWITCH               PIC X(1)    VALUE 'N'.
+           88  AR-EOF                              VALUE 'Y'.
+       77  WS-EDIT-SWITCH              PIC X(1)    VALUE 'N'.
+           88  TRANSACTION-REJECTED                VALUE 'Y'.
+       77  WS-CUSTOMER-EDIT-SWITCH     PIC X(1)    VALUE 'N'.
+           88  CUSTOMER-REJECTED                   VALUE 'Y'.
+       77  WS-INPUT-COUNT              PIC 9(06)   VALUE 0.
+       77  WS-DETAIL-COUNT             PIC 9(06)   VALUE 0.
+       77  WS-AUDIT-CHARGE-TOTAL       PIC S9(09)V99 VALUE 0.
+       77  WS-REJECT-COUNT             PIC 9(06)   VALUE 0.
+       77  WS-SAVE-EXC-REASON          PIC X(30)   VALUE SPACES.
+       77  WS-AR-COUNT                 PIC 9(03)   VALUE 0.
+       77  WS-RECON-MISMATCH-COUNT     PIC 9(06)   VALUE 0.
+       77  WS-RECON-TOLERANCE          PIC 9(01)V99 VALUE 0.01.
+       77  WS-CHARGE-DIFF              PIC S9(07)V99 VALUE 0.
+       77  WS-DISCOUNT-DIFF            PIC S9(05)V99 VALUE 0.
+
+      *    THE RUN'S FINAL RETURN CODE LETS THE JCL/SCHEDULER TELL A
+      *    CLEAN RUN FROM ONE THAT POSTED EVERYTHING BUT LEFT SOME
+      *    TRANSACTIONS IN REJECTS OR CUSTOMERS WHOSE TOTALS DON'T
+      *    MATCH THE AR-POSTED FILE, PER return_code_passing.cbl'S USE
+      *    OF THE RETURN-CODE SPECIAL REGISTER - 0 IS CLEAN, 4 MEANS
+      *    REVIEW THE EXCEPTION-FILE OR RECONCILE-FILE, 1 (SET
+      *    ELSEWHERE) IS ABORTED.
+       77  WS-FINAL-RETURN-CODE        PIC 9(02)   VALUE 0.
+
+      *    SAME-DAY RE-RUN GUARD - RUNMARKER REMEMBERS THE BUSINESS
+      *    DATE OF THE LAST SUCCESSFUL RUN SO A SECOND RUN THE SAME
+      *    DAY DOESN'T SILENTLY OVERWRITE SYSPRINT; OPERATIONS MUST
+      *    SET ALLOW-RERUN=YES TO CONFIRM AN INTENTIONAL RE-RUN.
+       77  WS-MARKER-STATUS            PIC XX.
+           88  WS-MARKER-OK                        VALUE "00".
+           88  WS-MARKER-NOT-FOUND                 VALUE "35".
+       77  WS-MARKER-EOF-SWITCH        PIC X(1)    VALUE 'N'.
+           88  WS-MARKER-EOF                       VALUE 'Y'.
+       77  WS-ALLOW-RERUN              PIC X(3)    VALUE SPACES.
+           88  RERUN-IS-ALLOWED                    VALUE "YES".
+       77  WS-BUSINESS-DATE            PIC X(10).
+       77  WS-LI-SUB                   PIC 9(02)   VALUE 0.
+
        01  DISCOUNT-TABLE.
-           02  FILLER                  PIC 99      VALUE 05.
-           02  FILLER                  PIC 99      VALUE 07.
-           02  FILLER                  PIC 99      VALUE 10.
-           02  FILLER                  PIC 99      VALUE 15.
-           02  FILLER                  PIC 99      VALUE 06.
-           02  FILLER                  PIC 99      VALUE 22.
-           02  FILLER                  PIC 99      VALUE 12.
-           02  FILLER                  PIC 99      VALUE 09.
-           02  FILLER                  PIC 99      VALUE 20.
-       01  FILLER                      REDEFINES DISCOUNT-TABLE.
-           02  DISCOUNT                OCCURS 9 TIMES
+           02  DISCOUNT                OCCURS 99 TIMES
                                        INDEXED BY DISCOUNT-IX
                                        PIC V99.
-      
+       01  VALID-DEPARTMENT-TABLE.
+           02  VALID-DEPARTMENT        OCCURS 99 TIMES
+                                       INDEXED BY VALID-DEPT-IX
+                                       PIC X(01).
+               88  DEPARTMENT-IS-KNOWN VALUE 'Y'.
+
+      *    THE AR-POSTED EXTRACT IS LOADED ONCE, UP FRONT, SO EACH
+      *    CUSTOMER'S CONTROL BREAK CAN BE RECONCILED AGAINST IT
+      *    WITHOUT RE-READING ARPOSTED FOR EVERY CUSTOMER.
+       01  AR-POSTED-TABLE.
+           02  AR-POSTED-ENTRY         OCCURS 500 TIMES
+                                       INDEXED BY AR-IX.
+               03  APT-CUSTOMER-NUMBER PIC 9(04) VALUE ZERO.
+               03  APT-DISCOUNT-AMT    PIC 9(05)V99 VALUE ZERO.
+               03  APT-CHARGE-AMT      PIC 9(07)V99 VALUE ZERO.
+
+       01  WS-RECONCILE-LINE.
+           03  RCL-CUSTOMER-NUMBER     PIC 9(04).
+           03  FILLER                  PIC X(01) VALUE SPACE.
+           03  RCL-CUSTOMER-NAME       PIC X(16).
+           03  FILLER                  PIC X(01) VALUE SPACE.
+           03  RCL-EXPECTED-CHARGE     PIC $$$$$9.99.
+           03  FILLER                  PIC X(01) VALUE SPACE.
+           03  RCL-ACTUAL-CHARGE       PIC $$$$$9.99.
+           03  FILLER                  PIC X(02) VALUE SPACE.
+           03  RCL-REASON              PIC X(30).
+
+       01  WS-RUN-DATE-TIME            PIC X(19).
+
        01  CALCULATED-FIELDS.
            03  WS-DISCOUNT-AMT         PIC 9(3)V99.
            03  WS-CHARGE-AMT           PIC 9(3)V99.
+
+      *    ONE JSON DOCUMENT IS EMITTED PER PROCESSED TRANSACTION,
+      *    ALONGSIDE THE PRINTED REPORT, FOR THE WEB DASHBOARD FEED -
+      *    SAME JSON GENERATE APPROACH AS json_generate_general.cbl.
+       01  WS-JSON-DETAIL.
+           03  WS-JSON-CUST-NO         PIC 9(04).
+           03  WS-JSON-CUST-NAME       PIC X(16).
+           03  WS-JSON-DEPARTMENT      PIC 9(02).
+           03  WS-JSON-ITEM-NO         PIC 9(05).
+           03  WS-JSON-ITEM-COST       PIC 9(03)V99.
+           03  WS-JSON-DISCOUNT-AMT    PIC 9(03)V99.
+           03  WS-JSON-CHARGE-AMT      PIC 9(03)V99.
+       01  WS-JSON-TEXT                PIC X(200).
+
+       01  WS-EXCEPTION-LINE.
+           03  WS-EXC-CUST-NO          PIC 9(04).
+           03  FILLER                  PIC X(01) VALUE SPACE.
+           03  WS-EXC-CUST-NAME        PIC X(16).
+           03  FILLER                  PIC X(01) VALUE SPACE.
+           03  WS-EXC-ITEM-NO          PIC 9(05).
+           03  FILLER                  PIC X(01) VALUE SPACE.
+           03  WS-EXC-ITEM-COST        PIC $$$$.99.
+           03  FILLER                  PIC X(02) VALUE SPACE.
+           03  WS-EXC-REASON           PIC X(30).
       
        REPORT SECTION.
        RD  CUSTOMER-REPORT
@@ -71,6 +325,7 @@
       
        01  PAGE-HEAD-GROUP TYPE PAGE HEADING.
            02  LINE 1.
+               03  COLUMN 01   PIC X(19) SOURCE WS-RUN-DATE-TIME.
                03  COLUMN 27   PIC X(41) VALUE
                    'C U S T O M E R  C H A R G E  R E P O R T'.
                03  COLUMN 90   PIC X(04) VALUE 'PAGE'.
@@ -89,9 +344,12 @@
            02  LINE PLUS 1.
                03  COLUMN 03   PIC Z(04) SOURCE TR-CUSTOMER-NUMBER.
                03  COLUMN 10   PIC X(16) SOURCE TR-CUSTOMER-NAME.
-               03  COLUMN 32   PIC 9(01) SOURCE TR-ITEM-DEPARTMENT.
-               03  COLUMN 40   PIC 9(05) SOURCE TR-ITEM-NUMBER.
-               03  COLUMN 51   PIC $$$$.99 SOURCE TR-ITEM-COST.
+               03  COLUMN 32   PIC 9(02) SOURCE
+                                   TR-ITEM-DEPARTMENT (WS-LI-SUB).
+               03  COLUMN 40   PIC 9(05) SOURCE
+                                   TR-ITEM-NUMBER (WS-LI-SUB).
+               03  COLUMN 51   PIC $$$$.99 SOURCE
+                                   TR-ITEM-COST (WS-LI-SUB).
                03  COLUMN 67   PIC V99 SOURCE DISCOUNT (DISCOUNT-IX).
                03  COLUMN 69   PIC X(01) VALUE '%'.
                03  COLUMN 78   PIC $$$$.99 SOURCE WS-DISCOUNT-AMT.
@@ -100,45 +358,560 @@
        01  CUSTOMER-TOTAL TYPE CONTROL FOOTING TR-CUSTOMER-NUMBER
            NEXT GROUP IS PLUS 2.
            02  LINE PLUS 1.
-               03  COLUMN 92   PIC $$$$$.99 SUM WS-CHARGE-AMT.
+               03  CT-DISCOUNT-AMT COLUMN 77 PIC $$$$.99 SUM
+                       WS-DISCOUNT-AMT.
+               03  CT-CHARGE-AMT COLUMN 92 PIC $$$$$.99 SUM
+                       WS-CHARGE-AMT.
                03  COLUMN 101  PIC X VALUE '*'.
       
        PROCEDURE DIVISION.
-      
+
+       DECLARATIVES.
+      *    ONE CUSTOMER'S PRINTED TOTALS ARE RECONCILED AGAINST THE
+      *    AR-POSTED EXTRACT AS SOON AS THE CONTROL FOOTING'S SUMS ARE
+      *    FINAL, SO A NIGHTLY DISCREPANCY BETWEEN WHAT THIS REPORT
+      *    CHARGED AND WHAT AR ACTUALLY POSTED IS CAUGHT THE SAME RUN
+      *    RATHER THAN DISCOVERED DAYS LATER DURING MONTH-END.
+       USE-CUSTOMER-TOTAL SECTION. USE BEFORE REPORTING CUSTOMER-TOTAL.
+       USE-CUSTOMER-TOTAL-PROC.
+           IF NOT DRY-RUN-REQUESTED
+               SET AR-IX TO 1
+               SEARCH AR-POSTED-ENTRY
+                   AT END
+                       MOVE SPACES TO WS-RECONCILE-LINE
+                       MOVE TR-CUSTOMER-NUMBER TO RCL-CUSTOMER-NUMBER
+                       MOVE TR-CUSTOMER-NAME TO RCL-CUSTOMER-NAME
+                       MOVE CT-CHARGE-AMT TO RCL-EXPECTED-CHARGE
+                       MOVE ZERO TO RCL-ACTUAL-CHARGE
+                       MOVE 'NO AR POSTING FOUND' TO RCL-REASON
+                       MOVE WS-RECONCILE-LINE TO RECONCILE-RECORD
+                       WRITE RECONCILE-RECORD
+                       ADD 1 TO WS-RECON-MISMATCH-COUNT
+                   WHEN APT-CUSTOMER-NUMBER (AR-IX) = TR-CUSTOMER-NUMBER
+                       COMPUTE WS-CHARGE-DIFF =
+                           CT-CHARGE-AMT - APT-CHARGE-AMT (AR-IX)
+                       COMPUTE WS-DISCOUNT-DIFF =
+                           CT-DISCOUNT-AMT - APT-DISCOUNT-AMT (AR-IX)
+                       IF WS-CHARGE-DIFF > WS-RECON-TOLERANCE
+                          OR WS-CHARGE-DIFF < -WS-RECON-TOLERANCE
+                          OR WS-DISCOUNT-DIFF > WS-RECON-TOLERANCE
+                          OR WS-DISCOUNT-DIFF < -WS-RECON-TOLERANCE
+                           MOVE SPACES TO WS-RECONCILE-LINE
+                           MOVE TR-CUSTOMER-NUMBER
+                               TO RCL-CUSTOMER-NUMBER
+                           MOVE TR-CUSTOMER-NAME TO RCL-CUSTOMER-NAME
+                           MOVE CT-CHARGE-AMT TO RCL-EXPECTED-CHARGE
+                           MOVE APT-CHARGE-AMT (AR-IX)
+                               TO RCL-ACTUAL-CHARGE
+                           MOVE 'CHARGE/DISCOUNT DOES NOT MATCH AR'
+                               TO RCL-REASON
+                           MOVE WS-RECONCILE-LINE TO RECONCILE-RECORD
+                           WRITE RECONCILE-RECORD
+                           ADD 1 TO WS-RECON-MISMATCH-COUNT
+                       END-IF
+               END-SEARCH
+           END-IF.
+
+       USE-CUSTOMER-TOTAL-EXIT.
+           EXIT.
+
+       END DECLARATIVES.
+
        000-INITIATE.
-      
+
+           MOVE FUNCTION FORMATTED-CURRENT-DATE('YYYY-MM-DDThh:mm:ss')
+               TO WS-RUN-DATE-TIME.
+
+           ACCEPT WS-CSV-OUTPUT FROM ENVIRONMENT "CSV-OUTPUT".
+
+           ACCEPT WS-DRY-RUN-SWITCH FROM ENVIRONMENT "DRY-RUN".
+           IF DRY-RUN-REQUESTED
+               DISPLAY "DRY RUN - NO FILES WILL BE UPDATED" UPON SYSERR
+           END-IF.
+
+      *    A DRY RUN IS A PREVIEW ONLY, SO IT MUST NOT TRIP THE SAME-DAY
+      *    RE-RUN GUARD BELOW THE WAY A REAL RUN WOULD.
+           IF NOT DRY-RUN-REQUESTED
+               PERFORM 010-CHECK-RERUN-GUARD THRU 019-EXIT
+           END-IF.
+
+           PERFORM 050-LOAD-DISCOUNT-RATES THRU 059-EXIT.
+
+           PERFORM 060-LOAD-AR-POSTED THRU 069-EXIT.
+
            OPEN INPUT TRANSACTION-DATA,
-                OUTPUT REPORT-FILE.
-      
-           INITIATE CUSTOMER-REPORT.
-      
+                INPUT CUSTOMER-MASTER-FILE,
+                OUTPUT EXCEPTION-FILE.
+
+           IF NOT WS-TRANS-OK
+               DISPLAY "CANNOT OPEN TRANSACTION-DATA, STATUS "
+                       WS-TRANS-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+           IF NOT WS-CUSTMSTR-OK
+               DISPLAY "CANNOT OPEN CUSTOMER-MASTER-FILE, STATUS "
+                       WS-CUSTMSTR-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+           IF NOT WS-EXCEPTION-OK
+               DISPLAY "CANNOT OPEN EXCEPTION-FILE, STATUS "
+                       WS-EXCEPTION-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+      *    A DRY RUN STILL READS, EDITS, AND COUNTS EVERY TRANSACTION
+      *    SO THE COUNTS DISPLAYED AT 000-TERMINATE ARE ACCURATE, BUT
+      *    IT NEVER OPENS REPORT-FILE OR GENERATEs A LINE OF THE
+      *    PRINTED REPORT - THAT WAY OPERATIONS CAN SEE THE EXPECTED
+      *    COUNTS WITHOUT THE FULL REPORT EVER BEING PRODUCED.
+           IF NOT DRY-RUN-REQUESTED
+               OPEN OUTPUT REPORT-FILE
+               IF NOT WS-REPORT-OK
+                   DISPLAY "CANNOT OPEN REPORT-FILE, STATUS "
+                           WS-REPORT-STATUS UPON SYSERR
+                   STOP RUN RETURNING 1
+               END-IF
+           END-IF.
+
+      *    THE JSON FEED AND THE AR-POSTED RECONCILE LISTING BOTH
+      *    FEED DOWNSTREAM SYSTEMS, SO NEITHER IS EVEN OPENED OUTPUT
+      *    (WHICH WOULD TRUNCATE THE EXISTING FILE) DURING A DRY RUN -
+      *    SAME PRINCIPLE AS THE CSV SIDECAR JUST BELOW.
+           IF NOT DRY-RUN-REQUESTED
+               OPEN OUTPUT JSON-FEED-FILE, OUTPUT RECONCILE-FILE
+               IF NOT WS-JSON-OK
+                   DISPLAY "CANNOT OPEN JSON-FEED-FILE, STATUS "
+                           WS-JSON-STATUS UPON SYSERR
+                   STOP RUN RETURNING 1
+               END-IF
+               IF NOT WS-RECON-OK
+                   DISPLAY "CANNOT OPEN RECONCILE-FILE, STATUS "
+                           WS-RECON-STATUS UPON SYSERR
+                   STOP RUN RETURNING 1
+               END-IF
+           END-IF.
+
+           IF CSV-OUTPUT-REQUESTED AND NOT DRY-RUN-REQUESTED
+               OPEN OUTPUT CSV-FILE
+               IF NOT WS-CSV-OK
+                   DISPLAY "CANNOT OPEN CSV-FILE, STATUS "
+                           WS-CSV-STATUS UPON SYSERR
+                   STOP RUN RETURNING 1
+               END-IF
+           END-IF.
+
+           IF NOT DRY-RUN-REQUESTED
+               INITIATE CUSTOMER-REPORT
+           END-IF.
+
            READ TRANSACTION-DATA
                AT END
                    MOVE 'Y' TO END-OF-FILE-SWITCH
            END-READ.
-      
+
            PERFORM 100-PROCESS-TRANSACTION-DATA THRU 199-EXIT
                UNTIL END-OF-FILE.
-      
+
        000-TERMINATE.
-           TERMINATE CUSTOMER-REPORT.
-      
            CLOSE TRANSACTION-DATA,
-                 REPORT-FILE.
-      
-           STOP RUN.
-      
+                 CUSTOMER-MASTER-FILE,
+                 EXCEPTION-FILE.
+
+           IF NOT DRY-RUN-REQUESTED
+               TERMINATE CUSTOMER-REPORT
+               CLOSE REPORT-FILE
+           END-IF.
+
+           IF NOT DRY-RUN-REQUESTED
+               CLOSE JSON-FEED-FILE, RECONCILE-FILE
+           END-IF.
+
+           IF CSV-OUTPUT-REQUESTED AND NOT DRY-RUN-REQUESTED
+               CLOSE CSV-FILE
+           END-IF.
+
+           IF NOT DRY-RUN-REQUESTED
+               PERFORM 097-WRITE-AUDIT-TRAIL THRU 097-EXIT
+               PERFORM 015-WRITE-RUN-MARKER THRU 015-EXIT
+           ELSE
+               DISPLAY "DRY RUN EXPECTED INPUT COUNT  : "
+                       WS-INPUT-COUNT UPON SYSERR
+               DISPLAY "DRY RUN EXPECTED DETAIL COUNT : "
+                       WS-DETAIL-COUNT UPON SYSERR
+               DISPLAY "DRY RUN EXPECTED CHARGE TOTAL : "
+                       WS-AUDIT-CHARGE-TOTAL UPON SYSERR
+           END-IF.
+
+           IF WS-REJECT-COUNT > 0
+              OR WS-RECON-MISMATCH-COUNT > 0
+               MOVE 4 TO WS-FINAL-RETURN-CODE
+           END-IF.
+
+           STOP RUN RETURNING WS-FINAL-RETURN-CODE.
+
+       010-CHECK-RERUN-GUARD.
+           MOVE WS-RUN-DATE-TIME (1:10) TO WS-BUSINESS-DATE.
+           ACCEPT WS-ALLOW-RERUN FROM ENVIRONMENT "ALLOW-RERUN".
+
+           OPEN INPUT RUN-MARKER-FILE.
+
+           IF WS-MARKER-OK
+               MOVE 'N' TO WS-MARKER-EOF-SWITCH
+               READ RUN-MARKER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-MARKER-EOF-SWITCH
+               END-READ
+               IF NOT WS-MARKER-EOF
+                  AND RMR-BUSINESS-DATE = WS-BUSINESS-DATE
+                  AND NOT RERUN-IS-ALLOWED
+                   DISPLAY
+                       "REPORT ALREADY RUN FOR BUSINESS DATE "
+                       WS-BUSINESS-DATE
+                       ", SET ALLOW-RERUN=YES TO OVERRIDE"
+                       UPON SYSERR
+                   CLOSE RUN-MARKER-FILE
+                   STOP RUN RETURNING 1
+               END-IF
+               CLOSE RUN-MARKER-FILE
+           ELSE
+               IF NOT WS-MARKER-NOT-FOUND
+                   DISPLAY "CANNOT OPEN RUN-MARKER-FILE, STATUS "
+                           WS-MARKER-STATUS UPON SYSERR
+                   STOP RUN RETURNING 1
+               END-IF
+           END-IF.
+
+       019-EXIT.
+           EXIT.
+
+       015-WRITE-RUN-MARKER.
+           OPEN OUTPUT RUN-MARKER-FILE.
+
+           IF NOT WS-MARKER-OK
+               DISPLAY "CANNOT OPEN RUN-MARKER-FILE, STATUS "
+                       WS-MARKER-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           MOVE SPACES TO RUN-MARKER-RECORD.
+           MOVE WS-BUSINESS-DATE TO RMR-BUSINESS-DATE.
+           WRITE RUN-MARKER-RECORD.
+           CLOSE RUN-MARKER-FILE.
+
+       015-EXIT.
+           EXIT.
+
+       050-LOAD-DISCOUNT-RATES.
+      *    RATES ARE MAINTAINED BY MERCHANDISING IN RATESIN, ONE
+      *    DEPARTMENT/RATE PAIR PER RECORD, SO A RATE CHANGE NO
+      *    LONGER REQUIRES A RECOMPILE OF THIS PROGRAM.
+           MOVE ZEROS TO DISCOUNT-TABLE.
+           MOVE SPACES TO VALID-DEPARTMENT-TABLE.
+
+           OPEN INPUT DISCOUNT-RATES-FILE.
+
+           IF NOT WS-RATES-OK
+               DISPLAY "CANNOT OPEN DISCOUNT-RATES-FILE, STATUS "
+                       WS-RATES-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           READ DISCOUNT-RATES-FILE
+               AT END
+                   MOVE 'Y' TO RATES-EOF-SWITCH
+           END-READ.
+
+           PERFORM 055-STORE-DISCOUNT-RATE THRU 055-EXIT
+               UNTIL RATES-EOF.
+
+           CLOSE DISCOUNT-RATES-FILE.
+
+       059-EXIT.
+           EXIT.
+
+       055-STORE-DISCOUNT-RATE.
+           IF DRR-DEPARTMENT > ZERO AND DRR-DEPARTMENT <= 99
+               SET DISCOUNT-IX TO DRR-DEPARTMENT
+               MOVE DRR-RATE TO DISCOUNT (DISCOUNT-IX)
+               SET VALID-DEPT-IX TO DRR-DEPARTMENT
+               SET DEPARTMENT-IS-KNOWN (VALID-DEPT-IX) TO TRUE
+           END-IF.
+
+           READ DISCOUNT-RATES-FILE
+               AT END
+                   MOVE 'Y' TO RATES-EOF-SWITCH
+           END-READ.
+
+       055-EXIT.
+           EXIT.
+
+       060-LOAD-AR-POSTED.
+      *    THE AR-POSTED EXTRACT IS OPTIONAL - A DISTRICT/PERIOD WITH
+      *    NO FILE YET SIMPLY GETS NO RECONCILIATION, RATHER THAN
+      *    ABORTING THE WHOLE RUN.
+           MOVE ZEROS TO AR-POSTED-TABLE.
+           MOVE ZERO TO WS-AR-COUNT.
+
+           OPEN INPUT AR-POSTED-FILE.
+
+           IF WS-ARPOST-OK
+               READ AR-POSTED-FILE
+                   AT END
+                       MOVE 'Y' TO AR-EOF-SWITCH
+               END-READ
+
+               PERFORM 065-STORE-AR-POSTED THRU 065-EXIT
+                   UNTIL AR-EOF
+
+               CLOSE AR-POSTED-FILE
+           ELSE
+               IF NOT WS-ARPOST-NOT-FOUND
+                   DISPLAY "CANNOT OPEN AR-POSTED-FILE, STATUS "
+                           WS-ARPOST-STATUS UPON SYSERR
+                   STOP RUN RETURNING 1
+               END-IF
+           END-IF.
+
+       069-EXIT.
+           EXIT.
+
+       065-STORE-AR-POSTED.
+           IF WS-AR-COUNT < 500
+               ADD 1 TO WS-AR-COUNT
+               SET AR-IX TO WS-AR-COUNT
+               MOVE APR-CUSTOMER-NUMBER TO
+                   APT-CUSTOMER-NUMBER (AR-IX)
+               MOVE APR-DISCOUNT-AMT TO APT-DISCOUNT-AMT (AR-IX)
+               MOVE APR-CHARGE-AMT TO APT-CHARGE-AMT (AR-IX)
+           END-IF.
+
+           READ AR-POSTED-FILE
+               AT END
+                   MOVE 'Y' TO AR-EOF-SWITCH
+           END-READ.
+
+       065-EXIT.
+           EXIT.
+
        100-PROCESS-TRANSACTION-DATA.
-           SET DISCOUNT-IX TO TR-ITEM-DEPARTMENT.
-           COMPUTE WS-DISCOUNT-AMT ROUNDED =
-               TR-ITEM-COST * DISCOUNT (DISCOUNT-IX).
-           COMPUTE WS-CHARGE-AMT =
-               TR-ITEM-COST - WS-DISCOUNT-AMT.
-           GENERATE CHARGE-DETAIL.
+           ADD 1 TO WS-INPUT-COUNT.
+
+      *    THE CUSTOMER NUMBER AND CUSTOMER MASTER ARE THE SAME FOR
+      *    EVERY LINE ITEM ON ONE VISIT, SO THEY ARE CHECKED ONCE PER
+      *    VISIT HERE RATHER THAN ONCE PER LINE ITEM - A VISIT WITH A
+      *    BAD CUSTOMER NUMBER IS REJECTED WHOLE, WITH ONE EXCEPTION-
+      *    FILE ROW, INSTEAD OF ONE ROW PER LINE ITEM ON IT.
+           PERFORM 091-EDIT-CUSTOMER THRU 091-EXIT.
+
+           IF CUSTOMER-REJECTED
+               MOVE 1 TO WS-LI-SUB
+               PERFORM 095-WRITE-EXCEPTION THRU 095-EXIT
+           ELSE
+               PERFORM 101-PROCESS-LINE-ITEM THRU 101-EXIT
+                   VARYING WS-LI-SUB FROM 1 BY 1
+                   UNTIL WS-LI-SUB > TR-LINE-ITEM-COUNT
+           END-IF.
+
            READ TRANSACTION-DATA
                AT END
                    MOVE 'Y' TO END-OF-FILE-SWITCH
            END-READ.
-      
+
        199-EXIT.
            EXIT.
+
+      *    ONE PASS OF THIS PARAGRAPH HANDLES ONE LINE ITEM OFF THE
+      *    CURRENT CUSTOMER VISIT, SO A SIX-ITEM VISIT GENERATES SIX
+      *    CHARGE-DETAIL LINES.
+       101-PROCESS-LINE-ITEM.
+           PERFORM 090-EDIT-TRANSACTION THRU 090-EXIT.
+
+           IF TRANSACTION-REJECTED
+               PERFORM 095-WRITE-EXCEPTION THRU 095-EXIT
+           ELSE
+               SET DISCOUNT-IX TO TR-ITEM-DEPARTMENT (WS-LI-SUB)
+               COMPUTE WS-DISCOUNT-AMT ROUNDED =
+                   TR-ITEM-COST (WS-LI-SUB) * DISCOUNT (DISCOUNT-IX)
+               COMPUTE WS-CHARGE-AMT =
+                   TR-ITEM-COST (WS-LI-SUB) - WS-DISCOUNT-AMT
+               ADD 1 TO WS-DETAIL-COUNT
+               ADD WS-CHARGE-AMT TO WS-AUDIT-CHARGE-TOTAL
+               IF NOT DRY-RUN-REQUESTED
+                   GENERATE CHARGE-DETAIL
+                   PERFORM 098-WRITE-JSON-DETAIL THRU 098-EXIT
+                   PERFORM 099-WRITE-CSV-DETAIL THRU 099-EXIT
+               END-IF
+           END-IF.
+
+       101-EXIT.
+           EXIT.
+
+       090-EDIT-TRANSACTION.
+           MOVE 'N' TO WS-EDIT-SWITCH.
+           MOVE SPACES TO WS-EXC-REASON.
+
+           IF TR-ITEM-COST (WS-LI-SUB) = ZERO
+               MOVE 'Y' TO WS-EDIT-SWITCH
+               MOVE 'ZERO ITEM COST' TO WS-EXC-REASON
+           END-IF.
+
+           IF TR-ITEM-DEPARTMENT (WS-LI-SUB) = ZERO
+              OR TR-ITEM-DEPARTMENT (WS-LI-SUB) > 99
+               MOVE 'Y' TO WS-EDIT-SWITCH
+               MOVE 'UNKNOWN DEPARTMENT' TO WS-EXC-REASON
+           ELSE
+               SET VALID-DEPT-IX TO TR-ITEM-DEPARTMENT (WS-LI-SUB)
+               IF NOT DEPARTMENT-IS-KNOWN (VALID-DEPT-IX)
+                   MOVE 'Y' TO WS-EDIT-SWITCH
+                   MOVE 'UNKNOWN DEPARTMENT' TO WS-EXC-REASON
+               END-IF
+           END-IF.
+
+       090-EXIT.
+           EXIT.
+
+      *    THE CUSTOMER NUMBER/CUSTOMER MASTER CHECKS APPLY TO THE
+      *    WHOLE VISIT, SO THIS RUNS ONCE PER TRANSACTION RECORD FROM
+      *    100-PROCESS-TRANSACTION-DATA, AHEAD OF THE PER-LINE-ITEM
+      *    EDITS IN 090-EDIT-TRANSACTION.
+       091-EDIT-CUSTOMER.
+           MOVE 'N' TO WS-CUSTOMER-EDIT-SWITCH.
+           MOVE SPACES TO WS-EXC-REASON.
+
+           IF TR-CUSTOMER-NUMBER = ZERO
+               MOVE 'Y' TO WS-CUSTOMER-EDIT-SWITCH
+               MOVE 'ZERO CUSTOMER NUMBER' TO WS-EXC-REASON
+           ELSE
+               IF TR-LINE-ITEM-COUNT = ZERO
+                  OR TR-LINE-ITEM-COUNT > 6
+                   MOVE 'Y' TO WS-CUSTOMER-EDIT-SWITCH
+                   MOVE 'BAD LINE ITEM COUNT' TO WS-EXC-REASON
+               ELSE
+                   PERFORM 092-VALIDATE-CUSTOMER-MASTER THRU 092-EXIT
+               END-IF
+           END-IF.
+
+       091-EXIT.
+           EXIT.
+
+      *    CROSS-REFERENCES TR-CUSTOMER-NUMBER/TR-CUSTOMER-NAME
+      *    AGAINST THE CUSTOMER MASTER BY A DIRECT KEYED READ,
+      *    FLAGGING AN UNKNOWN CUSTOMER NUMBER OR A NAME THAT
+      *    DOESN'T MATCH WHAT'S ON FILE TO THE SAME EXCEPTION-FILE
+      *    OTHER BAD TRANSACTIONS ARE ROUTED TO.
+       092-VALIDATE-CUSTOMER-MASTER.
+           MOVE TR-CUSTOMER-NUMBER TO CMR-CUSTOMER-NUMBER.
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   MOVE 'Y' TO WS-CUSTOMER-EDIT-SWITCH
+                   MOVE 'CUSTOMER NOT ON FILE' TO WS-EXC-REASON
+               NOT INVALID KEY
+                   IF CMR-CUSTOMER-NAME NOT = TR-CUSTOMER-NAME
+                       MOVE 'Y' TO WS-CUSTOMER-EDIT-SWITCH
+                       MOVE 'CUSTOMER NAME MISMATCH' TO WS-EXC-REASON
+                   END-IF
+           END-READ.
+
+       092-EXIT.
+           EXIT.
+
+      *    090-EDIT-TRANSACTION/091-EDIT-CUSTOMER HAVE ALREADY MOVED
+      *    THE REJECT REASON INTO WS-EXC-REASON BY THE TIME THIS RUNS,
+      *    SO IT IS SAVED OFF AND MOVED BACK IN AFTER THE MOVE SPACES
+      *    BELOW CLEARS THE WHOLE EXCEPTION LINE - OTHERWISE EVERY ROW
+      *    ON THE REJECTED-TRANSACTION LISTING PRINTS A BLANK REASON.
+       095-WRITE-EXCEPTION.
+           MOVE WS-EXC-REASON TO WS-SAVE-EXC-REASON.
+           MOVE SPACES TO WS-EXCEPTION-LINE.
+           MOVE TR-CUSTOMER-NUMBER TO WS-EXC-CUST-NO.
+           MOVE TR-CUSTOMER-NAME TO WS-EXC-CUST-NAME.
+           MOVE TR-ITEM-NUMBER (WS-LI-SUB) TO WS-EXC-ITEM-NO.
+           MOVE TR-ITEM-COST (WS-LI-SUB) TO WS-EXC-ITEM-COST.
+           MOVE WS-SAVE-EXC-REASON TO WS-EXC-REASON.
+
+           MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD.
+           WRITE EXCEPTION-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+
+       095-EXIT.
+           EXIT.
+
+       097-WRITE-AUDIT-TRAIL.
+      *    ONE AUDIT RECORD IS APPENDED TO THE SHARED AUDITTRL FILE
+      *    EACH RUN SO OPERATIONS CAN RECONCILE HOW MANY TRANSACTIONS
+      *    WERE READ, HOW MANY POSTED, AND THE DOLLAR TOTAL CHARGED
+      *    WITHOUT RERUNNING THE REPORT ITSELF.
+           MOVE SPACES TO AUDIT-TRAIL-RECORD.
+           MOVE WS-RUN-DATE-TIME TO ATR-RUN-DATE-TIME.
+           MOVE 'CHRGRPT1' TO ATR-PROGRAM-ID.
+           MOVE WS-INPUT-COUNT TO ATR-INPUT-COUNT.
+           MOVE WS-DETAIL-COUNT TO ATR-DETAIL-COUNT.
+           MOVE WS-AUDIT-CHARGE-TOTAL TO ATR-CONTROL-TOTAL.
+
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           IF NOT WS-AUDIT-OK
+               DISPLAY "CANNOT OPEN AUDIT-TRAIL-FILE, STATUS "
+                       WS-AUDIT-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+           WRITE AUDIT-TRAIL-RECORD.
+           CLOSE AUDIT-TRAIL-FILE.
+
+       097-EXIT.
+           EXIT.
+
+      *    ONE JSON DOCUMENT PER POSTED TRANSACTION FOR THE WEB
+      *    DASHBOARD TEAM, CARRYING THE SAME COMPUTED DISCOUNT/CHARGE
+      *    AMOUNTS THAT JUST WENT OUT ON CHARGE-DETAIL.
+       098-WRITE-JSON-DETAIL.
+           MOVE TR-CUSTOMER-NUMBER TO WS-JSON-CUST-NO.
+           MOVE TR-CUSTOMER-NAME TO WS-JSON-CUST-NAME.
+           MOVE TR-ITEM-DEPARTMENT (WS-LI-SUB) TO WS-JSON-DEPARTMENT.
+           MOVE TR-ITEM-NUMBER (WS-LI-SUB) TO WS-JSON-ITEM-NO.
+           MOVE TR-ITEM-COST (WS-LI-SUB) TO WS-JSON-ITEM-COST.
+           MOVE WS-DISCOUNT-AMT TO WS-JSON-DISCOUNT-AMT.
+           MOVE WS-CHARGE-AMT TO WS-JSON-CHARGE-AMT.
+
+           JSON GENERATE WS-JSON-TEXT FROM WS-JSON-DETAIL
+               NAME OF WS-JSON-CUST-NO IS 'customerNumber',
+                       WS-JSON-CUST-NAME IS 'customerName',
+                       WS-JSON-DEPARTMENT IS 'department',
+                       WS-JSON-ITEM-NO IS 'itemNumber',
+                       WS-JSON-ITEM-COST IS 'itemCost',
+                       WS-JSON-DISCOUNT-AMT IS 'discountAmount',
+                       WS-JSON-CHARGE-AMT IS 'chargeAmount'
+
+           MOVE WS-JSON-TEXT TO JSON-FEED-RECORD.
+           WRITE JSON-FEED-RECORD.
+
+       098-EXIT.
+           EXIT.
+
+      *    ONE CSV ROW PER POSTED TRANSACTION, CARRYING THE SAME
+      *    FIELDS AS CHARGE-DETAIL, FOR DEPARTMENTS THAT WANT THE
+      *    FIGURES IN A SPREADSHEET INSTEAD OF RE-KEYING THEM OFF
+      *    SYSPRINT.  WRITTEN ONLY WHEN CSV-OUTPUT-REQUESTED.
+       099-WRITE-CSV-DETAIL.
+           IF CSV-OUTPUT-REQUESTED
+               MOVE SPACES TO CSV-RECORD
+               STRING
+                   TR-CUSTOMER-NUMBER         DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   TR-CUSTOMER-NAME           DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   TR-ITEM-DEPARTMENT (WS-LI-SUB) DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   TR-ITEM-NUMBER (WS-LI-SUB) DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   TR-ITEM-COST (WS-LI-SUB)   DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WS-DISCOUNT-AMT            DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WS-CHARGE-AMT              DELIMITED BY SIZE
+                   INTO CSV-RECORD
+               END-STRING
+               WRITE CSV-RECORD
+           END-IF.
+
+       099-EXIT.
+           EXIT.
