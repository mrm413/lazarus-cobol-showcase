@@ -13,36 +13,224 @@
       
            SELECT TRANSACTION-DATA
                ASSIGN TO EXTERNAL DATAIN
-                         ORGANIZATION IS LINE SEQUENTIAL.
-      
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-TRANS-STATUS.
+
            SELECT REPORT-FILE
-               ASSIGN TO EXTERNAL LINE ADVANCING SYSPRINT.
-      
+               ASSIGN TO EXTERNAL LINE ADVANCING SYSPRINT
+                         FILE STATUS IS WS-REPORT-STATUS.
+
+      *    CUSTMSTR IS THE SAME PHYSICAL CUSTOMER MASTER
+      *    SAMPLE_CHARGE_REPORT.CBL NOW OPENS WITH ORGANIZATION IS
+      *    INDEXED FOR ITS PER-TRANSACTION KEYED LOOKUP, SO THIS
+      *    PROGRAM'S SELECT HAS TO MATCH THAT ON-DISK FORMAT TOO -
+      *    ACCESS MODE IS SEQUENTIAL SINCE THIS PROGRAM STILL READS
+      *    THE WHOLE MASTER TOP TO BOTTOM TO BUILD THE ZERO-ACTIVITY
+      *    LISTING, RATHER THAN LOOKING UP ONE CUSTOMER AT A TIME.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO EXTERNAL CUSTMSTR
+                         ORGANIZATION IS INDEXED
+                         ACCESS MODE IS SEQUENTIAL
+                         RECORD KEY IS CMR-CUSTOMER-NUMBER
+                         FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+           SELECT ZERO-ACTIVITY-FILE
+               ASSIGN TO EXTERNAL ZEROACT
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-ZEROACT-STATUS.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO EXTERNAL REJECTS
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO EXTERNAL AUDITTRL
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT RUN-MARKER-FILE
+               ASSIGN TO EXTERNAL RUNMARKER
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-MARKER-STATUS.
+
+           SELECT CSV-FILE
+               ASSIGN TO EXTERNAL CHARGECSV
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-CSV-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-      
+
        FD  TRANSACTION-DATA.
-      
+
+      *    ONE RECORD IS A WHOLE CUSTOMER VISIT: A FIXED HEADER PLUS A
+      *    REPEATING LINE-ITEM TABLE, ONE ENTRY PER ITEM PURCHASED ON
+      *    THE VISIT, PER occurs_with_variable_occurrence_data_item.
+      *    cbl'S OCCURS DEPENDING ON APPROACH.
        01  TRANSACTION-RECORD.
            03  TR-CUSTOMER-NUMBER      PIC 9(04).
            03  FILLER                  PIC X(01).
            03  TR-CUSTOMER-NAME        PIC X(16).
            03  FILLER                  PIC X(01).
-           03  TR-ITEM-NUMBER          PIC 9(05).
-           03  FILLER                  REDEFINES TR-ITEM-NUMBER.
-               05  TR-ITEM-DEPARTMENT  PIC 9(01).
-               05  FILLER              PIC 9(04).
+           03  TR-LINE-ITEM-COUNT      PIC 9(02).
            03  FILLER                  PIC X(01).
-           03  TR-ITEM-COST            PIC 9(03)V99.
-           03  FILLER                  PIC X(47).
-      
+           03  TR-LINE-ITEM            OCCURS 1 TO 6 TIMES
+                                       DEPENDING ON TR-LINE-ITEM-COUNT.
+               05  TR-ITEM-NUMBER      PIC 9(05).
+               05  FILLER              REDEFINES TR-ITEM-NUMBER.
+                   07  TR-ITEM-DEPARTMENT PIC 9(02).
+                   07  FILLER          PIC 9(03).
+               05  FILLER              PIC X(01).
+               05  TR-ITEM-COST        PIC 9(03)V99.
+               05  FILLER              PIC X(01).
+
        FD  REPORT-FILE
            REPORT IS CUSTOMER-REPORT.
-      
+
+       FD  CUSTOMER-MASTER-FILE.
+
+       01  CUSTOMER-MASTER-RECORD.
+           03  CMR-CUSTOMER-NUMBER     PIC 9(04).
+           03  FILLER                  PIC X(01).
+           03  CMR-CUSTOMER-NAME       PIC X(16).
+           03  FILLER                  PIC X(59).
+
+       FD  ZERO-ACTIVITY-FILE.
+
+       01  ZERO-ACTIVITY-RECORD        PIC X(80).
+
+       FD  EXCEPTION-FILE.
+
+       01  EXCEPTION-RECORD            PIC X(80).
+
+       FD  AUDIT-TRAIL-FILE.
+
+       01  AUDIT-TRAIL-RECORD.
+           03  ATR-RUN-DATE-TIME       PIC X(19).
+           03  FILLER                  PIC X(01).
+           03  ATR-PROGRAM-ID          PIC X(08).
+           03  FILLER                  PIC X(01).
+           03  ATR-INPUT-COUNT         PIC 9(06).
+           03  FILLER                  PIC X(01).
+           03  ATR-DETAIL-COUNT        PIC 9(06).
+           03  FILLER                  PIC X(01).
+           03  ATR-CONTROL-TOTAL       PIC S9(09)V99.
+           03  FILLER                  PIC X(20).
+
+       FD  RUN-MARKER-FILE.
+
+       01  RUN-MARKER-RECORD.
+           03  RMR-BUSINESS-DATE       PIC X(10).
+           03  FILLER                  PIC X(69).
+
+       FD  CSV-FILE.
+
+      *    ONE SPREADSHEET-IMPORTABLE ROW PER GENERATE CHARGE-DETAIL,
+      *    CARRYING THE SAME DATA AS THE PRINTED LINE.
+       01  CSV-RECORD                  PIC X(200).
+
        WORKING-STORAGE SECTION.
+      *    ONE FILE STATUS PER SELECT, CHECKED RIGHT AFTER EVERY OPEN
+      *    SO A MISSING OR UNREADABLE FILE ABORTS CLEANLY WITH ITS
+      *    STATUS CODE LOGGED INSTEAD OF LETTING A BAD OPEN READ
+      *    GARBAGE OR HANG, PER turn_ec_i_o.cbl'S FILE STATUS MECHANICS.
+       77  WS-TRANS-STATUS             PIC XX.
+           88  WS-TRANS-OK                         VALUE "00".
+       77  WS-REPORT-STATUS            PIC XX.
+           88  WS-REPORT-OK                        VALUE "00".
+       77  WS-CUSTMSTR-STATUS          PIC XX.
+           88  WS-CUSTMSTR-OK                      VALUE "00".
+       77  WS-ZEROACT-STATUS           PIC XX.
+           88  WS-ZEROACT-OK                       VALUE "00".
+       77  WS-EXCEPTION-STATUS         PIC XX.
+           88  WS-EXCEPTION-OK                     VALUE "00".
+       77  WS-CSV-STATUS               PIC XX.
+           88  WS-CSV-OK                           VALUE "00".
+
+      *    THE CSV SIDECAR IS OFF BY DEFAULT AND ONLY OPENED WHEN
+      *    OPERATIONS ASKS FOR IT, SAME "ENVIRONMENT SWITCH TURNS ON
+      *    AN OPTIONAL OUTPUT" CONVENTION AS CARRY-FORWARD-YTD IN THE
+      *    PAYROLL REGISTER.
+       77  WS-CSV-OUTPUT               PIC X(3)    VALUE SPACES.
+           88  CSV-OUTPUT-REQUESTED               VALUE "YES".
+
+      *    A DRY RUN STILL READS, EDITS AND REPORTS EVERY TRANSACTION,
+      *    BUT TOUCHES NONE OF THE FILES THAT FEED A DOWNSTREAM SYSTEM
+      *    OR CARRY FORWARD TO THE NEXT RUN - NO CSV, ZERO-ACTIVITY
+      *    LISTING, AUDIT TRAIL OR RUN MARKER.
+       77  WS-DRY-RUN-SWITCH           PIC X(3)    VALUE SPACES.
+           88  DRY-RUN-REQUESTED                  VALUE "YES".
+       77  WS-AUDIT-STATUS             PIC XX.
+           88  WS-AUDIT-OK                         VALUE "00".
+
        77  END-OF-FILE-SWITCH          PIC X(1)    VALUE 'N'.
            88  END-OF-FILE                         VALUE 'Y'.
-      
+       77  CUST-EOF-SWITCH             PIC X(1)    VALUE 'N'.
+           88  CUST-EOF                            VALUE 'Y'.
+       77  WS-CUSTOMER-COUNT           PIC 9(03)   VALUE 0.
+       77  WS-INPUT-COUNT              PIC 9(06)   VALUE 0.
+       77  WS-DETAIL-COUNT             PIC 9(06)   VALUE 0.
+       77  WS-AUDIT-CHARGE-TOTAL       PIC S9(09)V99 VALUE 0.
+       77  WS-ZEROACT-COUNT            PIC 9(06)   VALUE 0.
+       77  WS-REJECT-COUNT             PIC 9(06)   VALUE 0.
+       77  WS-SAVE-EXC-REASON          PIC X(30)   VALUE SPACES.
+       77  WS-EDIT-SWITCH               PIC X(1)    VALUE 'N'.
+           88  TRANSACTION-REJECTED                VALUE 'Y'.
+
+      *    THE RUN'S FINAL RETURN CODE LETS THE JCL/SCHEDULER TELL A
+      *    CLEAN RUN FROM ONE THAT POSTED EVERYTHING BUT FOUND
+      *    CUSTOMERS WITH NO ACTIVITY THIS PERIOD, PER
+      *    return_code_passing.cbl'S USE OF THE RETURN-CODE SPECIAL
+      *    REGISTER - 0 IS CLEAN, 4 MEANS REVIEW THE ZERO-ACTIVITY-
+      *    FILE, 1 (SET ELSEWHERE) IS ABORTED.
+       77  WS-FINAL-RETURN-CODE        PIC 9(02)   VALUE 0.
+
+      *    SAME-DAY RE-RUN GUARD - RUNMARKER REMEMBERS THE BUSINESS
+      *    DATE OF THE LAST SUCCESSFUL RUN SO A SECOND RUN THE SAME
+      *    DAY DOESN'T SILENTLY OVERWRITE SYSPRINT; OPERATIONS MUST
+      *    SET ALLOW-RERUN=YES TO CONFIRM AN INTENTIONAL RE-RUN.
+       77  WS-MARKER-STATUS            PIC XX.
+           88  WS-MARKER-OK                        VALUE "00".
+           88  WS-MARKER-NOT-FOUND                 VALUE "35".
+       77  WS-MARKER-EOF-SWITCH        PIC X(1)    VALUE 'N'.
+           88  WS-MARKER-EOF                       VALUE 'Y'.
+       77  WS-ALLOW-RERUN              PIC X(3)    VALUE SPACES.
+           88  RERUN-IS-ALLOWED                    VALUE "YES".
+       77  WS-BUSINESS-DATE            PIC X(10).
+
+       77  WS-LI-SUB                   PIC 9(02)   VALUE 0.
+
+       01  WS-RUN-DATE-TIME            PIC X(19).
+
+       01  CUSTOMER-ACTIVITY-TABLE.
+      *    THE CUSTOMER MASTER IS LOADED HERE SO WE KNOW THE FULL SET
+      *    OF ACTIVE CUSTOMERS, NOT JUST THE ONES THAT HAPPEN TO SHOW
+      *    UP IN THIS PERIOD'S TRANSACTION-DATA.  A CUSTOMER STILL
+      *    MARKED "NOT SEEN" AFTER THE TRANSACTION FILE IS PROCESSED
+      *    HAD NO ACTIVITY THIS PERIOD.
+           02  CUSTOMER-ACTIVITY-ENTRY OCCURS 500 TIMES
+                                       INDEXED BY CUST-IX.
+               03  CA-CUSTOMER-NUMBER  PIC 9(04) VALUE ZERO.
+               03  CA-CUSTOMER-NAME    PIC X(16) VALUE SPACES.
+               03  CA-SEEN-SWITCH      PIC X(01) VALUE 'N'.
+                   88  CUSTOMER-SEEN               VALUE 'Y'.
+
+       01  WS-ZERO-ACTIVITY-LINE.
+           03  ZA-CUSTOMER-NUMBER      PIC 9(04).
+           03  FILLER                  PIC X(01) VALUE SPACE.
+           03  ZA-CUSTOMER-NAME        PIC X(16).
+           03  FILLER                  PIC X(01) VALUE SPACE.
+           03  ZA-REASON               PIC X(24) VALUE
+                   'NO ACTIVITY THIS PERIOD'.
+
+       01  WS-EXCEPTION-LINE.
+           03  WS-EXC-CUST-NO          PIC 9(04).
+           03  FILLER                  PIC X(01) VALUE SPACE.
+           03  WS-EXC-CUST-NAME        PIC X(16).
+           03  FILLER                  PIC X(01) VALUE SPACE.
+           03  WS-EXC-REASON           PIC X(30).
+
        REPORT SECTION.
        RD  CUSTOMER-REPORT
            PAGE LIMIT IS 66 LINES
@@ -65,41 +253,373 @@
            02  LINE PLUS 1.
                03  COLUMN 03   PIC Z(04) SOURCE TR-CUSTOMER-NUMBER.
                03  COLUMN 10   PIC X(16) SOURCE TR-CUSTOMER-NAME.
-               03  COLUMN 32   PIC 9(01) SOURCE TR-ITEM-DEPARTMENT.
-               03  COLUMN 40   PIC 9(05) SOURCE TR-ITEM-NUMBER.
-               03  COLUMN 51   PIC $$$$.99 SOURCE TR-ITEM-COST.
+               03  COLUMN 32   PIC 9(02) SOURCE
+                                   TR-ITEM-DEPARTMENT (WS-LI-SUB).
+               03  COLUMN 40   PIC 9(05) SOURCE
+                                   TR-ITEM-NUMBER (WS-LI-SUB).
+               03  COLUMN 51   PIC $$$$.99 SOURCE
+                                   TR-ITEM-COST (WS-LI-SUB).
       
        PROCEDURE DIVISION.
       
        000-INITIATE.
-      
+
+           MOVE FUNCTION FORMATTED-CURRENT-DATE('YYYY-MM-DDThh:mm:ss')
+               TO WS-RUN-DATE-TIME.
+
+           ACCEPT WS-CSV-OUTPUT FROM ENVIRONMENT "CSV-OUTPUT".
+
+           ACCEPT WS-DRY-RUN-SWITCH FROM ENVIRONMENT "DRY-RUN".
+           IF DRY-RUN-REQUESTED
+               DISPLAY "DRY RUN - NO FILES WILL BE UPDATED" UPON SYSERR
+           END-IF.
+
+      *    A DRY RUN IS A PREVIEW ONLY, SO IT MUST NOT TRIP THE SAME-DAY
+      *    RE-RUN GUARD BELOW THE WAY A REAL RUN WOULD.
+           IF NOT DRY-RUN-REQUESTED
+               PERFORM 010-CHECK-RERUN-GUARD THRU 019-EXIT
+           END-IF.
+
+           PERFORM 030-LOAD-CUSTOMER-MASTER THRU 039-EXIT.
+
            OPEN INPUT TRANSACTION-DATA,
-                OUTPUT REPORT-FILE.
-      
-           INITIATE CUSTOMER-REPORT.
-      
+                OUTPUT EXCEPTION-FILE.
+
+           IF NOT WS-TRANS-OK
+               DISPLAY "CANNOT OPEN TRANSACTION-DATA, STATUS "
+                       WS-TRANS-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+           IF NOT WS-EXCEPTION-OK
+               DISPLAY "CANNOT OPEN EXCEPTION-FILE, STATUS "
+                       WS-EXCEPTION-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+      *    A DRY RUN STILL READS, EDITS, AND COUNTS EVERY TRANSACTION
+      *    SO THE COUNTS DISPLAYED AT 000-TERMINATE ARE ACCURATE, BUT
+      *    IT NEVER OPENS REPORT-FILE OR GENERATEs A LINE OF THE
+      *    PRINTED REPORT - THAT WAY OPERATIONS CAN SEE THE EXPECTED
+      *    COUNTS WITHOUT THE FULL REPORT EVER BEING PRODUCED.
+           IF NOT DRY-RUN-REQUESTED
+               OPEN OUTPUT REPORT-FILE
+               IF NOT WS-REPORT-OK
+                   DISPLAY "CANNOT OPEN REPORT-FILE, STATUS "
+                           WS-REPORT-STATUS UPON SYSERR
+                   STOP RUN RETURNING 1
+               END-IF
+           END-IF.
+
+           IF CSV-OUTPUT-REQUESTED AND NOT DRY-RUN-REQUESTED
+               OPEN OUTPUT CSV-FILE
+               IF NOT WS-CSV-OK
+                   DISPLAY "CANNOT OPEN CSV-FILE, STATUS "
+                           WS-CSV-STATUS UPON SYSERR
+                   STOP RUN RETURNING 1
+               END-IF
+           END-IF.
+
+           IF NOT DRY-RUN-REQUESTED
+               INITIATE CUSTOMER-REPORT
+           END-IF.
+
            READ TRANSACTION-DATA
                AT END
                    MOVE 'Y' TO END-OF-FILE-SWITCH.
       *    END-READ.
-      
+
            PERFORM 100-PROCESS-TRANSACTION-DATA THRU 199-EXIT
                UNTIL END-OF-FILE.
-      
+
        000-TERMINATE.
-           TERMINATE CUSTOMER-REPORT.
-      
            CLOSE TRANSACTION-DATA,
-                 REPORT-FILE.
-      
-           STOP RUN.
-      
+                 EXCEPTION-FILE.
+
+           IF NOT DRY-RUN-REQUESTED
+               TERMINATE CUSTOMER-REPORT
+               CLOSE REPORT-FILE
+           END-IF.
+
+           IF CSV-OUTPUT-REQUESTED AND NOT DRY-RUN-REQUESTED
+               CLOSE CSV-FILE
+           END-IF.
+
+           IF NOT DRY-RUN-REQUESTED
+               PERFORM 080-WRITE-ZERO-ACTIVITY THRU 089-EXIT
+               PERFORM 097-WRITE-AUDIT-TRAIL THRU 097-EXIT
+               PERFORM 015-WRITE-RUN-MARKER THRU 015-EXIT
+           ELSE
+               DISPLAY "DRY RUN EXPECTED DETAIL COUNT : "
+                       WS-DETAIL-COUNT UPON SYSERR
+               DISPLAY "DRY RUN EXPECTED CHARGE TOTAL : "
+                       WS-AUDIT-CHARGE-TOTAL UPON SYSERR
+           END-IF.
+
+           IF WS-ZEROACT-COUNT > 0
+              OR WS-REJECT-COUNT > 0
+               MOVE 4 TO WS-FINAL-RETURN-CODE
+           END-IF.
+
+           STOP RUN RETURNING WS-FINAL-RETURN-CODE.
+
+       010-CHECK-RERUN-GUARD.
+           MOVE WS-RUN-DATE-TIME (1:10) TO WS-BUSINESS-DATE.
+           ACCEPT WS-ALLOW-RERUN FROM ENVIRONMENT "ALLOW-RERUN".
+
+           OPEN INPUT RUN-MARKER-FILE.
+
+           IF WS-MARKER-OK
+               MOVE 'N' TO WS-MARKER-EOF-SWITCH
+               READ RUN-MARKER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-MARKER-EOF-SWITCH
+               END-READ
+               IF NOT WS-MARKER-EOF
+                  AND RMR-BUSINESS-DATE = WS-BUSINESS-DATE
+                  AND NOT RERUN-IS-ALLOWED
+                   DISPLAY
+                       "REPORT ALREADY RUN FOR BUSINESS DATE "
+                       WS-BUSINESS-DATE
+                       ", SET ALLOW-RERUN=YES TO OVERRIDE"
+                       UPON SYSERR
+                   CLOSE RUN-MARKER-FILE
+                   STOP RUN RETURNING 1
+               END-IF
+               CLOSE RUN-MARKER-FILE
+           ELSE
+               IF NOT WS-MARKER-NOT-FOUND
+                   DISPLAY "CANNOT OPEN RUN-MARKER-FILE, STATUS "
+                           WS-MARKER-STATUS UPON SYSERR
+                   STOP RUN RETURNING 1
+               END-IF
+           END-IF.
+
+       019-EXIT.
+           EXIT.
+
+       015-WRITE-RUN-MARKER.
+           OPEN OUTPUT RUN-MARKER-FILE.
+
+           IF NOT WS-MARKER-OK
+               DISPLAY "CANNOT OPEN RUN-MARKER-FILE, STATUS "
+                       WS-MARKER-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           MOVE SPACES TO RUN-MARKER-RECORD.
+           MOVE WS-BUSINESS-DATE TO RMR-BUSINESS-DATE.
+           WRITE RUN-MARKER-RECORD.
+           CLOSE RUN-MARKER-FILE.
+
+       015-EXIT.
+           EXIT.
+
+       030-LOAD-CUSTOMER-MASTER.
+           MOVE ZEROS TO CUSTOMER-ACTIVITY-TABLE.
+           MOVE 'N' TO CUST-EOF-SWITCH.
+           MOVE ZERO TO WS-CUSTOMER-COUNT.
+
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+
+           IF NOT WS-CUSTMSTR-OK
+               DISPLAY "CANNOT OPEN CUSTOMER-MASTER-FILE, STATUS "
+                       WS-CUSTMSTR-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           READ CUSTOMER-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO CUST-EOF-SWITCH
+           END-READ.
+
+           PERFORM 035-STORE-CUSTOMER THRU 035-EXIT
+               UNTIL CUST-EOF.
+
+           CLOSE CUSTOMER-MASTER-FILE.
+
+       039-EXIT.
+           EXIT.
+
+       035-STORE-CUSTOMER.
+           IF WS-CUSTOMER-COUNT < 500
+               ADD 1 TO WS-CUSTOMER-COUNT
+               SET CUST-IX TO WS-CUSTOMER-COUNT
+               MOVE CMR-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER (CUST-IX)
+               MOVE CMR-CUSTOMER-NAME TO CA-CUSTOMER-NAME (CUST-IX)
+               MOVE 'N' TO CA-SEEN-SWITCH (CUST-IX)
+           END-IF.
+
+           READ CUSTOMER-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO CUST-EOF-SWITCH
+           END-READ.
+
+       035-EXIT.
+           EXIT.
+
+       080-WRITE-ZERO-ACTIVITY.
+           OPEN OUTPUT ZERO-ACTIVITY-FILE.
+
+           IF NOT WS-ZEROACT-OK
+               DISPLAY "CANNOT OPEN ZERO-ACTIVITY-FILE, STATUS "
+                       WS-ZEROACT-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           PERFORM 085-CHECK-CUSTOMER-ACTIVITY THRU 085-EXIT
+               VARYING CUST-IX FROM 1 BY 1
+               UNTIL CUST-IX > WS-CUSTOMER-COUNT.
+
+           CLOSE ZERO-ACTIVITY-FILE.
+
+       089-EXIT.
+           EXIT.
+
+       085-CHECK-CUSTOMER-ACTIVITY.
+           IF NOT CUSTOMER-SEEN (CUST-IX)
+               MOVE SPACES TO WS-ZERO-ACTIVITY-LINE
+               MOVE CA-CUSTOMER-NUMBER (CUST-IX) TO ZA-CUSTOMER-NUMBER
+               MOVE CA-CUSTOMER-NAME (CUST-IX) TO ZA-CUSTOMER-NAME
+               MOVE WS-ZERO-ACTIVITY-LINE TO ZERO-ACTIVITY-RECORD
+               WRITE ZERO-ACTIVITY-RECORD
+               ADD 1 TO WS-ZEROACT-COUNT
+           END-IF.
+
+       085-EXIT.
+           EXIT.
+
        100-PROCESS-TRANSACTION-DATA.
-           GENERATE CHARGE-DETAIL.
+           ADD 1 TO WS-INPUT-COUNT.
+           PERFORM 090-VALIDATE-CUSTOMER THRU 090-EXIT.
+
+           IF TRANSACTION-REJECTED
+               PERFORM 095-WRITE-EXCEPTION THRU 095-EXIT
+           ELSE
+               PERFORM 101-PROCESS-LINE-ITEM THRU 101-EXIT
+                   VARYING WS-LI-SUB FROM 1 BY 1
+                   UNTIL WS-LI-SUB > TR-LINE-ITEM-COUNT
+           END-IF.
+
            READ TRANSACTION-DATA
                AT END
                    MOVE 'Y' TO END-OF-FILE-SWITCH.
       *    END-READ.
-      
+
        199-EXIT.
            EXIT.
+
+      *    ONE PASS OF THIS PARAGRAPH HANDLES ONE LINE ITEM OFF THE
+      *    CURRENT CUSTOMER VISIT, SO A SIX-ITEM VISIT GENERATES SIX
+      *    CHARGE-DETAIL LINES.
+       101-PROCESS-LINE-ITEM.
+           ADD 1 TO WS-DETAIL-COUNT.
+           ADD TR-ITEM-COST (WS-LI-SUB) TO WS-AUDIT-CHARGE-TOTAL.
+           IF NOT DRY-RUN-REQUESTED
+               GENERATE CHARGE-DETAIL
+               PERFORM 099-WRITE-CSV-DETAIL THRU 099-EXIT
+           END-IF.
+
+       101-EXIT.
+           EXIT.
+
+      *    ONE CSV ROW PER POSTED TRANSACTION, CARRYING THE SAME
+      *    FIELDS AS CHARGE-DETAIL.  WRITTEN ONLY WHEN
+      *    CSV-OUTPUT-REQUESTED.
+       099-WRITE-CSV-DETAIL.
+           IF CSV-OUTPUT-REQUESTED
+               MOVE SPACES TO CSV-RECORD
+               STRING
+                   TR-CUSTOMER-NUMBER         DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   TR-CUSTOMER-NAME           DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   TR-ITEM-DEPARTMENT (WS-LI-SUB) DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   TR-ITEM-NUMBER (WS-LI-SUB) DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   TR-ITEM-COST (WS-LI-SUB)   DELIMITED BY SIZE
+                   INTO CSV-RECORD
+               END-STRING
+               WRITE CSV-RECORD
+           END-IF.
+
+       099-EXIT.
+           EXIT.
+
+      *    CROSS-REFERENCES TR-CUSTOMER-NUMBER/TR-CUSTOMER-NAME AGAINST
+      *    THE CUSTOMER MASTER LOADED AT 030-LOAD-CUSTOMER-MASTER,
+      *    FLAGGING AN UNKNOWN CUSTOMER NUMBER OR A NAME THAT DOESN'T
+      *    MATCH WHAT'S ON FILE INSTEAD OF TRUSTING WHATEVER NAME
+      *    STRING SHOWS UP ON THE TRANSACTION LINE.  A CUSTOMER FOUND
+      *    ON FILE IS ALSO MARKED SEEN FOR THE ZERO-ACTIVITY LISTING.
+       090-VALIDATE-CUSTOMER.
+           MOVE 'N' TO WS-EDIT-SWITCH.
+           MOVE SPACES TO WS-EXC-REASON.
+
+           IF TR-LINE-ITEM-COUNT = ZERO
+              OR TR-LINE-ITEM-COUNT > 6
+               MOVE 'Y' TO WS-EDIT-SWITCH
+               MOVE 'BAD LINE ITEM COUNT' TO WS-EXC-REASON
+           ELSE
+               SET CUST-IX TO +1
+               SEARCH CUSTOMER-ACTIVITY-ENTRY
+                  AT END
+                     MOVE 'Y' TO WS-EDIT-SWITCH
+                     MOVE 'CUSTOMER NOT ON FILE' TO WS-EXC-REASON
+                  WHEN CA-CUSTOMER-NUMBER (CUST-IX) = TR-CUSTOMER-NUMBER
+                     SET CUSTOMER-SEEN (CUST-IX) TO TRUE
+                     IF CA-CUSTOMER-NAME (CUST-IX) NOT =
+                            TR-CUSTOMER-NAME
+                         MOVE 'Y' TO WS-EDIT-SWITCH
+                         MOVE 'CUSTOMER NAME MISMATCH' TO WS-EXC-REASON
+                     END-IF
+               END-SEARCH
+           END-IF.
+
+       090-EXIT.
+           EXIT.
+
+      *    090-VALIDATE-CUSTOMER HAS ALREADY MOVED THE REJECT REASON
+      *    INTO WS-EXC-REASON BY THE TIME THIS RUNS, SO IT IS SAVED
+      *    OFF AND MOVED BACK IN AFTER THE MOVE SPACES BELOW CLEARS
+      *    THE WHOLE EXCEPTION LINE - OTHERWISE EVERY ROW ON THE
+      *    REJECTED-TRANSACTION LISTING PRINTS A BLANK REASON.
+       095-WRITE-EXCEPTION.
+           MOVE WS-EXC-REASON TO WS-SAVE-EXC-REASON.
+           MOVE SPACES TO WS-EXCEPTION-LINE.
+           MOVE TR-CUSTOMER-NUMBER TO WS-EXC-CUST-NO.
+           MOVE TR-CUSTOMER-NAME TO WS-EXC-CUST-NAME.
+           MOVE WS-SAVE-EXC-REASON TO WS-EXC-REASON.
+
+           MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD.
+           WRITE EXCEPTION-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+
+       095-EXIT.
+           EXIT.
+
+       097-WRITE-AUDIT-TRAIL.
+      *    ONE AUDIT RECORD IS APPENDED TO THE SHARED AUDITTRL FILE
+      *    EACH RUN SO OPERATIONS CAN RECONCILE HOW MANY TRANSACTIONS
+      *    WERE READ, HOW MANY POSTED, AND THE DOLLAR TOTAL CHARGED
+      *    WITHOUT RERUNNING THE REPORT ITSELF.
+           MOVE SPACES TO AUDIT-TRAIL-RECORD.
+           MOVE WS-RUN-DATE-TIME TO ATR-RUN-DATE-TIME.
+           MOVE 'CUSTRPT1' TO ATR-PROGRAM-ID.
+           MOVE WS-INPUT-COUNT TO ATR-INPUT-COUNT.
+           MOVE WS-DETAIL-COUNT TO ATR-DETAIL-COUNT.
+           MOVE WS-AUDIT-CHARGE-TOTAL TO ATR-CONTROL-TOTAL.
+
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+
+           IF NOT WS-AUDIT-OK
+               DISPLAY "CANNOT OPEN AUDIT-TRAIL-FILE, STATUS "
+                       WS-AUDIT-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           WRITE AUDIT-TRAIL-RECORD.
+           CLOSE AUDIT-TRAIL-FILE.
+
+       097-EXIT.
+           EXIT.
