@@ -2,6 +2,8 @@
        PROGRAM-ID. prog INITIAL.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-CRT-STATUS.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
                SELECT INPUT-FILE ASSIGN TO EXTERNAL STUDENT
@@ -17,12 +19,37 @@
                05  STUDENT-NAME             PIC  X(20).
                05  MAJOR                    PIC  XXX.
                05  NUM-COURSES              PIC  99.
+               05  STUDENT-GPA              PIC  9V99.
 
        FD   PRINT-FILE
              REPORT IS STUDENT-REPORT STUDENT-REPORT2.
 
        WORKING-STORAGE SECTION.
        01   ARE-THERE-MORE-RECORDS       PIC  XXX   VALUE  "YES".
+       01   WS-MIN-GPA                   PIC  9V99  VALUE  2.00.
+
+       01   WS-CRT-STATUS.
+            05  WS-CRT-STATUS-1  PIC X.
+            05  WS-CRT-STATUS-2  PIC X.
+            05  WS-CRT-STATUS-3  PIC X.
+            05  WS-CRT-STATUS-4  PIC X.
+
+      *    A BAD STUDENT-ID OR NUM-COURSES IS ROUTED TO THE OPERATOR
+      *    CORRECTION SCREEN BELOW RATHER THAN LET INTO THE REPORT,
+      *    SO A GARBLED INPUT LINE CAN NEVER THROW OFF THE PAGE/LINE
+      *    COUNTERS OR PRINT AS A BOGUS DETAIL LINE.
+       77  WS-EDIT-SWITCH               PIC X VALUE 'N'.
+           88  STUDENT-RECORD-REJECTED        VALUE 'Y'.
+       77  WS-CORRECTION-VALID          PIC X VALUE 'N'.
+           88  CORRECTION-IS-VALID            VALUE 'Y'.
+       77  WS-SAFETY-NET                PIC 99.
+       77  WS-REJECT-COUNT              PIC 9(04) VALUE 0.
+
+      *    "REPORT-MODE" LETS OPERATIONS PICK THE CONDENSED LAYOUT
+      *    (STUDENT-REPORT2) INSTEAD OF THE FULL LAYOUT (STUDENT-
+      *    REPORT) FOR A GIVEN RUN WITHOUT A RECOMPILE.
+       77  WS-REPORT-MODE               PIC X(9) VALUE "FULL".
+           88  CONDENSED-MODE                    VALUE "CONDENSED".
 
        REPORT SECTION.
        RD   STUDENT-REPORT
@@ -41,6 +68,9 @@
             05  COLUMN 40     PIC XXX      SOURCE    MAJOR.
             05  COLUMN 45     PIC XXX      VALUE "-*-".
             05  COLUMN 52     PIC 99       SOURCE    NUM-COURSES.
+            05  COLUMN 55     PIC 9.99     SOURCE    STUDENT-GPA.
+            05  COLUMN 61     PIC X(9)     VALUE "PROBATION"
+                               PRESENT WHEN STUDENT-GPA < WS-MIN-GPA.
 
        RD  STUDENT-REPORT2
            PAGE LIMIT 60 LINES
@@ -55,6 +85,9 @@
             05  COLUMN 15     PIC X(20)    SOURCE    STUDENT-NAME.
             05  COLUMN 40     PIC XXX      SOURCE    MAJOR.
             05  COLUMN 45     PIC 99       SOURCE    NUM-COURSES.
+            05  COLUMN 48     PIC 9.99     SOURCE    STUDENT-GPA.
+            05  COLUMN 54     PIC X(9)     VALUE "PROBATION"
+                               PRESENT WHEN STUDENT-GPA < WS-MIN-GPA.
        01   REPORT-LINE3
             TYPE DETAIL
              LINE PLUS  2.
@@ -62,6 +95,20 @@
             05  COLUMN 15     PIC X(20)    SOURCE    STUDENT-NAME.
             05  COLUMN 40     PIC XXX      SOURCE    MAJOR.
 
+       SCREEN SECTION.
+       01  CORRECTION-SCREEN.
+           05  VALUE "STUDENT RECORD CORRECTION" LINE 1 COL 10.
+           05  VALUE "Student ID (numeric)  : " LINE 3 COL 5.
+           05  PIC 9(5) USING STUDENT-ID LINE 3 COL 35.
+           05  VALUE "Student name          : " LINE 4 COL 5.
+           05  PIC X(20) USING STUDENT-NAME LINE 4 COL 35.
+           05  VALUE "Major                 : " LINE 5 COL 5.
+           05  PIC XXX USING MAJOR LINE 5 COL 35.
+           05  VALUE "Num courses (numeric) : " LINE 6 COL 5.
+           05  PIC 99 USING NUM-COURSES LINE 6 COL 35.
+           05  VALUE "GPA                   : " LINE 7 COL 5.
+           05  PIC 9.99 USING STUDENT-GPA LINE 7 COL 35.
+
        PROCEDURE DIVISION.
        A000-MAINLINE.
            OPEN  INPUT  INPUT-FILE
@@ -78,12 +125,87 @@
            STOP RUN.
 
        A001-LOOP.
-           GENERATE REPORT-LINE.
+           PERFORM 090-EDIT-STUDENT-RECORD THRU 090-EXIT.
+
+           IF STUDENT-RECORD-REJECTED
+               PERFORM 095-CORRECT-STUDENT-RECORD THRU 095-EXIT
+           END-IF.
+
+      *    A RECORD THAT NEVER PASSED CORRECTION WITHIN THE SAFETY
+      *    NET IS COUNTED AS REJECTED AND LEFT OUT OF THE REPORT,
+      *    RATHER THAN PRINTED WITH WHATEVER GARBLED STUDENT-ID/
+      *    NUM-COURSES IS STILL IN WORKING STORAGE.
+           IF STUDENT-RECORD-REJECTED AND NOT CORRECTION-IS-VALID
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               IF CONDENSED-MODE
+                   GENERATE REPORT-LINE2
+                   IF STUDENT-GPA < WS-MIN-GPA
+                       GENERATE REPORT-LINE3
+                   END-IF
+               ELSE
+                   GENERATE REPORT-LINE
+               END-IF
+           END-IF.
+
            READ INPUT-FILE
                AT END
                    MOVE "NO " TO ARE-THERE-MORE-RECORDS.
+
+      *    STUDENT-ID = ZERO OR NON-NUMERIC, OR A NON-NUMERIC/ZERO
+      *    NUM-COURSES, MEANS THE INPUT LINE IS TOO GARBLED TO REPORT
+      *    ON AS-IS.
+       090-EDIT-STUDENT-RECORD.
+           MOVE 'N' TO WS-EDIT-SWITCH.
+
+           IF STUDENT-ID IS NOT NUMERIC OR STUDENT-ID = ZERO
+              OR NUM-COURSES IS NOT NUMERIC OR NUM-COURSES = ZERO
+               MOVE 'Y' TO WS-EDIT-SWITCH
+           END-IF.
+
+       090-EXIT.
+           EXIT.
+
+       095-CORRECT-STUDENT-RECORD.
+           PERFORM 096-ACCEPT-CORRECTION
+               VARYING WS-SAFETY-NET FROM 1 BY 1
+               UNTIL CORRECTION-IS-VALID
+                  OR WS-SAFETY-NET > 40.
+
+       095-EXIT.
+           EXIT.
+
+       096-ACCEPT-CORRECTION.
+           DISPLAY CORRECTION-SCREEN
+           ACCEPT CORRECTION-SCREEN
+
+           MOVE 'N' TO WS-CORRECTION-VALID
+
+           IF STUDENT-ID IS NUMERIC AND STUDENT-ID NOT = ZERO
+              AND NUM-COURSES IS NUMERIC AND NUM-COURSES NOT = ZERO
+               MOVE 'Y' TO WS-CORRECTION-VALID
+           END-IF.
+
+       096-EXIT.
+           EXIT.
+
        DO-INIT.
-           INITIATE STUDENT-REPORT.
+           ACCEPT WS-REPORT-MODE FROM ENVIRONMENT "REPORT-MODE".
+
+           IF CONDENSED-MODE
+               INITIATE STUDENT-REPORT2
+           ELSE
+               INITIATE STUDENT-REPORT
+           END-IF.
 
        DO-TERM.
-           TERMINATE STUDENT-REPORT.
+           IF CONDENSED-MODE
+               TERMINATE STUDENT-REPORT2
+           ELSE
+               TERMINATE STUDENT-REPORT
+           END-IF.
+
+           IF WS-REJECT-COUNT > 0
+               DISPLAY WS-REJECT-COUNT
+                   " STUDENT RECORD(S) REJECTED" UPON SYSERR
+           END-IF.
