@@ -17,11 +17,63 @@
       
            SELECT PAYROLL-REGISTER-DATA
                ASSIGN TO EXTERNAL DATAIN
-                         ORGANIZATION IS LINE SEQUENTIAL.
-      
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-PAYROLL-STATUS.
+
            SELECT REPORT-FILE
-               ASSIGN TO EXTERNAL LINE ADVANCING SYSPRINT.
-      
+               ASSIGN TO EXTERNAL LINE ADVANCING SYSPRINT
+                         FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT YTD-TOTALS-FILE
+               ASSIGN TO EXTERNAL YTDDEPT
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-YTD-STATUS.
+
+           SELECT DEPARTMENT-MASTER-FILE
+               ASSIGN TO EXTERNAL DEPTMSTR
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-DEPTMSTR-STATUS.
+
+           SELECT GL-CONTROL-FILE
+               ASSIGN TO EXTERNAL GLCTRL
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-GLCTRL-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO EXTERNAL PAYCKPT
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO EXTERNAL AUDITTRL
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO EXTERNAL PAYREJECTS
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT XML-FEED-FILE
+               ASSIGN TO EXTERNAL PAYROLLXML
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-XMLFEED-STATUS.
+
+           SELECT RUN-MARKER-FILE
+               ASSIGN TO EXTERNAL RUNMARKER
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-MARKER-STATUS.
+
+           SELECT CSV-FILE
+               ASSIGN TO EXTERNAL PAYROLLCSV
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT ACCESS-CONTROL-FILE
+               ASSIGN TO EXTERNAL DEPTACCESS
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS WS-ACCESS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
       
@@ -56,14 +108,285 @@
       
        FD  REPORT-FILE
            REPORT IS QUARTERLY-PAY-REGISTER.
-      
+
+       FD  YTD-TOTALS-FILE.
+
+       01  YTD-TOTALS-RECORD.
+           03  YTD-DEPT-NUMBER         PIC 9(02).
+           03  FILLER                  PIC X(01).
+           03  YTD-GROSS               PIC 9(08)V99.
+           03  FILLER                  PIC X(01).
+           03  YTD-FICA                PIC 9(08)V99.
+           03  FILLER                  PIC X(01).
+           03  YTD-FWT                 PIC 9(08)V99.
+           03  FILLER                  PIC X(01).
+           03  YTD-MISC                PIC 9(08)V99.
+           03  FILLER                  PIC X(01).
+           03  YTD-NET                 PIC 9(08)V99.
+
+       FD  DEPARTMENT-MASTER-FILE.
+
+       01  DEPARTMENT-MASTER-RECORD.
+           03  DMR-DEPT-NUMBER         PIC 9(02).
+           03  FILLER                  PIC X(01).
+           03  DMR-DEPT-NAME           PIC X(15).
+           03  FILLER                  PIC X(01).
+           03  DMR-HIGH-GROSS          PIC 9(05).
+           03  FILLER                  PIC X(56).
+
+       FD  GL-CONTROL-FILE.
+
+       01  GL-CONTROL-RECORD.
+           03  GLC-GROSS-CONTROL-TOTAL PIC 9(09)V99.
+           03  FILLER                  PIC X(69).
+
+       FD  CHECKPOINT-FILE.
+
+       01  CHECKPOINT-RECORD.
+           03  CKPT-REC-TYPE           PIC X(01).
+           03  FILLER                  PIC X(01).
+           03  CKPT-BODY               PIC X(78).
+       01  CKPT-COUNT-RECORD REDEFINES CHECKPOINT-RECORD.
+           03  FILLER                  PIC X(02).
+           03  CKPT-RECORDS-PROCESSED  PIC 9(06).
+           03  FILLER                  PIC X(01).
+           03  CKPT-REJECT-COUNT       PIC 9(06).
+           03  FILLER                  PIC X(01).
+           03  CKPT-AUDIT-INPUT-COUNT  PIC 9(06).
+           03  FILLER                  PIC X(01).
+           03  CKPT-AUDIT-DETAIL-COUNT PIC 9(06).
+           03  FILLER                  PIC X(51).
+       01  CKPT-DEPT-RECORD REDEFINES CHECKPOINT-RECORD.
+           03  FILLER                  PIC X(02).
+           03  CKPT-DEPT-NUMBER        PIC 9(02).
+           03  FILLER                  PIC X(01).
+           03  CKPT-DEPT-GROSS         PIC 9(08)V99.
+           03  FILLER                  PIC X(01).
+           03  CKPT-DEPT-FICA          PIC 9(08)V99.
+           03  FILLER                  PIC X(01).
+           03  CKPT-DEPT-FWT           PIC 9(08)V99.
+           03  FILLER                  PIC X(01).
+           03  CKPT-DEPT-MISC          PIC 9(08)V99.
+           03  FILLER                  PIC X(01).
+           03  CKPT-DEPT-NET           PIC 9(08)V99.
+           03  FILLER                  PIC X(01).
+           03  CKPT-DEPT-MALE-COUNT    PIC 9(03).
+           03  FILLER                  PIC X(01).
+           03  CKPT-DEPT-FEMALE-COUNT  PIC 9(03).
+           03  FILLER                  PIC X(35).
+
+       FD  AUDIT-TRAIL-FILE.
+
+       01  AUDIT-TRAIL-RECORD.
+           03  ATR-RUN-DATE-TIME       PIC X(19).
+           03  FILLER                  PIC X(01).
+           03  ATR-PROGRAM-ID          PIC X(08).
+           03  FILLER                  PIC X(01).
+           03  ATR-INPUT-COUNT         PIC 9(06).
+           03  FILLER                  PIC X(01).
+           03  ATR-DETAIL-COUNT        PIC 9(06).
+           03  FILLER                  PIC X(01).
+           03  ATR-CONTROL-TOTAL       PIC S9(09)V99.
+           03  FILLER                  PIC X(20).
+
+       FD  EXCEPTION-FILE.
+
+       01  EXCEPTION-RECORD            PIC X(80).
+
+       FD  XML-FEED-FILE.
+
+       01  XML-FEED-RECORD             PIC X(300).
+
+       FD  RUN-MARKER-FILE.
+
+       01  RUN-MARKER-RECORD.
+           03  RMR-BUSINESS-DATE       PIC X(10).
+           03  FILLER                  PIC X(69).
+
+       FD  CSV-FILE.
+
+      *    ONE SPREADSHEET-IMPORTABLE ROW PER GENERATE QUARTERLY-PAY-
+      *    REGISTER, CARRYING THE SAME FIELDS AS EMPLOYEE-DETAIL.
+       01  CSV-RECORD                  PIC X(200).
+
+      *    DEPTACCESS LISTS, ONE LINE PER ENTRY, WHICH DEPARTMENTS
+      *    EACH OPERATOR ID IS CLEARED TO RUN THE PAYROLL REGISTER
+      *    AGAINST - SECURITY MAINTAINS THIS FILE, NOT THE JOB.
+       FD  ACCESS-CONTROL-FILE.
+
+       01  ACCESS-CONTROL-RECORD.
+           03  ACR-OPERATOR-ID         PIC X(08).
+           03  FILLER                  PIC X(01).
+           03  ACR-DEPARTMENT-NUMBER   PIC 9(02).
+           03  FILLER                  PIC X(69).
+
        WORKING-STORAGE SECTION.
+      *    ONE FILE STATUS PER SELECT, CHECKED RIGHT AFTER EVERY OPEN
+      *    SO A MISSING OR UNREADABLE FILE ABORTS CLEANLY WITH ITS
+      *    STATUS CODE LOGGED INSTEAD OF LETTING A BAD OPEN READ
+      *    GARBAGE OR HANG, PER turn_ec_i_o.cbl'S FILE STATUS MECHANICS.
+       77  WS-PAYROLL-STATUS           PIC XX.
+           88  WS-PAYROLL-OK                       VALUE "00".
+       77  WS-REPORT-STATUS            PIC XX.
+           88  WS-REPORT-OK                        VALUE "00".
+       77  WS-YTD-STATUS               PIC XX.
+           88  WS-YTD-OK                           VALUE "00".
+       77  WS-DEPTMSTR-STATUS          PIC XX.
+           88  WS-DEPTMSTR-OK                      VALUE "00".
+       77  WS-GLCTRL-STATUS            PIC XX.
+           88  WS-GLCTRL-OK                        VALUE "00".
+       77  WS-CHECKPOINT-STATUS        PIC XX.
+           88  WS-CHECKPOINT-OK                    VALUE "00".
+       77  WS-AUDIT-STATUS             PIC XX.
+           88  WS-AUDIT-OK                         VALUE "00".
+       77  WS-EXCEPTION-STATUS         PIC XX.
+           88  WS-EXCEPTION-OK                     VALUE "00".
+       77  WS-XMLFEED-STATUS           PIC XX.
+           88  WS-XMLFEED-OK                       VALUE "00".
+       77  WS-CSV-STATUS               PIC XX.
+           88  WS-CSV-OK                           VALUE "00".
+
+      *    THE CSV SIDECAR IS OFF BY DEFAULT AND ONLY OPENED WHEN
+      *    OPERATIONS ASKS FOR IT, SAME "ENVIRONMENT SWITCH TURNS ON
+      *    AN OPTIONAL OUTPUT" CONVENTION ALREADY USED FOR
+      *    CARRY-FORWARD-YTD.
+       77  WS-CSV-OUTPUT               PIC X(3)    VALUE SPACES.
+           88  CSV-OUTPUT-REQUESTED               VALUE "YES".
+
+      *    A DRY RUN STILL READS, EDITS AND REPORTS EVERY RECORD, SO
+      *    OPERATIONS CAN REVIEW THE REGISTER BEFORE IT COUNTS, BUT IT
+      *    TOUCHES NONE OF THE FILES THAT CARRY FORWARD TO THE NEXT
+      *    RUN OR FEED A DOWNSTREAM SYSTEM - NO CHECKPOINT, RUN
+      *    MARKER, AUDIT TRAIL, YTD SAVE, GL POST, XML OR CSV.
+       77  WS-DRY-RUN-SWITCH           PIC X(3)    VALUE SPACES.
+           88  DRY-RUN-REQUESTED                  VALUE "YES".
+
+      *    THE OPERATOR RUNNING THE JOB IS ONLY ALLOWED TO POST PAY
+      *    RECORDS FOR DEPARTMENTS DEPTACCESS CLEARS THEM FOR - A
+      *    RECORD FOR ANY OTHER DEPARTMENT IS REJECTED THE SAME WAY
+      *    AN INVALID PAY DATE IS.
+       77  WS-ACCESS-STATUS            PIC XX.
+           88  WS-ACCESS-OK                        VALUE "00".
+       77  WS-OPERATOR-ID              PIC X(08)   VALUE SPACES.
+       77  WS-AUTH-DEPT-COUNT          PIC 9(02)   VALUE 0.
+       77  WS-ACCESS-EOF-SWITCH        PIC X(1)    VALUE 'N'.
+           88  WS-ACCESS-EOF                       VALUE 'Y'.
+
+       01  AUTHORIZED-DEPT-TABLE.
+           02  AUTHORIZED-DEPT-ENTRY  OCCURS 50 TIMES
+                                       INDEXED BY AUTH-IX.
+               03  AD-DEPARTMENT-NUMBER  PIC 9(02) VALUE ZERO.
+
        77  END-OF-FILE-SWITCH          PIC X(1)    VALUE 'N'.
            88  END-OF-FILE                         VALUE 'Y'.
        77  PR-SW                       PIC X(1)    VALUE 'N'.
        77  SUM-FED-WH                  PIC 9(04)V99 VALUE 0.
-       77  HI-GROSS                    PIC 9(05) VALUE 2000.
+       77  YTD-EOF-SWITCH              PIC X(1)    VALUE 'N'.
+           88  YTD-EOF                              VALUE 'Y'.
+       77  WS-CARRY-FORWARD-SWITCH     PIC X(1)    VALUE 'N'.
+           88  CARRY-FORWARD-YTD                    VALUE 'Y'.
+       77  DEPT-EOF-SWITCH             PIC X(1)    VALUE 'N'.
+           88  DEPT-EOF                             VALUE 'Y'.
+       77  WS-DEPT-COUNT               PIC 9(01)   VALUE 0.
+       77  WS-GL-CONTROL-TOTAL         PIC 9(09)V99 VALUE 0.
+       77  WS-GL-DIFFERENCE            PIC S9(09)V99 VALUE 0.
+       77  WS-RECORDS-PROCESSED        PIC 9(06)   VALUE 0.
+       77  WS-CHECKPOINT-INTERVAL      PIC 9(06)   VALUE 500.
+       77  WS-CHECKPOINT-REMAINDER     PIC 9(06)   VALUE 0.
+       77  CKPT-EOF-SWITCH             PIC X(1)    VALUE 'N'.
+           88  CKPT-EOF                             VALUE 'Y'.
+       77  WS-RESTART-SWITCH           PIC X(1)    VALUE 'N'.
+           88  RESTART-FROM-CHECKPOINT              VALUE 'Y'.
+       77  WS-CHECKPOINT-COUNT         PIC 9(06)   VALUE 0.
+       77  WS-AUDIT-INPUT-COUNT        PIC 9(06)   VALUE 0.
+       77  WS-AUDIT-DETAIL-COUNT       PIC 9(06)   VALUE 0.
+
+       77  WS-EDIT-SWITCH              PIC X(1)    VALUE 'N'.
+           88  PAY-DATE-REJECTED                   VALUE 'Y'.
+       77  WS-ACCESS-SWITCH            PIC X(1)    VALUE 'N'.
+           88  DEPT-NOT-AUTHORIZED                 VALUE 'Y'.
+       77  WS-QUARTER-SWITCH           PIC X(1)    VALUE 'N'.
+           88  PAY-DATE-OUT-OF-QUARTER             VALUE 'Y'.
+       77  WS-REJECT-COUNT             PIC 9(06)   VALUE 0.
+
+      *    FISCAL-QTR-START/FISCAL-QTR-END, SUPPLIED BY THE SCHEDULER
+      *    THAT KICKS OFF EACH QUARTER'S RUN, BOUND THE RUN TO ITS OWN
+      *    FISCAL QUARTER - A YYYYMMDD COMPARISON HANDLES A QUARTER
+      *    THAT STRADDLES A CALENDAR YEAR (E.G. NOV 1 - JAN 31) AND A
+      *    FEBRUARY THAT FALLS IN A LEAP YEAR THE SAME WAY, SINCE
+      *    FUNCTION TEST-DATE-YYYYMMDD HAS ALREADY CONFIRMED PRR-PAY-
+      *    DATE IS A REAL CALENDAR DATE BEFORE THE BOUNDARY CHECK
+      *    RUNS.  LEFT AT ZERO, NO QUARTER BOUNDARY IS ENFORCED.
+       77  WS-FISCAL-QTR-START         PIC 9(08)   VALUE 0.
+       77  WS-FISCAL-QTR-END           PIC 9(08)   VALUE 0.
+       77  WS-FISCAL-QTR-START-X       PIC X(08)   VALUE SPACES.
+       77  WS-FISCAL-QTR-END-X         PIC X(08)   VALUE SPACES.
+
+      *    THE RUN'S FINAL RETURN CODE LETS THE JCL/SCHEDULER TELL A
+      *    CLEAN RUN FROM ONE THAT POSTED EVERYTHING BUT LEFT SOME PAY
+      *    DATES IN REJECTS, PER return_code_passing.cbl'S USE OF THE
+      *    RETURN-CODE SPECIAL REGISTER - 0 IS CLEAN, 4 MEANS REVIEW
+      *    THE EXCEPTION-FILE, 1 (SET ELSEWHERE) IS ABORTED.
+       77  WS-FINAL-RETURN-CODE        PIC 9(02)   VALUE 0.
+
+      *    SAME-DAY RE-RUN GUARD - RUNMARKER REMEMBERS THE BUSINESS
+      *    DATE OF THE LAST SUCCESSFUL RUN SO A SECOND RUN THE SAME
+      *    DAY DOESN'T SILENTLY OVERWRITE SYSPRINT; OPERATIONS MUST
+      *    SET ALLOW-RERUN=YES TO CONFIRM AN INTENTIONAL RE-RUN.
+       77  WS-MARKER-STATUS            PIC XX.
+           88  WS-MARKER-OK                        VALUE "00".
+           88  WS-MARKER-NOT-FOUND                 VALUE "35".
+       77  WS-MARKER-EOF-SWITCH        PIC X(1)    VALUE 'N'.
+           88  WS-MARKER-EOF                       VALUE 'Y'.
+       77  WS-ALLOW-RERUN              PIC X(3)    VALUE SPACES.
+           88  RERUN-IS-ALLOWED                    VALUE "YES".
+       77  WS-BUSINESS-DATE            PIC X(10).
+
+      *    ONE XML DOCUMENT PER EMPLOYEE PAY RECORD FOR THE HRIS
+      *    INTERFACE, USING THE SAME XML GENERATE APPROACH AS
+      *    xml_generate_general.cbl.
+       01  WS-XML-EMPLOYEE.
+           03  WS-XML-EMPLOYEE-NO      PIC 9(04).
+           03  WS-XML-EMPLOYEE-NAME    PIC X(20).
+           03  WS-XML-DEPARTMENT       PIC 9(02).
+           03  WS-XML-GROSS-PAY        PIC 9(04)V99.
+           03  WS-XML-FICA-WH          PIC 9(03)V99.
+           03  WS-XML-FED-WH           PIC 9(03)V99.
+           03  WS-XML-MISC-DED         PIC 9(03)V99.
+           03  WS-XML-NET-PAY          PIC 9(04)V99.
+       01  WS-XML-TEXT                 PIC X(300).
+
+       01  WS-EXCEPTION-LINE.
+           03  WS-EXC-DEPARTMENT       PIC 9(02).
+           03  FILLER                  PIC X(01) VALUE SPACE.
+           03  WS-EXC-EMPLOYEE-NO      PIC 9(04).
+           03  FILLER                  PIC X(01) VALUE SPACE.
+           03  WS-EXC-EMPLOYEE-NAME    PIC X(20).
+           03  FILLER                  PIC X(01) VALUE SPACE.
+           03  WS-EXC-PAY-DATE         PIC 9(08).
+           03  FILLER                  PIC X(02) VALUE SPACE.
+           03  WS-EXC-REASON           PIC X(21).
+
+       77  WS-CKPT-DEPT-SUB            PIC 9(01)   VALUE 0.
+
+       01  CKPT-DEPT-TOTALS.
+           03  CKPT-DEPT-ENTRY         OCCURS 6 TIMES.
+               05  CKPT-GROSS-TOTAL    PIC 9(08)V99 VALUE ZERO.
+               05  CKPT-FICA-TOTAL     PIC 9(08)V99 VALUE ZERO.
+               05  CKPT-FWT-TOTAL      PIC 9(08)V99 VALUE ZERO.
+               05  CKPT-MISC-TOTAL     PIC 9(08)V99 VALUE ZERO.
+               05  CKPT-NET-TOTAL      PIC 9(08)V99 VALUE ZERO.
+               05  CKPT-MALE-TOTAL     PIC 9(03)    VALUE ZERO.
+               05  CKPT-FEMALE-TOTAL   PIC 9(03)    VALUE ZERO.
+       01  WS-PRIOR-COMPANY-TOTALS.
+           03  WS-PRIOR-CO-GROSS       PIC 9(09)V99 VALUE 0.
+           03  WS-PRIOR-CO-FICA        PIC 9(09)V99 VALUE 0.
+           03  WS-PRIOR-CO-FWT         PIC 9(09)V99 VALUE 0.
+           03  WS-PRIOR-CO-MISC        PIC 9(09)V99 VALUE 0.
+           03  WS-PRIOR-CO-NET         PIC 9(09)V99 VALUE 0.
       
+       01  WS-RUN-DATE-TIME            PIC X(19).
+
        01  WS-EMPLOYEE-KEY.
            03  WS-EMPLOYEE-NUMBER      PIC 9(04).
            03  FILLER                  PIC X(03).
@@ -77,28 +400,18 @@
                                        PIC 9(3)V99.
       
        01  DEPARTMENT-TABLE.
-           03  FILLER PIC X(17) VALUE '01MANAGEMENT     '.
-           03  FILLER PIC X(50) VALUE ZEROS.
-           03  FILLER PIC X(17) VALUE '05ADMINISTRATIVE '.
-           03  FILLER PIC X(50) VALUE ZEROS.
-           03  FILLER PIC X(17) VALUE '10SKILLED NURSING'.
-           03  FILLER PIC X(50) VALUE ZEROS.
-           03  FILLER PIC X(17) VALUE '15PATIENT SUPPORT'.
-           03  FILLER PIC X(50) VALUE ZEROS.
-           03  FILLER PIC X(17) VALUE '20HOUSEKEEPING   '.
-           03  FILLER PIC X(50) VALUE ZEROS.
-           03  FILLER PIC X(17) VALUE '25MAINTENANCE    '.
-           03  FILLER PIC X(50) VALUE ZEROS.
-       01  FILLER REDEFINES DEPARTMENT-TABLE.
            03  DEPARTMENT-ENTRY      OCCURS 6 TIMES
                                      INDEXED BY DE-IX.
-               05  DE-NUMBER         PIC 9(02).
-               05  DE-NAME           PIC X(15).
-               05  DE-GROSS          PIC 9(08)V99.
-               05  DE-FICA           PIC 9(08)V99.
-               05  DE-FWT            PIC 9(08)V99.
-               05  DE-MISC           PIC 9(08)V99.
-               05  DE-NET            PIC 9(08)V99.
+               05  DE-NUMBER         PIC 9(02) VALUE ZERO.
+               05  DE-NAME           PIC X(15) VALUE SPACES.
+               05  DE-HIGH-GROSS     PIC 9(05) VALUE 2000.
+               05  DE-MALE-COUNT     PIC 9(03) VALUE ZERO.
+               05  DE-FEMALE-COUNT   PIC 9(03) VALUE ZERO.
+               05  DE-GROSS          PIC 9(08)V99 VALUE ZERO.
+               05  DE-FICA           PIC 9(08)V99 VALUE ZERO.
+               05  DE-FWT            PIC 9(08)V99 VALUE ZERO.
+               05  DE-MISC           PIC 9(08)V99 VALUE ZERO.
+               05  DE-NET            PIC 9(08)V99 VALUE ZERO.
       
        REPORT SECTION.
        RD  QUARTERLY-PAY-REGISTER
@@ -111,6 +424,7 @@
       
        01  TYPE PAGE HEADING.
            02  LINE 1.
+               03  COLUMN 01   PIC X(19) SOURCE WS-RUN-DATE-TIME.
                03  COLUMN 39   PIC X(13) VALUE 'C E N T U R Y'.
                03  COLUMN 55   PIC X(13) VALUE 'M E D I C A L'.
                03  COLUMN 71   PIC X(11) VALUE 'C E N T E R'.
@@ -173,8 +487,16 @@
                03  COLUMN 79   PIC $$$9.99 SUM PRR-MISC-DED.
                03  COLUMN 92   PIC $$,$$9.99 SUM PRR-NET-PAY.
       
+      *    NEXT GROUP NEXT PAGE HERE, NOT ON DEPT-HEAD, IS WHAT ACTUALLY
+      *    FORCES A DEPARTMENT CHANGE TO EJECT TO A FRESH PAGE - THE
+      *    NEXT GROUP CLAUSE GOVERNS THE SPACING BEFORE THE REPORT
+      *    GROUP THAT FOLLOWS THE ONE IT'S CODED ON, SO IT HAS TO SIT
+      *    ON THE OUTGOING DEPARTMENT'S FOOTING (THE GROUP THAT PRINTS
+      *    IMMEDIATELY BEFORE THE NEXT DEPARTMENT'S DEPT-HEAD) RATHER
+      *    THAN ON DEPT-HEAD ITSELF, PER next_group_next_page.cbl'S
+      *    RPTA-BRANCH-FOOTING/RPTA-REGION-FOOTING PATTERN.
        01  DEPT-FOOT TYPE CONTROL FOOTING PRR-DEPARTMENT-NUMBER
-           NEXT GROUP PLUS 2.
+           NEXT GROUP NEXT PAGE.
            02  LINE PLUS 2.
                03  COLUMN 14   PIC X(20) VALUE
                    'DEPARTMENT TOTALS'.
@@ -193,8 +515,15 @@
                03  DEPT-FOOT-NET         COLUMN 92   PIC $$,$$9.99
                                          SUM PRR-NET-PAY.
                03  COLUMN 102  PIC X         VALUE '*'.
-      
-       01  COMP-FOOT TYPE CONTROL FOOTING FINAL.
+           02  LINE PLUS 1.
+               03  COLUMN 14   PIC X(20) VALUE
+                   'EEO HEADCOUNT M/F'.
+               03  COLUMN 38   PIC ZZ9 SOURCE DE-MALE-COUNT (DE-IX).
+               03  COLUMN 42   PIC X(01) VALUE '/'.
+               03  COLUMN 44   PIC ZZ9 SOURCE DE-FEMALE-COUNT (DE-IX).
+
+       01  COMP-FOOT TYPE CONTROL FOOTING FINAL
+           NEXT GROUP NEXT PAGE.
            02  LINE PLUS 2.
                03  COLUMN 14   PIC X(20) VALUE
                    'COMPANY TOTALS'.
@@ -244,7 +573,8 @@
            02  LINE PLUS 2.
                03  COLUMN 05   PIC 9(02) SOURCE DE-NUMBER (1).
                03  COLUMN 08   PIC X(15) SOURCE DE-NAME (1).
-               03  FILLER      PRESENT WHEN DE-GROSS (1) > HI-GROSS.
+               03  FILLER      PRESENT WHEN DE-GROSS (1) >
+                                 DE-HIGH-GROSS (1).
                  05  COLUMN 30 PIC X(4) VALUE "High".
                03  COLUMN 38   PIC $$,$$9.99 SOURCE DE-GROSS (1).
                03  COLUMN 48   PIC ZZ9 SOURCE WPC-PERCENT (1 1).
@@ -266,7 +596,8 @@
            02  LINE PLUS 2.
                03  COLUMN 05   PIC 9(02) SOURCE DE-NUMBER (2).
                03  COLUMN 08   PIC X(15) SOURCE DE-NAME (2).
-               03  FILLER      PRESENT WHEN DE-GROSS (2) > HI-GROSS.
+               03  FILLER      PRESENT WHEN DE-GROSS (2) >
+                                 DE-HIGH-GROSS (2).
                  05  COLUMN 30 PIC X(4) VALUE "High".
                03  COLUMN 38   PIC $$,$$9.99 SOURCE DE-GROSS (2).
                03  COLUMN 48   PIC ZZ9 SOURCE WPC-PERCENT (2 1).
@@ -288,7 +619,8 @@
            02  LINE PLUS 2.
                03  COLUMN 05   PIC 9(02) SOURCE DE-NUMBER (3).
                03  COLUMN 08   PIC X(15) SOURCE DE-NAME (3).
-               03  FILLER      PRESENT WHEN DE-GROSS (3) > HI-GROSS.
+               03  FILLER      PRESENT WHEN DE-GROSS (3) >
+                                 DE-HIGH-GROSS (3).
                  05  COLUMN 30 PIC X(4) VALUE "High".
                03  COLUMN 38   PIC $$,$$9.99 SOURCE DE-GROSS (3).
                03  COLUMN 48   PIC ZZ9 SOURCE WPC-PERCENT (3 1).
@@ -381,10 +713,17 @@
        DEPT-HEAD-PROC.
            SET DE-IX TO +1.
            SEARCH DEPARTMENT-ENTRY
+               AT END
+                   DISPLAY 'DEPARTMENT NOT FOUND IN DEPARTMENT MASTER: '
+                       PRR-DEPARTMENT-NUMBER
                WHEN DE-NUMBER (DE-IX) = PRR-DEPARTMENT-NUMBER
-                   MOVE ZEROS TO DE-GROSS (DE-IX), DE-FICA (DE-IX),
+                   IF NOT CARRY-FORWARD-YTD AND
+                      NOT RESTART-FROM-CHECKPOINT
+                       MOVE ZEROS TO DE-GROSS (DE-IX), DE-FICA (DE-IX),
                                  DE-FWT (DE-IX), DE-MISC (DE-IX),
-                                 DE-NET (DE-IX).
+                                 DE-NET (DE-IX), DE-MALE-COUNT (DE-IX),
+                                 DE-FEMALE-COUNT (DE-IX)
+                   END-IF.
       
        DEPT-HEAD-EXIT.
            EXIT.
@@ -393,17 +732,32 @@
        EMPL-FOOT-PROC.
            MOVE PRR-EMPLOYEE-KEY TO WS-EMPLOYEE-KEY.
            MOVE 'Y' TO PR-SW.
+           IF PRR-GENDER = 'M'
+               ADD 1 TO DE-MALE-COUNT (DE-IX)
+           ELSE
+               IF PRR-GENDER = 'F'
+                   ADD 1 TO DE-FEMALE-COUNT (DE-IX)
+               END-IF
+           END-IF.
       
        EMPL-FOOT-EXIT.                                                  
            EXIT.
       
        DEPT-FOOT-USE SECTION. USE BEFORE REPORTING DEPT-FOOT.
        DEPT-FOOT-PROC.
-           MOVE DEPT-FOOT-GROSS TO DE-GROSS (DE-IX).
-           MOVE DEPT-FOOT-FICA TO DE-FICA (DE-IX).
-           MOVE DEPT-FOOT-FWT TO DE-FWT (DE-IX).
-           MOVE DEPT-FOOT-MISC TO DE-MISC (DE-IX).
-           MOVE DEPT-FOOT-NET TO DE-NET (DE-IX).
+           IF CARRY-FORWARD-YTD OR RESTART-FROM-CHECKPOINT
+               ADD DEPT-FOOT-GROSS TO DE-GROSS (DE-IX)
+               ADD DEPT-FOOT-FICA TO DE-FICA (DE-IX)
+               ADD DEPT-FOOT-FWT TO DE-FWT (DE-IX)
+               ADD DEPT-FOOT-MISC TO DE-MISC (DE-IX)
+               ADD DEPT-FOOT-NET TO DE-NET (DE-IX)
+           ELSE
+               MOVE DEPT-FOOT-GROSS TO DE-GROSS (DE-IX)
+               MOVE DEPT-FOOT-FICA TO DE-FICA (DE-IX)
+               MOVE DEPT-FOOT-FWT TO DE-FWT (DE-IX)
+               MOVE DEPT-FOOT-MISC TO DE-MISC (DE-IX)
+               MOVE DEPT-FOOT-NET TO DE-NET (DE-IX)
+           END-IF.
       *     SUPPRESS PRINTING.
       
        DEPT-FOOT-EXIT.
@@ -411,6 +765,13 @@
       
        COMP-FOOT-USE SECTION. USE BEFORE REPORTING COMP-FOOT.
        COMP-FOOT-PROC.
+           IF CARRY-FORWARD-YTD OR RESTART-FROM-CHECKPOINT
+               COMPUTE CO-GROSS = CO-GROSS + WS-PRIOR-CO-GROSS
+               COMPUTE CO-FICA  = CO-FICA  + WS-PRIOR-CO-FICA
+               COMPUTE CO-FWT   = CO-FWT   + WS-PRIOR-CO-FWT
+               COMPUTE CO-MISC  = CO-MISC  + WS-PRIOR-CO-MISC
+               COMPUTE CO-NET   = CO-NET   + WS-PRIOR-CO-NET
+           END-IF.
            PERFORM COMP-FOOT-CALC
                VARYING WPCD-IX FROM +1 BY +1
                UNTIL WPCD-IX > +6.
@@ -440,36 +801,781 @@
        END DECLARATIVES.
       
        000-INITIATE.
-      
+
+           MOVE FUNCTION FORMATTED-CURRENT-DATE('YYYY-MM-DDThh:mm:ss')
+               TO WS-RUN-DATE-TIME.
+
+           PERFORM 020-LOAD-ACCESS-CONTROL THRU 029-EXIT.
+
+           PERFORM 030-LOAD-DEPARTMENT-MASTER THRU 039-EXIT.
+
+           PERFORM 080-LOAD-CHECKPOINT THRU 089-EXIT.
+
+           ACCEPT WS-CARRY-FORWARD-SWITCH FROM ENVIRONMENT
+               "CARRY-FORWARD-YTD".
+
+           ACCEPT WS-CSV-OUTPUT FROM ENVIRONMENT "CSV-OUTPUT".
+
+           ACCEPT WS-DRY-RUN-SWITCH FROM ENVIRONMENT "DRY-RUN".
+           IF DRY-RUN-REQUESTED
+               DISPLAY "DRY RUN - NO FILES WILL BE UPDATED" UPON SYSERR
+           END-IF.
+
+      *    A CHECKPOINT RESTART IS A CONTINUATION OF TODAY'S RUN, NOT A
+      *    NEW RUN, AND A DRY RUN IS A PREVIEW ONLY, SO NEITHER ONE IS
+      *    SUBJECT TO THE SAME-DAY RE-RUN GUARD BELOW.
+           IF NOT RESTART-FROM-CHECKPOINT
+               AND NOT DRY-RUN-REQUESTED
+               PERFORM 010-CHECK-RERUN-GUARD THRU 019-EXIT
+           END-IF.
+
+           ACCEPT WS-FISCAL-QTR-START-X FROM ENVIRONMENT
+               "FISCAL-QTR-START".
+           ACCEPT WS-FISCAL-QTR-END-X FROM ENVIRONMENT
+               "FISCAL-QTR-END".
+
+           IF WS-FISCAL-QTR-START-X IS NUMERIC
+               MOVE WS-FISCAL-QTR-START-X TO WS-FISCAL-QTR-START
+           END-IF.
+           IF WS-FISCAL-QTR-END-X IS NUMERIC
+               MOVE WS-FISCAL-QTR-END-X TO WS-FISCAL-QTR-END
+           END-IF.
+
+           IF CARRY-FORWARD-YTD
+               PERFORM 040-LOAD-YTD-TOTALS THRU 049-EXIT
+           END-IF.
+
            OPEN INPUT PAYROLL-REGISTER-DATA,
-                OUTPUT REPORT-FILE.
-      
-           INITIATE QUARTERLY-PAY-REGISTER.
-      
+                OUTPUT EXCEPTION-FILE.
+
+           IF NOT WS-PAYROLL-OK
+               DISPLAY "CANNOT OPEN PAYROLL-REGISTER-DATA, STATUS "
+                       WS-PAYROLL-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+           IF NOT WS-EXCEPTION-OK
+               DISPLAY "CANNOT OPEN EXCEPTION-FILE, STATUS "
+                       WS-EXCEPTION-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+      *    A DRY RUN STILL READS, EDITS, AND COUNTS EVERY PAYROLL
+      *    RECORD SO THE COUNTS DISPLAYED AT 000-TERMINATE ARE
+      *    ACCURATE, BUT IT NEVER OPENS REPORT-FILE OR GENERATEs A
+      *    LINE OF THE PRINTED REPORT - THAT WAY OPERATIONS CAN SEE
+      *    THE EXPECTED COUNTS WITHOUT THE FULL REPORT EVER BEING
+      *    PRODUCED.
+           IF NOT DRY-RUN-REQUESTED
+               OPEN OUTPUT REPORT-FILE
+               IF NOT WS-REPORT-OK
+                   DISPLAY "CANNOT OPEN REPORT-FILE, STATUS "
+                           WS-REPORT-STATUS UPON SYSERR
+                   STOP RUN RETURNING 1
+               END-IF
+           END-IF.
+
+      *    THE XML FEED IS A DOWNSTREAM INPUT, SO IT IS NOT EVEN
+      *    OPENED OUTPUT (WHICH WOULD TRUNCATE THE EXISTING FILE)
+      *    DURING A DRY RUN - SAME PRINCIPLE AS THE CSV SIDECAR
+      *    JUST BELOW.
+           IF NOT DRY-RUN-REQUESTED
+               OPEN OUTPUT XML-FEED-FILE
+               IF NOT WS-XMLFEED-OK
+                   DISPLAY "CANNOT OPEN XML-FEED-FILE, STATUS "
+                           WS-XMLFEED-STATUS UPON SYSERR
+                   STOP RUN RETURNING 1
+               END-IF
+           END-IF.
+
+           IF CSV-OUTPUT-REQUESTED AND NOT DRY-RUN-REQUESTED
+               OPEN OUTPUT CSV-FILE
+               IF NOT WS-CSV-OK
+                   DISPLAY "CANNOT OPEN CSV-FILE, STATUS "
+                           WS-CSV-STATUS UPON SYSERR
+                   STOP RUN RETURNING 1
+               END-IF
+           END-IF.
+
+           IF NOT DRY-RUN-REQUESTED
+               INITIATE QUARTERLY-PAY-REGISTER
+           END-IF.
+
            READ PAYROLL-REGISTER-DATA
                AT END
                    MOVE 'Y' TO END-OF-FILE-SWITCH.
-      
+
+           IF RESTART-FROM-CHECKPOINT
+               MOVE WS-RECORDS-PROCESSED TO WS-CHECKPOINT-COUNT
+               MOVE ZERO TO WS-RECORDS-PROCESSED
+               PERFORM 082-SKIP-CHECKPOINTED-RECORD THRU 082-EXIT
+                   UNTIL WS-RECORDS-PROCESSED >= WS-CHECKPOINT-COUNT
+                      OR END-OF-FILE
+           END-IF.
+
            PERFORM 100-PROCESS-PAYROLL-DATA THRU 199-EXIT
                UNTIL END-OF-FILE.
-      
+
        000-TERMINATE.
-           TERMINATE QUARTERLY-PAY-REGISTER.
-      
            CLOSE PAYROLL-REGISTER-DATA,
-                 REPORT-FILE.
-      
-           STOP RUN.
+                 EXCEPTION-FILE.
+
+           IF NOT DRY-RUN-REQUESTED
+               TERMINATE QUARTERLY-PAY-REGISTER
+               CLOSE REPORT-FILE
+           END-IF.
+
+           IF NOT DRY-RUN-REQUESTED
+               CLOSE XML-FEED-FILE
+           END-IF.
+
+           IF CSV-OUTPUT-REQUESTED AND NOT DRY-RUN-REQUESTED
+               CLOSE CSV-FILE
+           END-IF.
+
+           IF NOT DRY-RUN-REQUESTED
+               IF CARRY-FORWARD-YTD
+                   PERFORM 060-SAVE-YTD-TOTALS THRU 069-EXIT
+               END-IF
+
+               PERFORM 070-RECONCILE-GL-TOTAL THRU 079-EXIT
+
+      *        THE RUN COMPLETED THROUGH TERMINATE, SO ANY CHECKPOINT
+      *        LEFT BY AN EARLIER, INTERRUPTED RUN IS NO LONGER OF ANY
+      *        USE AND IS CLEARED HERE - OTHERWISE THE NEXT NORMAL RUN
+      *        WOULD MISTAKENLY TRY TO RESUME PARTWAY THROUGH ITS
+      *        INPUT.
+               OPEN OUTPUT CHECKPOINT-FILE
+
+               IF NOT WS-CHECKPOINT-OK
+                   DISPLAY "CANNOT OPEN CHECKPOINT-FILE, STATUS "
+                           WS-CHECKPOINT-STATUS UPON SYSERR
+                   STOP RUN RETURNING 1
+               END-IF
+
+               CLOSE CHECKPOINT-FILE
+
+               PERFORM 097-WRITE-AUDIT-TRAIL THRU 097-EXIT
+
+               PERFORM 015-WRITE-RUN-MARKER THRU 015-EXIT
+           ELSE
+               DISPLAY "DRY RUN EXPECTED RECORDS PROCESSED : "
+                       WS-RECORDS-PROCESSED UPON SYSERR
+               DISPLAY "DRY RUN EXPECTED DETAIL COUNT      : "
+                       WS-AUDIT-DETAIL-COUNT UPON SYSERR
+           END-IF.
+
+           IF WS-REJECT-COUNT > 0
+               MOVE 4 TO WS-FINAL-RETURN-CODE
+           END-IF.
+
+           STOP RUN RETURNING WS-FINAL-RETURN-CODE.
+
+       010-CHECK-RERUN-GUARD.
+           MOVE WS-RUN-DATE-TIME (1:10) TO WS-BUSINESS-DATE.
+           ACCEPT WS-ALLOW-RERUN FROM ENVIRONMENT "ALLOW-RERUN".
+
+           OPEN INPUT RUN-MARKER-FILE.
+
+           IF WS-MARKER-OK
+               MOVE 'N' TO WS-MARKER-EOF-SWITCH
+               READ RUN-MARKER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-MARKER-EOF-SWITCH
+               END-READ
+               IF NOT WS-MARKER-EOF
+                  AND RMR-BUSINESS-DATE = WS-BUSINESS-DATE
+                  AND NOT RERUN-IS-ALLOWED
+                   DISPLAY
+                       "REPORT ALREADY RUN FOR BUSINESS DATE "
+                       WS-BUSINESS-DATE
+                       ", SET ALLOW-RERUN=YES TO OVERRIDE"
+                       UPON SYSERR
+                   CLOSE RUN-MARKER-FILE
+                   STOP RUN RETURNING 1
+               END-IF
+               CLOSE RUN-MARKER-FILE
+           ELSE
+               IF NOT WS-MARKER-NOT-FOUND
+                   DISPLAY "CANNOT OPEN RUN-MARKER-FILE, STATUS "
+                           WS-MARKER-STATUS UPON SYSERR
+                   STOP RUN RETURNING 1
+               END-IF
+           END-IF.
+
+       019-EXIT.
+           EXIT.
+
+       015-WRITE-RUN-MARKER.
+           OPEN OUTPUT RUN-MARKER-FILE.
+
+           IF NOT WS-MARKER-OK
+               DISPLAY "CANNOT OPEN RUN-MARKER-FILE, STATUS "
+                       WS-MARKER-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           MOVE SPACES TO RUN-MARKER-RECORD.
+           MOVE WS-BUSINESS-DATE TO RMR-BUSINESS-DATE.
+           WRITE RUN-MARKER-RECORD.
+           CLOSE RUN-MARKER-FILE.
+
+       015-EXIT.
+           EXIT.
+
+       070-RECONCILE-GL-TOTAL.
+      *    THE GROSS PAY TOTAL WE JUST PRINTED IN CO-GROSS IS COMPARED
+      *    AGAINST WHAT GENERAL LEDGER POSTED FOR THE SAME PERIOD SO AN
+      *    OUT-OF-BALANCE CONDITION IS CAUGHT HERE INSTEAD OF DURING
+      *    FINANCE'S QUARTER-CLOSE REVIEW.
+           OPEN INPUT GL-CONTROL-FILE.
+
+           IF NOT WS-GLCTRL-OK
+               DISPLAY "CANNOT OPEN GL-CONTROL-FILE, STATUS "
+                       WS-GLCTRL-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           READ GL-CONTROL-FILE
+               AT END
+                   DISPLAY 'GL CONTROL FILE GLCTRL IS EMPTY - '
+                       'GROSS PAY NOT RECONCILED'
+                   GO TO 079-EXIT
+           END-READ.
+
+           MOVE GLC-GROSS-CONTROL-TOTAL TO WS-GL-CONTROL-TOTAL.
+           CLOSE GL-CONTROL-FILE.
+
+           COMPUTE WS-GL-DIFFERENCE = CO-GROSS - WS-GL-CONTROL-TOTAL.
+
+           IF WS-GL-DIFFERENCE > .01 OR WS-GL-DIFFERENCE < -.01
+               DISPLAY 'OUT OF BALANCE: PAYROLL GROSS ' CO-GROSS
+                   ' VS GL CONTROL ' WS-GL-CONTROL-TOTAL
+                   ' DIFFERENCE ' WS-GL-DIFFERENCE
+           ELSE
+               DISPLAY 'PAYROLL GROSS RECONCILES TO GL CONTROL TOTAL'
+           END-IF.
+
+       079-EXIT.
+           EXIT.
+
+      *    ONLY THE DEPARTMENTS DEPTACCESS LISTS FOR THIS OPERATOR ID
+      *    ARE LOADED INTO THE TABLE - RECORDS FOR ANY OTHER OPERATOR
+      *    ARE SKIPPED ON THE WAY THROUGH, SO THE TABLE NEVER HOLDS
+      *    MORE THAN ONE OPERATOR'S CLEARANCES.
+       020-LOAD-ACCESS-CONTROL.
+           MOVE ZEROS TO AUTHORIZED-DEPT-TABLE.
+           MOVE 'N' TO WS-ACCESS-EOF-SWITCH.
+           MOVE ZERO TO WS-AUTH-DEPT-COUNT.
+
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR-ID".
+
+           OPEN INPUT ACCESS-CONTROL-FILE.
+
+           IF NOT WS-ACCESS-OK
+               DISPLAY "CANNOT OPEN ACCESS-CONTROL-FILE, STATUS "
+                       WS-ACCESS-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           READ ACCESS-CONTROL-FILE
+               AT END
+                   MOVE 'Y' TO WS-ACCESS-EOF-SWITCH
+           END-READ.
+
+           PERFORM 025-STORE-AUTHORIZED-DEPT THRU 025-EXIT
+               UNTIL WS-ACCESS-EOF.
+
+           CLOSE ACCESS-CONTROL-FILE.
+
+           IF WS-AUTH-DEPT-COUNT = 0
+               DISPLAY "OPERATOR " WS-OPERATOR-ID
+                       " IS NOT AUTHORIZED FOR ANY DEPARTMENT"
+                       UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+       029-EXIT.
+           EXIT.
+
+       025-STORE-AUTHORIZED-DEPT.
+           IF ACR-OPERATOR-ID = WS-OPERATOR-ID
+               AND WS-AUTH-DEPT-COUNT < 50
+                   ADD 1 TO WS-AUTH-DEPT-COUNT
+                   SET AUTH-IX TO WS-AUTH-DEPT-COUNT
+                   MOVE ACR-DEPARTMENT-NUMBER
+                       TO AD-DEPARTMENT-NUMBER (AUTH-IX)
+           END-IF.
+
+           READ ACCESS-CONTROL-FILE
+               AT END
+                   MOVE 'Y' TO WS-ACCESS-EOF-SWITCH
+           END-READ.
+
+       025-EXIT.
+           EXIT.
+
+      *    A RECORD FOR A DEPARTMENT NOT ON THIS OPERATOR'S DEPTACCESS
+      *    LIST IS TURNED AWAY HERE, BEFORE GENERATE EVER SEES IT.
+       021-VALIDATE-DEPT-ACCESS.
+           MOVE 'N' TO WS-ACCESS-SWITCH.
+           SET AUTH-IX TO 1.
+           SEARCH AUTHORIZED-DEPT-ENTRY
+               AT END
+                   MOVE 'Y' TO WS-ACCESS-SWITCH
+               WHEN AD-DEPARTMENT-NUMBER (AUTH-IX) =
+                       PRR-DEPARTMENT-NUMBER
+                   CONTINUE
+           END-SEARCH.
+
+       021-EXIT.
+           EXIT.
+
+       030-LOAD-DEPARTMENT-MASTER.
+      *    DEPARTMENT NUMBERS AND NAMES ARE MAINTAINED BY PERSONNEL IN
+      *    DEPTMSTR, ONE DEPARTMENT PER RECORD, SO A REORGANIZATION NO
+      *    LONGER REQUIRES A RECOMPILE OF THIS PROGRAM.  UP TO 6
+      *    DEPARTMENTS ARE SUPPORTED, MATCHING THE FIXED LAYOUT OF THE
+      *    COMPANY TOTALS PAGE IN REPORT-FOOT.
+           MOVE ZEROS TO DEPARTMENT-TABLE.
+           MOVE 'N' TO DEPT-EOF-SWITCH.
+           MOVE ZERO TO WS-DEPT-COUNT.
+
+           OPEN INPUT DEPARTMENT-MASTER-FILE.
+
+           IF NOT WS-DEPTMSTR-OK
+               DISPLAY "CANNOT OPEN DEPARTMENT-MASTER-FILE, STATUS "
+                       WS-DEPTMSTR-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           READ DEPARTMENT-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO DEPT-EOF-SWITCH
+           END-READ.
+
+           PERFORM 035-STORE-DEPARTMENT THRU 035-EXIT
+               UNTIL DEPT-EOF.
+
+           CLOSE DEPARTMENT-MASTER-FILE.
+
+       039-EXIT.
+           EXIT.
+
+       035-STORE-DEPARTMENT.
+           IF WS-DEPT-COUNT < 6
+               ADD 1 TO WS-DEPT-COUNT
+               SET DE-IX TO WS-DEPT-COUNT
+               MOVE DMR-DEPT-NUMBER TO DE-NUMBER (DE-IX)
+               MOVE DMR-DEPT-NAME TO DE-NAME (DE-IX)
+               MOVE DMR-HIGH-GROSS TO DE-HIGH-GROSS (DE-IX)
+           END-IF.
+
+           READ DEPARTMENT-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO DEPT-EOF-SWITCH
+           END-READ.
+
+       035-EXIT.
+           EXIT.
+
+       040-LOAD-YTD-TOTALS.
+      *    QUARTER-TO-DATE DEPARTMENT TOTALS ARE CARRIED FORWARD IN
+      *    YTDDEPT SO THE REGISTER REFLECTS ACCUMULATED FIGURES
+      *    ACROSS THE QUARTER RATHER THAN A SINGLE RUN.
+           MOVE ZEROS TO WS-PRIOR-COMPANY-TOTALS.
+           MOVE 'N' TO YTD-EOF-SWITCH.
+
+           OPEN INPUT YTD-TOTALS-FILE.
+
+           IF NOT WS-YTD-OK
+               DISPLAY "CANNOT OPEN YTD-TOTALS-FILE, STATUS "
+                       WS-YTD-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           READ YTD-TOTALS-FILE
+               AT END
+                   MOVE 'Y' TO YTD-EOF-SWITCH
+           END-READ.
+
+           PERFORM 045-APPLY-YTD-RECORD THRU 045-EXIT
+               UNTIL YTD-EOF.
+
+           CLOSE YTD-TOTALS-FILE.
+
+       049-EXIT.
+           EXIT.
+
+       045-APPLY-YTD-RECORD.
+           SET DE-IX TO +1.
+           SEARCH DEPARTMENT-ENTRY
+               WHEN DE-NUMBER (DE-IX) = YTD-DEPT-NUMBER
+                   MOVE YTD-GROSS TO DE-GROSS (DE-IX)
+                   MOVE YTD-FICA  TO DE-FICA (DE-IX)
+                   MOVE YTD-FWT   TO DE-FWT (DE-IX)
+                   MOVE YTD-MISC  TO DE-MISC (DE-IX)
+                   MOVE YTD-NET   TO DE-NET (DE-IX).
+
+           ADD YTD-GROSS TO WS-PRIOR-CO-GROSS.
+           ADD YTD-FICA TO WS-PRIOR-CO-FICA.
+           ADD YTD-FWT TO WS-PRIOR-CO-FWT.
+           ADD YTD-MISC TO WS-PRIOR-CO-MISC.
+           ADD YTD-NET TO WS-PRIOR-CO-NET.
+
+           READ YTD-TOTALS-FILE
+               AT END
+                   MOVE 'Y' TO YTD-EOF-SWITCH
+           END-READ.
+
+       045-EXIT.
+           EXIT.
+
+       060-SAVE-YTD-TOTALS.
+           OPEN OUTPUT YTD-TOTALS-FILE.
+
+           IF NOT WS-YTD-OK
+               DISPLAY "CANNOT OPEN YTD-TOTALS-FILE, STATUS "
+                       WS-YTD-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           PERFORM 065-WRITE-YTD-RECORD THRU 065-EXIT
+               VARYING DE-IX FROM 1 BY 1
+               UNTIL DE-IX > 6.
+
+           CLOSE YTD-TOTALS-FILE.
+
+       069-EXIT.
+           EXIT.
+
+       065-WRITE-YTD-RECORD.
+           MOVE DE-NUMBER (DE-IX) TO YTD-DEPT-NUMBER.
+           MOVE DE-GROSS (DE-IX) TO YTD-GROSS.
+           MOVE DE-FICA (DE-IX) TO YTD-FICA.
+           MOVE DE-FWT (DE-IX) TO YTD-FWT.
+           MOVE DE-MISC (DE-IX) TO YTD-MISC.
+           MOVE DE-NET (DE-IX) TO YTD-NET.
+           WRITE YTD-TOTALS-RECORD.
+
+       065-EXIT.
+           EXIT.
       
+       080-LOAD-CHECKPOINT.
+      *    IF A PRIOR RUN OF THIS PROGRAM WAS INTERRUPTED PARTWAY
+      *    THROUGH DATAIN AFTER LEAVING A CHECKPOINT IN PAYCKPT, THIS
+      *    RUN PICKS UP WHERE IT LEFT OFF INSTEAD OF REPROCESSING THE
+      *    WHOLE FILE FROM RECORD ONE.
+           MOVE 'N' TO CKPT-EOF-SWITCH.
+           MOVE 'N' TO WS-RESTART-SWITCH.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF NOT WS-CHECKPOINT-OK
+               DISPLAY "CANNOT OPEN CHECKPOINT-FILE, STATUS "
+                       WS-CHECKPOINT-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'Y' TO CKPT-EOF-SWITCH
+           END-READ.
+
+           IF NOT CKPT-EOF
+               MOVE 'Y' TO WS-RESTART-SWITCH
+               MOVE CKPT-RECORDS-PROCESSED TO WS-RECORDS-PROCESSED
+               MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+               MOVE CKPT-AUDIT-INPUT-COUNT TO WS-AUDIT-INPUT-COUNT
+               MOVE CKPT-AUDIT-DETAIL-COUNT TO WS-AUDIT-DETAIL-COUNT
+               PERFORM 085-APPLY-CHECKPOINT-DEPT THRU 085-EXIT
+                   UNTIL CKPT-EOF
+           END-IF.
+
+           CLOSE CHECKPOINT-FILE.
+
+       089-EXIT.
+           EXIT.
+
+       082-SKIP-CHECKPOINTED-RECORD.
+           ADD 1 TO WS-RECORDS-PROCESSED.
+           READ PAYROLL-REGISTER-DATA
+               AT END
+                   MOVE 'Y' TO END-OF-FILE-SWITCH.
+
+       082-EXIT.
+           EXIT.
+
+       085-APPLY-CHECKPOINT-DEPT.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'Y' TO CKPT-EOF-SWITCH
+           END-READ.
+
+           IF NOT CKPT-EOF
+               SET DE-IX TO +1
+               SEARCH DEPARTMENT-ENTRY
+                   WHEN DE-NUMBER (DE-IX) = CKPT-DEPT-NUMBER
+                       MOVE CKPT-DEPT-GROSS TO DE-GROSS (DE-IX)
+                       MOVE CKPT-DEPT-FICA  TO DE-FICA (DE-IX)
+                       MOVE CKPT-DEPT-FWT   TO DE-FWT (DE-IX)
+                       MOVE CKPT-DEPT-MISC  TO DE-MISC (DE-IX)
+                       MOVE CKPT-DEPT-NET   TO DE-NET (DE-IX)
+                       MOVE CKPT-DEPT-MALE-COUNT
+                           TO DE-MALE-COUNT (DE-IX)
+                       MOVE CKPT-DEPT-FEMALE-COUNT
+                           TO DE-FEMALE-COUNT (DE-IX)
+               END-SEARCH
+               ADD CKPT-DEPT-GROSS TO WS-PRIOR-CO-GROSS
+               ADD CKPT-DEPT-FICA  TO WS-PRIOR-CO-FICA
+               ADD CKPT-DEPT-FWT   TO WS-PRIOR-CO-FWT
+               ADD CKPT-DEPT-MISC  TO WS-PRIOR-CO-MISC
+               ADD CKPT-DEPT-NET   TO WS-PRIOR-CO-NET
+           END-IF.
+
+       085-EXIT.
+           EXIT.
+
+       090-WRITE-CHECKPOINT.
+      *    A CHECKPOINT IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL
+      *    RECORDS SO A RERUN AFTER AN ABEND CAN RESUME CLOSE TO WHERE
+      *    THE PRIOR RUN LEFT OFF RATHER THAN FROM RECORD ONE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+           IF NOT WS-CHECKPOINT-OK
+               DISPLAY "CANNOT OPEN CHECKPOINT-FILE, STATUS "
+                       WS-CHECKPOINT-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE 'C' TO CKPT-REC-TYPE.
+           MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED.
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+           MOVE WS-AUDIT-INPUT-COUNT TO CKPT-AUDIT-INPUT-COUNT.
+           MOVE WS-AUDIT-DETAIL-COUNT TO CKPT-AUDIT-DETAIL-COUNT.
+           WRITE CHECKPOINT-RECORD.
+
+           PERFORM 095-WRITE-CHECKPOINT-DEPT THRU 095-EXIT
+               VARYING WS-CKPT-DEPT-SUB FROM 1 BY 1
+               UNTIL WS-CKPT-DEPT-SUB > 6.
+
+           CLOSE CHECKPOINT-FILE.
+
+       099-EXIT.
+           EXIT.
+
+       095-WRITE-CHECKPOINT-DEPT.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE 'D' TO CKPT-REC-TYPE.
+           MOVE DE-NUMBER (WS-CKPT-DEPT-SUB) TO CKPT-DEPT-NUMBER.
+           MOVE CKPT-GROSS-TOTAL (WS-CKPT-DEPT-SUB) TO CKPT-DEPT-GROSS.
+           MOVE CKPT-FICA-TOTAL (WS-CKPT-DEPT-SUB) TO CKPT-DEPT-FICA.
+           MOVE CKPT-FWT-TOTAL (WS-CKPT-DEPT-SUB) TO CKPT-DEPT-FWT.
+           MOVE CKPT-MISC-TOTAL (WS-CKPT-DEPT-SUB) TO CKPT-DEPT-MISC.
+           MOVE CKPT-NET-TOTAL (WS-CKPT-DEPT-SUB) TO CKPT-DEPT-NET.
+           MOVE CKPT-MALE-TOTAL (WS-CKPT-DEPT-SUB)
+               TO CKPT-DEPT-MALE-COUNT.
+           MOVE CKPT-FEMALE-TOTAL (WS-CKPT-DEPT-SUB)
+               TO CKPT-DEPT-FEMALE-COUNT.
+           WRITE CHECKPOINT-RECORD.
+
+       095-EXIT.
+           EXIT.
+
        100-PROCESS-PAYROLL-DATA.
-           ADD PRR-FED-WH TO SUM-FED-WH.
-           GENERATE QUARTERLY-PAY-REGISTER.
-           IF PR-SW = 'Y'
-               MOVE 'N' TO PR-SW
-               MOVE ZERO TO SUM-FED-WH.
+           ADD 1 TO WS-AUDIT-INPUT-COUNT.
+           PERFORM 091-EDIT-PAY-DATE THRU 091-EXIT.
+           PERFORM 021-VALIDATE-DEPT-ACCESS THRU 021-EXIT.
+
+           IF PAY-DATE-REJECTED OR PAY-DATE-OUT-OF-QUARTER
+               ADD 1 TO WS-REJECT-COUNT
+               PERFORM 096-WRITE-EXCEPTION THRU 096-EXIT
+           ELSE
+           IF DEPT-NOT-AUTHORIZED
+               ADD 1 TO WS-REJECT-COUNT
+               PERFORM 096-WRITE-EXCEPTION THRU 096-EXIT
+           ELSE
+               ADD PRR-FED-WH TO SUM-FED-WH
+               IF NOT DRY-RUN-REQUESTED
+                   GENERATE QUARTERLY-PAY-REGISTER
+                   PERFORM 098-WRITE-XML-DETAIL THRU 098-EXIT
+                   PERFORM 094-WRITE-CSV-DETAIL THRU 094-EXIT
+               END-IF
+               ADD 1 TO WS-AUDIT-DETAIL-COUNT
+               ADD 1 TO WS-RECORDS-PROCESSED
+               PERFORM 092-UPDATE-CHECKPOINT-TOTALS THRU 092-EXIT
+               DIVIDE WS-RECORDS-PROCESSED BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CHECKPOINT-COUNT
+                   REMAINDER WS-CHECKPOINT-REMAINDER
+               IF WS-CHECKPOINT-REMAINDER = 0 AND NOT DRY-RUN-REQUESTED
+                   PERFORM 090-WRITE-CHECKPOINT THRU 099-EXIT
+               END-IF
+               IF PR-SW = 'Y'
+                   MOVE 'N' TO PR-SW
+                   MOVE ZERO TO SUM-FED-WH
+               END-IF
+           END-IF
+           END-IF.
+
            READ PAYROLL-REGISTER-DATA
                AT END
                    MOVE 'Y' TO END-OF-FILE-SWITCH.
-      
+
        199-EXIT.
            EXIT.
+
+      *    A PAY DATE THAT WILL NOT PARSE AS A REAL CALENDAR DATE
+      *    (E.G. MONTH 13, DAY 31 IN FEBRUARY) IS KEPT OUT OF THE
+      *    REGISTER RATHER THAN LETTING A BOGUS QUARTER-END DATE
+      *    THROW OFF THE CONTROL BREAKS.
+       091-EDIT-PAY-DATE.
+           MOVE 'N' TO WS-EDIT-SWITCH.
+           MOVE 'N' TO WS-QUARTER-SWITCH.
+
+           IF FUNCTION TEST-DATE-YYYYMMDD (PRR-PAY-DATE) NOT = 0
+               MOVE 'Y' TO WS-EDIT-SWITCH
+           ELSE
+               IF WS-FISCAL-QTR-START > 0 AND WS-FISCAL-QTR-END > 0
+                   AND (PRR-PAY-DATE < WS-FISCAL-QTR-START
+                    OR  PRR-PAY-DATE > WS-FISCAL-QTR-END)
+                       MOVE 'Y' TO WS-QUARTER-SWITCH
+               END-IF
+           END-IF.
+
+       091-EXIT.
+           EXIT.
+
+       096-WRITE-EXCEPTION.
+           MOVE SPACES TO WS-EXCEPTION-LINE.
+           MOVE PRR-DEPARTMENT-NUMBER TO WS-EXC-DEPARTMENT.
+           MOVE PRR-EMPLOYEE-NO TO WS-EXC-EMPLOYEE-NO.
+           MOVE PRR-EMPLOYEE-NAME TO WS-EXC-EMPLOYEE-NAME.
+           MOVE PRR-PAY-DATE TO WS-EXC-PAY-DATE.
+
+           IF DEPT-NOT-AUTHORIZED
+               MOVE 'DEPT NOT AUTHORIZED' TO WS-EXC-REASON
+           ELSE
+               IF PAY-DATE-OUT-OF-QUARTER
+                   MOVE 'PAY DATE OUT OF QTR' TO WS-EXC-REASON
+               ELSE
+                   MOVE 'INVALID PAY DATE' TO WS-EXC-REASON
+               END-IF
+           END-IF.
+
+           MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD.
+           WRITE EXCEPTION-RECORD.
+
+       096-EXIT.
+           EXIT.
+
+      *    ONE XML DOCUMENT PER EMPLOYEE PAY RECORD, KEYED BY
+      *    PRR-EMPLOYEE-KEY, FOR THE HRIS FEED.
+       098-WRITE-XML-DETAIL.
+           MOVE PRR-EMPLOYEE-NO TO WS-XML-EMPLOYEE-NO.
+           MOVE PRR-EMPLOYEE-NAME TO WS-XML-EMPLOYEE-NAME.
+           MOVE PRR-DEPARTMENT-NUMBER TO WS-XML-DEPARTMENT.
+           MOVE PRR-GROSS-PAY TO WS-XML-GROSS-PAY.
+           MOVE PRR-FICA-WH TO WS-XML-FICA-WH.
+           MOVE PRR-FED-WH TO WS-XML-FED-WH.
+           MOVE PRR-MISC-DED TO WS-XML-MISC-DED.
+           MOVE PRR-NET-PAY TO WS-XML-NET-PAY.
+
+           XML GENERATE WS-XML-TEXT FROM WS-XML-EMPLOYEE
+               NAME OF WS-XML-EMPLOYEE IS 'employee',
+                       WS-XML-EMPLOYEE-NO IS 'employeeNumber',
+                       WS-XML-EMPLOYEE-NAME IS 'employeeName',
+                       WS-XML-DEPARTMENT IS 'department',
+                       WS-XML-GROSS-PAY IS 'grossPay',
+                       WS-XML-FICA-WH IS 'ficaWithholding',
+                       WS-XML-FED-WH IS 'federalWithholding',
+                       WS-XML-MISC-DED IS 'miscDeductions',
+                       WS-XML-NET-PAY IS 'netPay'
+
+           MOVE WS-XML-TEXT TO XML-FEED-RECORD.
+           WRITE XML-FEED-RECORD.
+
+       098-EXIT.
+           EXIT.
+
+       092-UPDATE-CHECKPOINT-TOTALS.
+           PERFORM 093-FIND-CKPT-DEPT THRU 093-EXIT
+               VARYING WS-CKPT-DEPT-SUB FROM 1 BY 1
+               UNTIL WS-CKPT-DEPT-SUB > 6
+                  OR DE-NUMBER (WS-CKPT-DEPT-SUB) =
+                     PRR-DEPARTMENT-NUMBER.
+
+           IF WS-CKPT-DEPT-SUB NOT > 6
+               ADD PRR-GROSS-PAY TO CKPT-GROSS-TOTAL (WS-CKPT-DEPT-SUB)
+               ADD PRR-FICA-WH TO CKPT-FICA-TOTAL (WS-CKPT-DEPT-SUB)
+               ADD PRR-FED-WH TO CKPT-FWT-TOTAL (WS-CKPT-DEPT-SUB)
+               ADD PRR-MISC-DED TO CKPT-MISC-TOTAL (WS-CKPT-DEPT-SUB)
+               ADD PRR-NET-PAY TO CKPT-NET-TOTAL (WS-CKPT-DEPT-SUB)
+               IF PRR-GENDER = 'M'
+                   ADD 1 TO CKPT-MALE-TOTAL (WS-CKPT-DEPT-SUB)
+               END-IF
+               IF PRR-GENDER = 'F'
+                   ADD 1 TO CKPT-FEMALE-TOTAL (WS-CKPT-DEPT-SUB)
+               END-IF
+           END-IF.
+
+       092-EXIT.
+           EXIT.
+
+       093-FIND-CKPT-DEPT.
+       093-EXIT.
+           EXIT.
+
+      *    ONE SPREADSHEET-IMPORTABLE ROW PER GENERATE, CARRYING THE
+      *    SAME FIELDS AS THE QUARTERLY-PAY-REGISTER DETAIL LINE.
+       094-WRITE-CSV-DETAIL.
+           IF CSV-OUTPUT-REQUESTED
+               MOVE SPACES TO CSV-RECORD
+               STRING
+                   PRR-DEPARTMENT-NUMBER      DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   PRR-EMPLOYEE-NO            DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   PRR-EMPLOYEE-NAME          DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   PRR-GROSS-PAY              DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   PRR-FICA-WH                DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   PRR-FED-WH                 DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   PRR-MISC-DED               DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   PRR-NET-PAY                DELIMITED BY SIZE
+                   INTO CSV-RECORD
+               END-STRING
+               WRITE CSV-RECORD
+           END-IF.
+
+       094-EXIT.
+           EXIT.
+
+       097-WRITE-AUDIT-TRAIL.
+      *    ONE AUDIT RECORD IS APPENDED TO THE SHARED AUDITTRL FILE
+      *    EACH RUN SO OPERATIONS CAN RECONCILE HOW MANY PAYROLL
+      *    RECORDS WERE READ, HOW MANY POSTED, AND THE COMPANY GROSS
+      *    PAY TOTAL WITHOUT RERUNNING THE REGISTER ITSELF.
+           MOVE SPACES TO AUDIT-TRAIL-RECORD.
+           MOVE WS-RUN-DATE-TIME TO ATR-RUN-DATE-TIME.
+           MOVE 'PAYROLL1' TO ATR-PROGRAM-ID.
+           MOVE WS-AUDIT-INPUT-COUNT TO ATR-INPUT-COUNT.
+           MOVE WS-AUDIT-DETAIL-COUNT TO ATR-DETAIL-COUNT.
+           MOVE CO-GROSS TO ATR-CONTROL-TOTAL.
+
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+
+           IF NOT WS-AUDIT-OK
+               DISPLAY "CANNOT OPEN AUDIT-TRAIL-FILE, STATUS "
+                       WS-AUDIT-STATUS UPON SYSERR
+               STOP RUN RETURNING 1
+           END-IF.
+
+           WRITE AUDIT-TRAIL-RECORD.
+           CLOSE AUDIT-TRAIL-FILE.
+
+       097-EXIT.
+           EXIT.
